@@ -0,0 +1,358 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPCOMP.
+       AUTHOR.        Topictrick.
+       INSTALLATION.  Topictrick.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED. 08/09/2026.
+
+      *
+      * PROJ DESC : COMPARES YESTERDAY'S AND TODAY'S COPIES OF
+      *            : EMP-MASTER AND REPORTS EVERY EMPLOYEE ID THAT
+      *            : WAS ADDED, REMOVED, OR CHANGED BETWEEN THE TWO,
+      *            : SO THE DAILY MAINTENANCE RUN (EMPMAINT) CAN BE
+      *            : INDEPENDENTLY VERIFIED INSTEAD OF TRUSTING ITS
+      *            : OWN MAINTENANCE-APPLIED REPORT ALONE. BOTH
+      *            : MASTERS ARE READ IN ASCENDING KEY SEQUENCE AND
+      *            : COMPARED WITH A CLASSIC MATCH-MERGE PASS.
+      *
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER-OLD ASSIGN TO EMPMSOLD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OLD-EMP-ID
+               FILE STATUS IS WS-OLD-MASTER-STATUS.
+
+           SELECT EMP-MASTER-NEW ASSIGN TO EMPMSNEW
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NEW-EMP-ID
+               FILE STATUS IS WS-NEW-MASTER-STATUS.
+
+           SELECT COMPARE-RPT ASSIGN TO EMPCMPRT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Yesterday's snapshot. Every field is renamed with an OLD-
+      * prefix so this FD can coexist with EMP-MASTER-NEW's copy of
+      * the same EMPREC layout below.
+       FD  EMP-MASTER-OLD.
+           COPY EMPREC REPLACING EMP-MASTER-RECORD BY OLD-MASTER-RECORD
+                                 EMP-ID            BY OLD-EMP-ID
+                                 EMP-FNAME         BY OLD-FNAME
+                                 EMP-LNAME         BY OLD-LNAME
+                                 EMP-DEPT-CODE     BY OLD-DEPT-CODE
+                                 EMP-HIRE-DATE     BY OLD-HIRE-DATE
+                                 EMP-STATUS        BY OLD-STATUS
+                                 EMP-ACTIVE        BY OLD-ACTIVE
+                                 EMP-TERMINATED    BY OLD-TERMINATED.
+
+      * Today's snapshot, same layout with a NEW- prefix.
+       FD  EMP-MASTER-NEW.
+           COPY EMPREC REPLACING EMP-MASTER-RECORD BY NEW-MASTER-RECORD
+                                 EMP-ID            BY NEW-EMP-ID
+                                 EMP-FNAME         BY NEW-FNAME
+                                 EMP-LNAME         BY NEW-LNAME
+                                 EMP-DEPT-CODE     BY NEW-DEPT-CODE
+                                 EMP-HIRE-DATE     BY NEW-HIRE-DATE
+                                 EMP-STATUS        BY NEW-STATUS
+                                 EMP-ACTIVE        BY NEW-ACTIVE
+                                 EMP-TERMINATED    BY NEW-TERMINATED.
+
+       FD  COMPARE-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  COMPARE-RPT-LINE     PIC X(80).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS   PIC X(02)  VALUE '00'.
+       01  WS-OLD-MASTER-STATUS   PIC X(02)  VALUE '00'.
+       01  WS-NEW-MASTER-STATUS   PIC X(02)  VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad compare run to the exact version
+      * that produced it.
+       01  WS-PROGRAM-VERSION     PIC X(05)  VALUE 'V1.00'.
+
+       01  WS-OLD-EOF-SW    PIC X(01)  VALUE 'N'.
+           88  END-OF-OLD-MASTER      VALUE 'Y'.
+
+       01  WS-NEW-EOF-SW    PIC X(01)  VALUE 'N'.
+           88  END-OF-NEW-MASTER      VALUE 'Y'.
+
+       01  WS-ADDED-COUNT   PIC 9(5)  COMP VALUE ZERO.
+       01  WS-REMOVED-COUNT PIC 9(5)  COMP VALUE ZERO.
+       01  WS-CHANGED-COUNT PIC 9(5)  COMP VALUE ZERO.
+       01  WS-MATCHED-COUNT PIC 9(5)  COMP VALUE ZERO.
+
+      * Built by 2300-COMPARE-MATCHED, one short tag per field that
+      * differs between the old and new record for this employee ID.
+       01  WS-CHANGE-DESC   PIC X(60) VALUE SPACE.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID        PIC 9(05).
+           05  FILLER           PIC X(02)  VALUE SPACE.
+           05  WS-DET-RESULT    PIC X(09).
+           05  FILLER           PIC X(01)  VALUE SPACE.
+           05  WS-DET-DETAIL    PIC X(63).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER           PIC X(15)  VALUE 'ADDED    : '.
+           05  WS-TRL-ADDED     PIC ZZZZ9.
+           05  FILLER           PIC X(15)  VALUE '  REMOVED : '.
+           05  WS-TRL-REMOVED   PIC ZZZZ9.
+           05  FILLER           PIC X(15)  VALUE '  CHANGED : '.
+           05  WS-TRL-CHANGED   PIC ZZZZ9.
+           05  FILLER           PIC X(15)  VALUE '  UNCHANGED : '.
+           05  WS-TRL-MATCHED   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPARE-RECORDS
+               UNTIL END-OF-OLD-MASTER AND END-OF-NEW-MASTER
+           PERFORM 3000-FINALIZE
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, PRIME BOTH MASTERS         *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+
+           PERFORM 9600-CAPTURE-AUDIT-START
+
+           OPEN INPUT  EMP-MASTER-OLD
+           OPEN INPUT  EMP-MASTER-NEW
+           OPEN OUTPUT COMPARE-RPT
+
+           PERFORM 8000-READ-OLD-MASTER
+           PERFORM 8100-READ-NEW-MASTER.
+
+      *----------------------------------------------------------*
+      *  2000-COMPARE-RECORDS - MATCH-MERGE ONE STEP ON EMP ID    *
+      *----------------------------------------------------------*
+       2000-COMPARE-RECORDS.
+
+           EVALUATE TRUE
+               WHEN END-OF-OLD-MASTER
+                   PERFORM 2100-REPORT-ADDED
+                   PERFORM 8100-READ-NEW-MASTER
+               WHEN END-OF-NEW-MASTER
+                   PERFORM 2200-REPORT-REMOVED
+                   PERFORM 8000-READ-OLD-MASTER
+               WHEN OLD-EMP-ID < NEW-EMP-ID
+                   PERFORM 2200-REPORT-REMOVED
+                   PERFORM 8000-READ-OLD-MASTER
+               WHEN NEW-EMP-ID < OLD-EMP-ID
+                   PERFORM 2100-REPORT-ADDED
+                   PERFORM 8100-READ-NEW-MASTER
+               WHEN OTHER
+                   PERFORM 2300-COMPARE-MATCHED
+                   PERFORM 8000-READ-OLD-MASTER
+                   PERFORM 8100-READ-NEW-MASTER
+           END-EVALUATE.
+
+      *----------------------------------------------------------*
+      *  2100-REPORT-ADDED - EMPLOYEE ID PRESENT ONLY IN TODAY'S  *
+      *  SNAPSHOT                                                 *
+      *----------------------------------------------------------*
+       2100-REPORT-ADDED.
+
+           MOVE NEW-EMP-ID  TO WS-DET-ID
+           MOVE 'ADDED'     TO WS-DET-RESULT
+           STRING 'NEW: ' DELIMITED BY SIZE
+                  NEW-FNAME DELIMITED BY SPACE
+                  ' '       DELIMITED BY SIZE
+                  NEW-LNAME DELIMITED BY SPACE
+                  ' DEPT '  DELIMITED BY SIZE
+                  NEW-DEPT-CODE DELIMITED BY SIZE
+                  INTO WS-DET-DETAIL
+           END-STRING
+           WRITE COMPARE-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-ADDED-COUNT.
+
+      *----------------------------------------------------------*
+      *  2200-REPORT-REMOVED - EMPLOYEE ID PRESENT ONLY IN        *
+      *  YESTERDAY'S SNAPSHOT                                     *
+      *----------------------------------------------------------*
+       2200-REPORT-REMOVED.
+
+           MOVE OLD-EMP-ID  TO WS-DET-ID
+           MOVE 'REMOVED'   TO WS-DET-RESULT
+           STRING 'WAS: ' DELIMITED BY SIZE
+                  OLD-FNAME DELIMITED BY SPACE
+                  ' '       DELIMITED BY SIZE
+                  OLD-LNAME DELIMITED BY SPACE
+                  ' DEPT '  DELIMITED BY SIZE
+                  OLD-DEPT-CODE DELIMITED BY SIZE
+                  INTO WS-DET-DETAIL
+           END-STRING
+           WRITE COMPARE-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-REMOVED-COUNT.
+
+      *----------------------------------------------------------*
+      *  2300-COMPARE-MATCHED - SAME EMPLOYEE ID ON BOTH          *
+      *  SNAPSHOTS. REPORT ONLY IF SOMETHING ACTUALLY CHANGED.    *
+      *----------------------------------------------------------*
+       2300-COMPARE-MATCHED.
+
+           MOVE SPACE TO WS-CHANGE-DESC
+
+           IF OLD-FNAME NOT = NEW-FNAME
+               STRING WS-CHANGE-DESC DELIMITED BY SPACE
+                      'FNAME '       DELIMITED BY SIZE
+                      INTO WS-CHANGE-DESC
+               END-STRING
+           END-IF
+           IF OLD-LNAME NOT = NEW-LNAME
+               STRING WS-CHANGE-DESC DELIMITED BY SPACE
+                      'LNAME '       DELIMITED BY SIZE
+                      INTO WS-CHANGE-DESC
+               END-STRING
+           END-IF
+           IF OLD-DEPT-CODE NOT = NEW-DEPT-CODE
+               STRING WS-CHANGE-DESC DELIMITED BY SPACE
+                      'DEPT '        DELIMITED BY SIZE
+                      INTO WS-CHANGE-DESC
+               END-STRING
+           END-IF
+           IF OLD-HIRE-DATE NOT = NEW-HIRE-DATE
+               STRING WS-CHANGE-DESC DELIMITED BY SPACE
+                      'HIRE-DATE '   DELIMITED BY SIZE
+                      INTO WS-CHANGE-DESC
+               END-STRING
+           END-IF
+           IF OLD-STATUS NOT = NEW-STATUS
+               STRING WS-CHANGE-DESC DELIMITED BY SPACE
+                      'STATUS '      DELIMITED BY SIZE
+                      INTO WS-CHANGE-DESC
+               END-STRING
+           END-IF
+
+           IF WS-CHANGE-DESC = SPACE
+               ADD 1 TO WS-MATCHED-COUNT
+           ELSE
+               MOVE NEW-EMP-ID  TO WS-DET-ID
+               MOVE 'CHANGED'   TO WS-DET-RESULT
+               STRING 'FIELDS CHANGED: ' DELIMITED BY SIZE
+                      WS-CHANGE-DESC     DELIMITED BY SIZE
+                      INTO WS-DET-DETAIL
+               END-STRING
+               WRITE COMPARE-RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  3000-FINALIZE - WRITE TRAILER, CLOSE FILES               *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+
+           MOVE WS-ADDED-COUNT   TO WS-TRL-ADDED
+           MOVE WS-REMOVED-COUNT TO WS-TRL-REMOVED
+           MOVE WS-CHANGED-COUNT TO WS-TRL-CHANGED
+           MOVE WS-MATCHED-COUNT TO WS-TRL-MATCHED
+           WRITE COMPARE-RPT-LINE FROM WS-TRAILER-LINE
+
+           CLOSE EMP-MASTER-OLD
+           CLOSE EMP-MASTER-NEW
+           CLOSE COMPARE-RPT
+
+           COMPUTE AUD-RECORD-COUNT =
+               WS-ADDED-COUNT + WS-REMOVED-COUNT + WS-CHANGED-COUNT
+               + WS-MATCHED-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM 9700-WRITE-AUDIT-RECORD
+
+           CLOSE AUDIT-TRAIL.
+
+      *----------------------------------------------------------*
+      *  8000-READ-OLD-MASTER - READ NEXT RECORD FROM YESTERDAY'S *
+      *  SNAPSHOT, IN ASCENDING EMPLOYEE ID SEQUENCE              *
+      *----------------------------------------------------------*
+       8000-READ-OLD-MASTER.
+
+           READ EMP-MASTER-OLD NEXT RECORD
+               AT END
+                   SET END-OF-OLD-MASTER TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      *  8100-READ-NEW-MASTER - READ NEXT RECORD FROM TODAY'S     *
+      *  SNAPSHOT, IN ASCENDING EMPLOYEE ID SEQUENCE              *
+      *----------------------------------------------------------*
+       8100-READ-NEW-MASTER.
+
+           READ EMP-MASTER-NEW NEXT RECORD
+               AT END
+                   SET END-OF-NEW-MASTER TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      *  9600-CAPTURE-AUDIT-START - RECORD THE JOB START TIME    *
+      *----------------------------------------------------------*
+       9600-CAPTURE-AUDIT-START.
+
+           MOVE 'EMPCOMP'          TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      *----------------------------------------------------------*
+      *  9700-WRITE-AUDIT-RECORD - LOG ONE JOB AUDIT-TRAIL ENTRY  *
+      *----------------------------------------------------------*
+       9700-WRITE-AUDIT-RECORD.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
