@@ -4,30 +4,699 @@
        INSTALLATION.  Topictrick.
        DATE-WRITTEN.  08/21/2002.
        DATE-COMPILED. 08/21/2002.
-       
-      * 
+
+      *
       * PROJ DESC : SAMPLE COBOL PROGRAM TO DISPLAY EMPLOYEE
       *            : NAME IN SPOOL.
       *
-       
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  PROGRAM NO LONGER HARDCODES A SINGLE NAME --
+      *                  IT NOW READS EMP-MASTER AND PRINTS ONE
+      *                  DETAIL LINE PER EMPLOYEE, WITH A REPORT
+      *                  HEADER (RUN DATE / PAGE) AND A TRAILING
+      *                  EMPLOYEE COUNT LINE.
+      * 08/09/2026  RSM  EMPLOYEE RECORD LAYOUT MOVED OUT TO THE
+      *                  SHARED EMPREC COPYBOOK SO OTHER EMPLOYEE
+      *                  PROGRAMS CAN COPY THE SAME LAYOUT.
+      * 08/09/2026  RSM  ADDED EMPLOYEE ID / NAME VALIDATION AND AN
+      *                  EMP-EXCEPT REPORT FOR RECORDS THAT FAIL IT.
+      * 08/09/2026  RSM  EMP-MASTER IS NOW SORTED BY LAST NAME AHEAD
+      *                  OF PRINTING SO THE REPORT COMES OUT
+      *                  ALPHABETICAL REGARDLESS OF MASTER FILE ORDER.
+      * 08/09/2026  RSM  WRITES A JOB-LEVEL AUDIT-TRAIL RECORD AT
+      *                  START AND END OF THE RUN.
+      * 08/09/2026  RSM  ADDED A CONTROL-BREAK DUPLICATE-NAME CHECK
+      *                  AGAINST THE PRIOR SORTED RECORD.
+      * 08/09/2026  RSM  EMP-MASTER IS NOW A VSAM KSDS KEYED BY
+      *                  EMPLOYEE ID INSTEAD OF A FLAT SEQUENTIAL
+      *                  FILE, SO A DIRECT-LOOKUP PROGRAM (EMPLOOK)
+      *                  CAN READ ONE EMPLOYEE WITHOUT SCANNING THE
+      *                  WHOLE FILE. THE SORT STEP BELOW STILL RUNS
+      *                  A SEQUENTIAL PASS OVER IT FOR THE REPORT.
+      * 08/09/2026  RSM  ADDED A RUN-PARM CONTROLLED CSV EXTRACT OF
+      *                  THE EMPLOYEE DATA ALONGSIDE THE PRINTED
+      *                  REPORT, FOR LOADING INTO A SPREADSHEET.
+      * 08/09/2026  RSM  SORT IS NOW BY DEPARTMENT CODE AHEAD OF NAME
+      *                  SO A CONTROL BREAK CAN PRINT A HEADCOUNT
+      *                  SUBTOTAL PER DEPARTMENT, WITH A GRAND TOTAL
+      *                  STILL FOLLOWING THE LAST DEPARTMENT'S GROUP.
+      *                  THE DUPLICATE-NAME CHECK STILL COMPARES EACH
+      *                  RECORD TO THE ONE BEFORE IT, SO IT NOW ONLY
+      *                  CATCHES A REPEATED NAME WITHIN THE SAME
+      *                  DEPARTMENT'S GROUP RATHER THAN ACROSS THE
+      *                  WHOLE FILE.
+      * 08/09/2026  RSM  RUN-PARM CARRIES A SECOND, SECURITY-LEVEL
+      *                  BYTE. A RESTRICTED RUN MASKS EACH PRINTED
+      *                  LAST NAME DOWN TO A FIRST INITIAL AND
+      *                  ASTERISKS; A FULL RUN (OR NO RUN-PARM) PRINTS
+      *                  THE NAME AS BEFORE. THE CSV EXTRACT IS NOT
+      *                  AFFECTED.
+      * 08/09/2026  RSM  CSV-EXTRACT NOW OPENS WITH A HEADER RECORD
+      *                  (PROGRAM ID, RUN DATE/TIME) AND CLOSES WITH A
+      *                  TRAILER RECORD (RECORD COUNT), USING THE
+      *                  SHARED FILEHDR COPYBOOK, SO A DOWNSTREAM JOB
+      *                  CAN VALIDATE THE FILE BEFORE IT PROCESSES THE
+      *                  ROWS IN BETWEEN.
+      * 08/09/2026  RSM  ADDED WS-PROGRAM-VERSION, WRITTEN TO THE
+      *                  AUDIT-TRAIL RECORD'S NEW AUD-PROGRAM-VERSION
+      *                  FIELD ON EVERY RUN, SO A BAD BATCH RESULT CAN
+      *                  BE TRACED BACK TO THE EXACT VERSION OF THIS
+      *                  PROGRAM THAT PRODUCED IT.
+      * 08/09/2026  RSM  RUN-PARM CARRIES A THIRD, RUN-MODE BYTE. A
+      *                  DELTA RUN OPENS THE SAME EMPMSOLD SNAPSHOT
+      *                  EMPCOMP READS AND PRINTS ONLY THE EMPLOYEES
+      *                  WHOSE DEPARTMENT, NAME, OR STATUS CHANGED
+      *                  SINCE THAT SNAPSHOT WAS TAKEN, SO A SAME-DAY
+      *                  RERUN AFTER A SMALL CORRECTION DOES NOT COST
+      *                  A FULL REPRINT. A FULL RUN (OR NO RUN-PARM,
+      *                  OR A MISSING EMPMSOLD) STILL PRINTS EVERY
+      *                  EMPLOYEE AS BEFORE. EXCEPTION RECORDS ARE
+      *                  ALWAYS REPORTED REGARDLESS OF RUN MODE.
+      *
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       
+       FILE-CONTROL.
+           SELECT EMP-MASTER  ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMP-MASTER-STATUS.
+
+      * Prior-run snapshot, the same EMPMSOLD file EMPCOMP already
+      * reads. Opened only on a DELTA run, in RANDOM mode, so each
+      * employee's own prior copy can be looked up by key as the
+      * sorted master is printed instead of scanning the whole file.
+           SELECT EMP-MASTER-OLD ASSIGN TO EMPMSOLD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OLD-EMP-ID
+               FILE STATUS IS WS-OLD-MASTER-STATUS.
+
+           SELECT SORT-WORK   ASSIGN TO SORTWK.
+
+           SELECT SORTED-MASTER  ASSIGN TO SRTMAST
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-OUT  ASSIGN TO EMPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMP-EXCEPT  ASSIGN TO EMPEXPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT DUP-NAME    ASSIGN TO DUPNAME
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUN-PARM    ASSIGN TO RUNPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT CSV-EXTRACT ASSIGN TO CSVEXTR
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMP-MASTER.
+       01  EMP-MASTER-IN-RECORD.
+           05  EM-EMP-ID           PIC 9(05).
+           05  FILLER              PIC X(49).
+
+      * Every field renamed with an OLD- prefix, the same convention
+      * EMPCOMP.cbl uses, so this FD can coexist with SORTED-MASTER's
+      * own copy of EMPREC below.
+       FD  EMP-MASTER-OLD.
+           COPY EMPREC REPLACING EMP-MASTER-RECORD BY OLD-MASTER-RECORD
+                                 EMP-ID            BY OLD-EMP-ID
+                                 EMP-FNAME         BY OLD-FNAME
+                                 EMP-LNAME         BY OLD-LNAME
+                                 EMP-DEPT-CODE     BY OLD-DEPT-CODE
+                                 EMP-HIRE-DATE     BY OLD-HIRE-DATE
+                                 EMP-STATUS        BY OLD-STATUS
+                                 EMP-ACTIVE        BY OLD-ACTIVE
+                                 EMP-TERMINATED    BY OLD-TERMINATED.
+
+       SD  SORT-WORK.
+       01  SD-SORT-RECORD.
+           05  SD-EMP-ID           PIC 9(05).
+           05  SD-EMP-FNAME        PIC X(15).
+           05  FILLER              PIC X(01).
+           05  SD-EMP-LNAME        PIC X(20).
+           05  SD-EMP-DEPT-CODE    PIC X(04).
+           05  SD-EMP-HIRE-DATE    PIC 9(08).
+           05  SD-EMP-STATUS       PIC X(01).
+
+       FD  SORTED-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+
+       FD  REPORT-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE      PIC X(80).
+
+       FD  EMP-EXCEPT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPT-LINE      PIC X(80).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE       PIC X(80).
+
+       FD  DUP-NAME
+           LABEL RECORDS ARE STANDARD.
+       01  DUP-LINE         PIC X(80).
+
+       FD  RUN-PARM
+           LABEL RECORDS ARE STANDARD.
+       01  RUN-PARM-RECORD.
+           05  RP-OUTPUT-MODE     PIC X(01).
+           05  RP-SECURITY-LEVEL  PIC X(01).
+           05  RP-RUN-MODE        PIC X(01).
+
+       FD  CSV-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
+
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS  PIC X(02)  VALUE '00'.
+       01  WS-EMP-MASTER-STATUS  PIC X(02)  VALUE '00'.
+       01  WS-OLD-MASTER-STATUS  PIC X(02)  VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it. Bump this alongside the modification-history
+      * entry above whenever PGMDS01 changes.
+       01  WS-PROGRAM-VERSION    PIC X(05)  VALUE 'V1.13'.
+
+      * Standard header/trailer wrapper for CSV-EXTRACT so a
+      * downstream job can confirm the file came from this run and
+      * is complete before it trusts the rows in between.
+       COPY FILEHDR.
+       01  WS-CSV-COUNT          PIC 9(7)   COMP VALUE ZERO.
+
        01  WS-EMP-NAME.
            05  WS-FNAME     PIC X(15)  VALUE SPACE.
            05  FILLER       PIC X(01)  VALUE SPACE.
            05  WS-LNAME     PIC X(20)  VALUE SPACE.
-       
+
+       01  WS-EOF-SW        PIC X(01)  VALUE 'N'.
+           88  END-OF-EMP-MASTER      VALUE 'Y'.
+
+       01  WS-EMP-COUNT     PIC 9(5)   COMP VALUE ZERO.
+       01  WS-EXCEPT-COUNT  PIC 9(5)   COMP VALUE ZERO.
+       01  WS-PAGE-NO       PIC 9(3)   VALUE 1.
+
+       01  WS-VALID-SW      PIC X(01)  VALUE 'Y'.
+           88  WS-RECORD-VALID         VALUE 'Y'.
+           88  WS-RECORD-INVALID       VALUE 'N'.
+
+       01  WS-EXCEPT-LINE.
+           05  WS-EXC-ID       PIC 9(05).
+           05  FILLER          PIC X(02)  VALUE SPACE.
+           05  WS-EXC-FNAME    PIC X(15).
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  WS-EXC-LNAME    PIC X(20).
+           05  FILLER          PIC X(02)  VALUE SPACE.
+           05  WS-EXC-REASON   PIC X(30).
+
+      * Holds the previously processed record's name so each new
+      * record can be control-broken against it for possible
+      * data-entry duplicates. Blank until the first record is read.
+       01  WS-PREV-NAME.
+           05  WS-PREV-FNAME   PIC X(15)  VALUE SPACE.
+           05  WS-PREV-LNAME   PIC X(20)  VALUE SPACE.
+
+       01  WS-DUP-COUNT        PIC 9(5)   COMP VALUE ZERO.
+
+      * Department control-break fields. The sort now runs department
+      * ahead of name, so every employee in a department is contiguous
+      * and a break on SD-EMP-DEPT-CODE can print a per-department
+      * headcount subtotal.
+       01  WS-PREV-DEPT-CODE   PIC X(04)  VALUE SPACE.
+       01  WS-DEPT-COUNT       PIC 9(5)   COMP VALUE ZERO.
+       01  WS-DEPT-BREAK-SW    PIC X(01)  VALUE 'Y'.
+           88  WS-FIRST-DEPT-RECORD       VALUE 'Y'.
+
+       01  WS-DUP-LINE.
+           05  WS-DUP-ID       PIC 9(05).
+           05  FILLER          PIC X(02)  VALUE SPACE.
+           05  WS-DUP-FNAME    PIC X(15).
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  WS-DUP-LNAME    PIC X(20).
+           05  FILLER          PIC X(02)  VALUE SPACE.
+           05  WS-DUP-REASON   PIC X(30)  VALUE
+               'POSSIBLE DUPLICATE NAME'.
+
+      * Output mode is driven by an optional RUN-PARM record. If the
+      * file is missing or empty the report keeps its long-standing
+      * printed-only behavior.
+       01  WS-RUNPARM-STATUS   PIC X(02)  VALUE '00'.
+
+       01  WS-OUTPUT-MODE      PIC X(01)  VALUE 'R'.
+           88  WS-MODE-REPORT-ONLY        VALUE 'R'.
+           88  WS-MODE-CSV-EXTRACT        VALUE 'C'.
+
+      * Restricted runs mask the last name on the printed report (but
+      * not the CSV extract's own access controls, which are outside
+      * this program) so the same headcount-by-department report can
+      * be handed to people who should not see full employee names,
+      * without maintaining a second program.
+       01  WS-SECURITY-LEVEL   PIC X(01)  VALUE 'F'.
+           88  WS-SECURITY-FULL           VALUE 'F'.
+           88  WS-SECURITY-RESTRICTED     VALUE 'R'.
+
+      * A DELTA run prints only employees that changed since the
+      * EMPMSOLD snapshot; a FULL run (the default, and what a
+      * missing RUN-PARM or missing EMPMSOLD both fall back to)
+      * prints every employee, as PGMDS01 always has.
+       01  WS-RUN-MODE         PIC X(01)  VALUE 'F'.
+           88  WS-MODE-FULL             VALUE 'F' SPACE.
+           88  WS-MODE-DELTA            VALUE 'D'.
+
+       01  WS-OLD-MASTER-SW    PIC X(01)  VALUE 'N'.
+           88  WS-OLD-MASTER-AVAILABLE       VALUE 'Y'.
+
+      * Set by 2064-CHECK-DELTA-CHANGE for each valid employee; drives
+      * whether this run's outputs (report line, dup check, dept
+      * subtotal, CSV row) include this employee at all. Always 'Y'
+      * on a FULL run.
+       01  WS-DELTA-CHANGE-SW  PIC X(01)  VALUE 'Y'.
+           88  WS-DELTA-CHANGED              VALUE 'Y'.
+           88  WS-DELTA-UNCHANGED             VALUE 'N'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CUR-YY    PIC 9(2).
+           05  WS-CUR-MM    PIC 9(2).
+           05  WS-CUR-DD    PIC 9(2).
+
+       01  WS-HEADER-LINE.
+           05  FILLER       PIC X(10)  VALUE 'RUN DATE: '.
+           05  WS-HDR-MM    PIC 9(2).
+           05  FILLER       PIC X(01)  VALUE '/'.
+           05  WS-HDR-DD    PIC 9(2).
+           05  FILLER       PIC X(01)  VALUE '/'.
+           05  WS-HDR-YY    PIC 9(2).
+           05  FILLER       PIC X(10)  VALUE SPACE.
+           05  FILLER       PIC X(06)  VALUE 'PAGE: '.
+           05  WS-HDR-PAGE  PIC ZZ9.
+           05  FILLER       PIC X(38)  VALUE SPACE.
+
+       01  WS-TITLE-LINE    PIC X(80) VALUE
+           'EMPLOYEE MASTER REPORT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID    PIC 9(05).
+           05  FILLER       PIC X(02)  VALUE SPACE.
+           05  WS-DET-FNAME PIC X(15).
+           05  FILLER       PIC X(01)  VALUE SPACE.
+           05  WS-DET-LNAME PIC X(20)  VALUE SPACE.
+           05  FILLER       PIC X(02)  VALUE SPACE.
+           05  WS-DET-DEPT  PIC X(04).
+           05  FILLER       PIC X(31)  VALUE SPACE.
+
+       01  WS-DEPT-SUBTOTAL-LINE.
+           05  FILLER       PIC X(05)  VALUE SPACE.
+           05  FILLER       PIC X(15)  VALUE 'DEPT SUBTOTAL: '.
+           05  WS-SUB-DEPT  PIC X(04).
+           05  FILLER       PIC X(05)  VALUE SPACE.
+           05  FILLER       PIC X(11)  VALUE 'HEADCOUNT: '.
+           05  WS-SUB-COUNT PIC ZZZZ9.
+           05  FILLER       PIC X(35)  VALUE SPACE.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER       PIC X(20)  VALUE 'EMPLOYEE COUNT : '.
+           05  WS-TRL-COUNT PIC ZZZZ9.
+           05  FILLER       PIC X(55)  VALUE SPACE.
+
        PROCEDURE DIVISION.
-       000-MAIN-LOGIC.
-       
-           MOVE 'ROGGER' TO WS-FNAME.
-           MOVE 'MURPHY' TO WS-LNAME.
-           DISPLAY 'NAME OF EMPLOYEE : ', WS-EMP-NAME.
-       
+       0000-MAIN-LOGIC.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE
+               UNTIL END-OF-EMP-MASTER
+           PERFORM 3000-FINALIZE
+
            STOP RUN.
-       
\ No newline at end of file
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, WRITE THE REPORT HEADER   *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+
+           PERFORM 9600-CAPTURE-AUDIT-START
+           PERFORM 1050-LOAD-RUN-PARM
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-EMP-DEPT-CODE
+               ON ASCENDING KEY SD-EMP-LNAME
+               ON ASCENDING KEY SD-EMP-FNAME
+               USING EMP-MASTER
+               GIVING SORTED-MASTER
+
+           OPEN INPUT  SORTED-MASTER
+           OPEN OUTPUT REPORT-OUT
+           OPEN OUTPUT EMP-EXCEPT
+           OPEN OUTPUT DUP-NAME
+           OPEN OUTPUT CSV-EXTRACT
+           PERFORM 9800-WRITE-CSV-HEADER
+
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-CUR-MM TO WS-HDR-MM
+           MOVE WS-CUR-DD TO WS-HDR-DD
+           MOVE WS-CUR-YY TO WS-HDR-YY
+           MOVE WS-PAGE-NO TO WS-HDR-PAGE
+
+           WRITE REPORT-LINE FROM WS-HEADER-LINE
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           MOVE SPACE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 8000-READ-EMP-MASTER.
+
+      *----------------------------------------------------------*
+      *  1050-LOAD-RUN-PARM - READ THE OPTIONAL OUTPUT-MODE FLAG  *
+      *----------------------------------------------------------*
+       1050-LOAD-RUN-PARM.
+
+           OPEN INPUT RUN-PARM
+           IF WS-RUNPARM-STATUS = '00'
+               READ RUN-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RP-OUTPUT-MODE    TO WS-OUTPUT-MODE
+                       MOVE RP-SECURITY-LEVEL TO WS-SECURITY-LEVEL
+                       MOVE RP-RUN-MODE       TO WS-RUN-MODE
+               END-READ
+               CLOSE RUN-PARM
+           END-IF
+
+           IF WS-MODE-DELTA
+               PERFORM 1055-OPEN-OLD-MASTER
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  1055-OPEN-OLD-MASTER - OPEN THE PRIOR-RUN SNAPSHOT FOR A *
+      *  DELTA RUN. A MISSING SNAPSHOT FALLS BACK TO A FULL RUN,  *
+      *  SINCE THERE IS NOTHING YET TO COMPARE AGAINST.           *
+      *----------------------------------------------------------*
+       1055-OPEN-OLD-MASTER.
+
+           OPEN INPUT EMP-MASTER-OLD
+           IF WS-OLD-MASTER-STATUS = '00'
+               SET WS-OLD-MASTER-AVAILABLE TO TRUE
+           ELSE
+               DISPLAY 'PGMDS01: NO EMPMSOLD SNAPSHOT - '
+                   'DELTA RUN FALLS BACK TO FULL'
+               MOVE 'F' TO WS-RUN-MODE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2000-PROCESS-EMPLOYEE - PRINT ONE DETAIL LINE            *
+      *----------------------------------------------------------*
+       2000-PROCESS-EMPLOYEE.
+
+           MOVE EMP-FNAME      TO WS-FNAME
+           MOVE EMP-LNAME      TO WS-LNAME
+
+           PERFORM 2050-VALIDATE-EMPLOYEE
+
+           IF WS-RECORD-VALID
+               PERFORM 2064-CHECK-DELTA-CHANGE
+
+               IF WS-DELTA-CHANGED
+                   PERFORM 2060-CHECK-DUPLICATE-NAME
+                   PERFORM 2065-CHECK-DEPT-BREAK
+
+                   MOVE EMP-ID         TO WS-DET-ID
+                   MOVE WS-FNAME       TO WS-DET-FNAME
+                   IF WS-SECURITY-RESTRICTED
+                       PERFORM 2062-MASK-LASTNAME
+                   ELSE
+                       MOVE WS-LNAME   TO WS-DET-LNAME
+                   END-IF
+                   MOVE EMP-DEPT-CODE  TO WS-DET-DEPT
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-EMP-COUNT
+                   ADD 1 TO WS-DEPT-COUNT
+
+                   IF WS-MODE-CSV-EXTRACT
+                       PERFORM 2070-WRITE-CSV-EXTRACT
+                   END-IF
+
+                   MOVE WS-FNAME TO WS-PREV-FNAME
+                   MOVE WS-LNAME TO WS-PREV-LNAME
+               END-IF
+           ELSE
+               MOVE EMP-ID    TO WS-EXC-ID
+               MOVE WS-FNAME  TO WS-EXC-FNAME
+               MOVE WS-LNAME  TO WS-EXC-LNAME
+               WRITE EXCEPT-LINE FROM WS-EXCEPT-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF
+
+           PERFORM 8000-READ-EMP-MASTER.
+
+      *----------------------------------------------------------*
+      *  2050-VALIDATE-EMPLOYEE - CHECK ID AND NAME FIELDS        *
+      *----------------------------------------------------------*
+       2050-VALIDATE-EMPLOYEE.
+
+           SET WS-RECORD-VALID TO TRUE
+
+           IF NOT EMP-ID NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'EMPLOYEE ID NOT NUMERIC' TO WS-EXC-REASON
+           ELSE
+               IF EMP-ID = ZERO
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'EMPLOYEE ID IS ZERO' TO WS-EXC-REASON
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID AND WS-FNAME = SPACE
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'FIRST NAME IS BLANK' TO WS-EXC-REASON
+           END-IF
+
+           IF WS-RECORD-VALID AND WS-LNAME = SPACE
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'LAST NAME IS BLANK' TO WS-EXC-REASON
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2060-CHECK-DUPLICATE-NAME - CONTROL-BREAK DUP CHECK      *
+      *----------------------------------------------------------*
+       2060-CHECK-DUPLICATE-NAME.
+
+           IF WS-FNAME = WS-PREV-FNAME
+               AND WS-LNAME = WS-PREV-LNAME
+               AND WS-LNAME NOT = SPACE
+               MOVE EMP-ID    TO WS-DUP-ID
+               MOVE WS-FNAME  TO WS-DUP-FNAME
+               MOVE WS-LNAME  TO WS-DUP-LNAME
+               WRITE DUP-LINE FROM WS-DUP-LINE
+               ADD 1 TO WS-DUP-COUNT
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2062-MASK-LASTNAME - FIRST INITIAL + ASTERISKS ON A       *
+      *  RESTRICTED-SECURITY-LEVEL RUN                             *
+      *----------------------------------------------------------*
+       2062-MASK-LASTNAME.
+
+           MOVE SPACE TO WS-DET-LNAME
+           MOVE WS-LNAME(1:1) TO WS-DET-LNAME(1:1)
+           MOVE ALL '*' TO WS-DET-LNAME(2:19).
+
+      *----------------------------------------------------------*
+      *  2064-CHECK-DELTA-CHANGE - ON A DELTA RUN, LOOK UP THIS    *
+      *  EMPLOYEE'S PRIOR SNAPSHOT AND FLAG WHETHER DEPARTMENT,    *
+      *  NAME, OR STATUS ACTUALLY CHANGED. ALWAYS "CHANGED" ON A   *
+      *  FULL RUN SO EVERY EMPLOYEE STILL PRINTS.                  *
+      *----------------------------------------------------------*
+       2064-CHECK-DELTA-CHANGE.
+
+           SET WS-DELTA-CHANGED TO TRUE
+
+           IF WS-MODE-DELTA AND WS-OLD-MASTER-AVAILABLE
+               MOVE EMP-ID TO OLD-EMP-ID
+               READ EMP-MASTER-OLD
+                   INVALID KEY
+                       SET WS-DELTA-CHANGED TO TRUE
+                   NOT INVALID KEY
+                       IF EMP-DEPT-CODE = OLD-DEPT-CODE
+                           AND WS-FNAME = OLD-FNAME
+                           AND WS-LNAME = OLD-LNAME
+                           AND EMP-STATUS = OLD-STATUS
+                           SET WS-DELTA-UNCHANGED TO TRUE
+                       ELSE
+                           SET WS-DELTA-CHANGED TO TRUE
+                       END-IF
+               END-READ
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2065-CHECK-DEPT-BREAK - CONTROL BREAK ON DEPARTMENT CODE  *
+      *----------------------------------------------------------*
+       2065-CHECK-DEPT-BREAK.
+
+           IF WS-FIRST-DEPT-RECORD
+               SET WS-DEPT-BREAK-SW TO 'N'
+               MOVE EMP-DEPT-CODE TO WS-PREV-DEPT-CODE
+           ELSE
+               IF EMP-DEPT-CODE NOT = WS-PREV-DEPT-CODE
+                   PERFORM 2066-WRITE-DEPT-SUBTOTAL
+                   MOVE ZERO TO WS-DEPT-COUNT
+                   MOVE EMP-DEPT-CODE TO WS-PREV-DEPT-CODE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2066-WRITE-DEPT-SUBTOTAL - PRINT ONE DEPARTMENT'S COUNT   *
+      *----------------------------------------------------------*
+       2066-WRITE-DEPT-SUBTOTAL.
+
+           MOVE WS-PREV-DEPT-CODE TO WS-SUB-DEPT
+           MOVE WS-DEPT-COUNT     TO WS-SUB-COUNT
+           WRITE REPORT-LINE FROM WS-DEPT-SUBTOTAL-LINE.
+
+      *----------------------------------------------------------*
+      *  2070-WRITE-CSV-EXTRACT - WRITE ONE COMMA-DELIMITED ROW    *
+      *----------------------------------------------------------*
+       2070-WRITE-CSV-EXTRACT.
+
+           MOVE SPACE TO CSV-LINE
+           STRING WS-DET-ID       DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  WS-FNAME        DELIMITED BY SPACE
+                  ','             DELIMITED BY SIZE
+                  WS-LNAME        DELIMITED BY SPACE
+                  ','             DELIMITED BY SIZE
+                  EMP-DEPT-CODE   DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+
+           WRITE CSV-LINE
+           ADD 1 TO WS-CSV-COUNT.
+
+      *----------------------------------------------------------*
+      *  3000-FINALIZE - WRITE TRAILER, CLOSE FILES               *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+
+           IF NOT WS-FIRST-DEPT-RECORD
+               PERFORM 2066-WRITE-DEPT-SUBTOTAL
+           END-IF
+
+           MOVE WS-EMP-COUNT TO WS-TRL-COUNT
+           MOVE SPACE TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE
+
+           PERFORM 9900-WRITE-CSV-TRAILER
+
+           CLOSE SORTED-MASTER
+           CLOSE REPORT-OUT
+           CLOSE EMP-EXCEPT
+           CLOSE DUP-NAME
+           CLOSE CSV-EXTRACT
+
+           IF WS-OLD-MASTER-AVAILABLE
+               CLOSE EMP-MASTER-OLD
+           END-IF
+
+           MOVE WS-EMP-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM 9700-WRITE-AUDIT-RECORD
+
+           CLOSE AUDIT-TRAIL.
+
+      *----------------------------------------------------------*
+      *  9800-WRITE-CSV-HEADER - FIRST RECORD OF THE CSV EXTRACT  *
+      *----------------------------------------------------------*
+       9800-WRITE-CSV-HEADER.
+
+           MOVE 'PGMDS01' TO FH-PROGRAM-ID
+           ACCEPT FH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-HH TO FH-RUN-TIME(1:2)
+           MOVE WS-AUD-MN TO FH-RUN-TIME(3:2)
+           MOVE WS-AUD-SS TO FH-RUN-TIME(5:2)
+           WRITE CSV-LINE FROM WS-FILE-HEADER-LINE.
+
+      *----------------------------------------------------------*
+      *  9900-WRITE-CSV-TRAILER - LAST RECORD OF THE CSV EXTRACT  *
+      *----------------------------------------------------------*
+       9900-WRITE-CSV-TRAILER.
+
+           MOVE 'PGMDS01' TO FT-PROGRAM-ID
+           MOVE WS-CSV-COUNT TO FT-RECORD-COUNT
+           WRITE CSV-LINE FROM WS-FILE-TRAILER-LINE.
+
+      *----------------------------------------------------------*
+      *  8000-READ-EMP-MASTER - READ NEXT EMPLOYEE RECORD         *
+      *----------------------------------------------------------*
+       8000-READ-EMP-MASTER.
+
+           READ SORTED-MASTER
+               AT END
+                   SET END-OF-EMP-MASTER TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      *  9600-CAPTURE-AUDIT-START - RECORD THE JOB START TIME    *
+      *----------------------------------------------------------*
+       9600-CAPTURE-AUDIT-START.
+
+           MOVE 'PGMDS01'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      *----------------------------------------------------------*
+      *  9700-WRITE-AUDIT-RECORD - LOG ONE JOB AUDIT-TRAIL ENTRY  *
+      *----------------------------------------------------------*
+       9700-WRITE-AUDIT-RECORD.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
