@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTSUB1.
+
+      * Regression driver for the SUBPROG variant MAIN_FILE.CBL links
+      * against (SUB_PROGRAM.CBL: VAR1, VAR2, LK-RETURN-STATUS). Calls
+      * SUBPROG with a fixed, known input and checks the result against
+      * a hardcoded expected value, so a wrong SUBPROG object getting
+      * link-edited in by mistake is caught here instead of showing up
+      * as a wrong number in tomorrow's report. Run this test job right
+      * after any relink of SUBPROG for the MAIN_FILE pipeline.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  VAR1                  PIC 9(4).
+       01  VAR2                  PIC 9(4).
+       COPY LKRETSTS.
+
+       01  WS-EXP-VAR1           PIC 9(4) VALUE 0110.
+       01  WS-FAIL-COUNT         PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'TESTSUB1: TESTING SUBPROG (SUB_PROGRAM VARIANT)'
+
+           MOVE 0100 TO VAR1
+           MOVE 0200 TO VAR2
+
+           CALL 'SUBPROG' USING VAR1 VAR2 LK-RETURN-STATUS
+
+           IF VAR1 = WS-EXP-VAR1
+               DISPLAY 'TESTSUB1: VAR1            - PASS'
+           ELSE
+               DISPLAY 'TESTSUB1: VAR1            - FAIL - EXPECTED '
+                   WS-EXP-VAR1 ' GOT ' VAR1
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF LK-STATUS-OK
+               DISPLAY 'TESTSUB1: LK-RETURN-STATUS - PASS'
+           ELSE
+               DISPLAY 'TESTSUB1: LK-RETURN-STATUS - FAIL - GOT '
+                   LK-RETURN-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           PERFORM REPORT-RESULT.
+
+       REPORT-RESULT.
+           IF WS-FAIL-COUNT = ZERO
+               DISPLAY 'TESTSUB1: ALL CHECKS PASSED'
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY 'TESTSUB1: *** ' WS-FAIL-COUNT
+                   ' CHECK(S) FAILED - WRONG SUBPROG LINKED? ***'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
