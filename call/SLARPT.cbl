@@ -0,0 +1,554 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLARPT.
+
+      * Reads the AUDIT-TRAIL history accumulated across many nights'
+      * runs of every batch program (AUDITREC.cpy, written EXTEND so
+      * each run adds a row instead of overwriting it) and compares
+      * each run's AUD-ELAPSED-SECONDS against a per-program SLA
+      * threshold, so a job trending toward blowing the overnight
+      * batch window shows up here before the window is actually
+      * missed.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-HIST ASSIGN TO AUDITRH
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Per-program SLA threshold, in elapsed seconds. A program with
+      * no row here falls back to WS-DEFAULT-THRESHOLD-SECS (see
+      * LOOKUP-THRESHOLD) so an unlisted program is still watched
+      * instead of being silently skipped.
+           SELECT SLA-CTLFILE ASSIGN TO SLACTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SLACTL-FILE-STATUS.
+
+           SELECT SORT-SLA-WORK ASSIGN TO SLASRTWK.
+
+           SELECT SORTED-SLA ASSIGN TO SRTSLA
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SLA-RPT ASSIGN TO SLARPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * One audit row per program per run. Renamed to an IA- prefix
+      * (COPY REPLACING) so this same 80-byte layout can also back the
+      * SD work record and the SORTED-SLA output below without every
+      * field colliding on the same data-name.
+       FD  AUDIT-TRAIL-HIST
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC REPLACING
+               WS-AUDIT-LINE          BY IA-AUDIT-LINE
+               AUD-PROGRAM-ID         BY IA-PROGRAM-ID
+               AUD-START-STAMP        BY IA-START-STAMP
+               AUD-START-MM           BY IA-START-MM
+               AUD-START-DD           BY IA-START-DD
+               AUD-START-YY           BY IA-START-YY
+               AUD-START-CCYY         BY IA-START-CCYY
+               AUD-START-HH           BY IA-START-HH
+               AUD-START-MN           BY IA-START-MN
+               AUD-START-SS           BY IA-START-SS
+               AUD-END-STAMP          BY IA-END-STAMP
+               AUD-END-MM             BY IA-END-MM
+               AUD-END-DD             BY IA-END-DD
+               AUD-END-YY             BY IA-END-YY
+               AUD-END-HH             BY IA-END-HH
+               AUD-END-MN             BY IA-END-MN
+               AUD-END-SS             BY IA-END-SS
+               AUD-RECORD-COUNT       BY IA-RECORD-COUNT
+               AUD-RETURN-CODE        BY IA-RETURN-CODE
+               AUD-PROGRAM-VERSION    BY IA-PROGRAM-VERSION
+               AUD-ELAPSED-SECONDS    BY IA-ELAPSED-SECONDS
+               WS-AUDIT-DATE          BY IA-AUDIT-DATE-UNUSED
+               WS-AUD-YY              BY IA-AUD-YY-UNUSED
+               WS-AUD-MM              BY IA-AUD-MM-UNUSED
+               WS-AUD-DD              BY IA-AUD-DD-UNUSED
+               WS-AUDIT-DATE-CCYY     BY IA-AUDIT-DATE-CCYY-UNUSED
+               WS-AUD-CCYY            BY IA-AUD-CCYY-UNUSED
+               WS-AUD-CCYY-MM         BY IA-AUD-CCYY-MM-UNUSED
+               WS-AUD-CCYY-DD         BY IA-AUD-CCYY-DD-UNUSED
+               WS-AUDIT-TIME          BY IA-AUDIT-TIME-UNUSED
+               WS-AUD-HH              BY IA-AUD-HH-UNUSED
+               WS-AUD-MN              BY IA-AUD-MN-UNUSED
+               WS-AUD-SS              BY IA-AUD-SS-UNUSED
+               WS-AUD-HS              BY IA-AUD-HS-UNUSED
+               WS-AUD-START-SECS      BY IA-AUD-START-SECS-UNUSED
+               WS-AUD-END-SECS        BY IA-AUD-END-SECS-UNUSED.
+
+       FD  SLA-CTLFILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLA-CTL-RECORD.
+           05  SLA-CTL-PROGRAM-ID    PIC X(08).
+           05  SLA-CTL-THRESHOLD     PIC 9(05).
+
+       SD  SORT-SLA-WORK.
+           COPY AUDITREC REPLACING
+               WS-AUDIT-LINE          BY SD-AUDIT-LINE
+               AUD-PROGRAM-ID         BY SD-PROGRAM-ID
+               AUD-START-STAMP        BY SD-START-STAMP
+               AUD-START-MM           BY SD-START-MM
+               AUD-START-DD           BY SD-START-DD
+               AUD-START-YY           BY SD-START-YY
+               AUD-START-CCYY         BY SD-START-CCYY
+               AUD-START-HH           BY SD-START-HH
+               AUD-START-MN           BY SD-START-MN
+               AUD-START-SS           BY SD-START-SS
+               AUD-END-STAMP          BY SD-END-STAMP
+               AUD-END-MM             BY SD-END-MM
+               AUD-END-DD             BY SD-END-DD
+               AUD-END-YY             BY SD-END-YY
+               AUD-END-HH             BY SD-END-HH
+               AUD-END-MN             BY SD-END-MN
+               AUD-END-SS             BY SD-END-SS
+               AUD-RECORD-COUNT       BY SD-RECORD-COUNT
+               AUD-RETURN-CODE        BY SD-RETURN-CODE
+               AUD-PROGRAM-VERSION    BY SD-PROGRAM-VERSION
+               AUD-ELAPSED-SECONDS    BY SD-ELAPSED-SECONDS
+               WS-AUDIT-DATE          BY SD-AUDIT-DATE-UNUSED
+               WS-AUD-YY              BY SD-AUD-YY-UNUSED
+               WS-AUD-MM              BY SD-AUD-MM-UNUSED
+               WS-AUD-DD              BY SD-AUD-DD-UNUSED
+               WS-AUDIT-DATE-CCYY     BY SD-AUDIT-DATE-CCYY-UNUSED
+               WS-AUD-CCYY            BY SD-AUD-CCYY-UNUSED
+               WS-AUD-CCYY-MM         BY SD-AUD-CCYY-MM-UNUSED
+               WS-AUD-CCYY-DD         BY SD-AUD-CCYY-DD-UNUSED
+               WS-AUDIT-TIME          BY SD-AUDIT-TIME-UNUSED
+               WS-AUD-HH              BY SD-AUD-HH-UNUSED
+               WS-AUD-MN              BY SD-AUD-MN-UNUSED
+               WS-AUD-SS              BY SD-AUD-SS-UNUSED
+               WS-AUD-HS              BY SD-AUD-HS-UNUSED
+               WS-AUD-START-SECS      BY SD-AUD-START-SECS-UNUSED
+               WS-AUD-END-SECS        BY SD-AUD-END-SECS-UNUSED.
+
+       FD  SORTED-SLA
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC REPLACING
+               WS-AUDIT-LINE          BY ST-AUDIT-LINE
+               AUD-PROGRAM-ID         BY ST-PROGRAM-ID
+               AUD-START-STAMP        BY ST-START-STAMP
+               AUD-START-MM           BY ST-START-MM
+               AUD-START-DD           BY ST-START-DD
+               AUD-START-YY           BY ST-START-YY
+               AUD-START-CCYY         BY ST-START-CCYY
+               AUD-START-HH           BY ST-START-HH
+               AUD-START-MN           BY ST-START-MN
+               AUD-START-SS           BY ST-START-SS
+               AUD-END-STAMP          BY ST-END-STAMP
+               AUD-END-MM             BY ST-END-MM
+               AUD-END-DD             BY ST-END-DD
+               AUD-END-YY             BY ST-END-YY
+               AUD-END-HH             BY ST-END-HH
+               AUD-END-MN             BY ST-END-MN
+               AUD-END-SS             BY ST-END-SS
+               AUD-RECORD-COUNT       BY ST-RECORD-COUNT
+               AUD-RETURN-CODE        BY ST-RETURN-CODE
+               AUD-PROGRAM-VERSION    BY ST-PROGRAM-VERSION
+               AUD-ELAPSED-SECONDS    BY ST-ELAPSED-SECONDS
+               WS-AUDIT-DATE          BY ST-AUDIT-DATE-UNUSED
+               WS-AUD-YY              BY ST-AUD-YY-UNUSED
+               WS-AUD-MM              BY ST-AUD-MM-UNUSED
+               WS-AUD-DD              BY ST-AUD-DD-UNUSED
+               WS-AUDIT-DATE-CCYY     BY ST-AUDIT-DATE-CCYY-UNUSED
+               WS-AUD-CCYY            BY ST-AUD-CCYY-UNUSED
+               WS-AUD-CCYY-MM         BY ST-AUD-CCYY-MM-UNUSED
+               WS-AUD-CCYY-DD         BY ST-AUD-CCYY-DD-UNUSED
+               WS-AUDIT-TIME          BY ST-AUDIT-TIME-UNUSED
+               WS-AUD-HH              BY ST-AUD-HH-UNUSED
+               WS-AUD-MN              BY ST-AUD-MN-UNUSED
+               WS-AUD-SS              BY ST-AUD-SS-UNUSED
+               WS-AUD-HS              BY ST-AUD-HS-UNUSED
+               WS-AUD-START-SECS      BY ST-AUD-START-SECS-UNUSED
+               WS-AUD-END-SECS        BY ST-AUD-END-SECS-UNUSED.
+
+       FD  SLA-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  SLA-RPT-LINE              PIC X(80).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE                PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  END-OF-SORTED-SLA             VALUE 'Y'.
+
+       01  WS-SLACTL-FILE-STATUS     PIC X(02) VALUE '00'.
+
+      * A run at or above this percentage of its program's threshold
+      * is flagged as trending toward the window, even though it has
+      * not blown the threshold outright yet.
+       01  WS-WATCH-PCT              PIC S9(05) COMP VALUE +80.
+       01  WS-PCT-OF-THRESHOLD       PIC S9(05) COMP VALUE ZERO.
+
+       01  WS-THRESHOLD-SECS         PIC 9(05) VALUE ZERO.
+       01  WS-DEFAULT-THRESHOLD-SECS PIC 9(05) VALUE 3600.
+
+      * AUD-ELAPSED-SECONDS is numeric-edited (PIC ZZZZ9), so this
+      * run's elapsed seconds is moved into a plain numeric field
+      * before it is used in any arithmetic below.
+       01  WS-RUN-ELAPSED-SECS       PIC 9(05) VALUE ZERO.
+
+      * Built as MM/DD/YY, the same field order as AUD-START-STAMP,
+      * for the detail line below.
+       01  WS-SLA-RUN-DATE.
+           05  WS-SLA-RUN-DATE-MM    PIC 9(02).
+           05  WS-SLA-RUN-DATE-DD    PIC 9(02).
+           05  WS-SLA-RUN-DATE-YY    PIC 9(02).
+
+      * Program-keyed SLA threshold table, built from SLA-CTLFILE at
+      * startup. A program with no matching row falls back to
+      * WS-DEFAULT-THRESHOLD-SECS so an unlisted program is still
+      * watched instead of being skipped outright.
+       01  WS-SLA-TABLE-COUNT        PIC 9(2) COMP VALUE ZERO.
+       01  WS-SLA-TABLE.
+           05  WS-SLA-ENTRY OCCURS 1 TO 50 TIMES
+                            DEPENDING ON WS-SLA-TABLE-COUNT
+                            INDEXED BY WS-SLA-IDX.
+               10  WS-SLA-PROGRAM-ID    PIC X(08).
+               10  WS-SLA-THRESHOLD-TBL PIC 9(05).
+       01  WS-SLA-FOUND-SW           PIC X(01) VALUE 'N'.
+           88  WS-SLA-PROGRAM-FOUND        VALUE 'Y'.
+
+       01  WS-STATUS-SW              PIC X(01) VALUE 'N'.
+           88  WS-WINDOW-EXCEEDED            VALUE 'E'.
+           88  WS-WINDOW-WATCH               VALUE 'W'.
+           88  WS-WINDOW-NORMAL               VALUE 'N'.
+
+       01  WS-PROGRAM-COUNT          PIC 9(05) COMP VALUE ZERO.
+       01  WS-HIST-READ-COUNT        PIC 9(05) COMP VALUE ZERO.
+
+      * Independent tally of records folded into a detail line, kept
+      * apart from WS-HIST-READ-COUNT so RECONCILE-COUNTS is a genuine
+      * check rather than comparing a number to itself.
+       01  WS-DETAIL-RUN-TOTAL       PIC 9(05) COMP VALUE ZERO.
+
+      * DATEUTL linkage-shaped working-storage so the run date this
+      * program stamps on JOB-SUMMARY is validated the same way every
+      * other CCYYMMDD date in this system is (see COPYBOOKS/
+      * CCYYDATE.CPY and CALL/DATEUTL.CBL).
+       01  WS-DATEUTL-FUNCTION       PIC X(01).
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY WS-DU-DATE1
+                                WS-CCYYMMDD-NUM  BY WS-DU-DATE1-NUM
+                                DT-CCYY          BY WS-DU-D1-CCYY
+                                DT-MM            BY WS-DU-D1-MM
+                                DT-DD            BY WS-DU-D1-DD.
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY WS-DU-DATE2
+                                WS-CCYYMMDD-NUM  BY WS-DU-DATE2-NUM
+                                DT-CCYY          BY WS-DU-D2-CCYY
+                                DT-MM            BY WS-DU-D2-MM
+                                DT-DD            BY WS-DU-D2-DD.
+       01  WS-DATEUTL-DAYS-TO-ADD    PIC S9(05) VALUE ZERO.
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY WS-DU-RESULT-DATE
+                                WS-CCYYMMDD-NUM  BY WS-DU-RESULT-NUM
+                                DT-CCYY          BY WS-DU-R-CCYY
+                                DT-MM            BY WS-DU-R-MM
+                                DT-DD            BY WS-DU-R-DD.
+       01  WS-DATEUTL-COMPARE-RESULT PIC S9(01) VALUE ZERO.
+       01  WS-DATEUTL-VALID-SW       PIC X(01) VALUE 'Y'.
+           88  WS-DATEUTL-DATE-IS-VALID    VALUE 'Y'.
+
+       01  WS-TITLE-LINE             PIC X(80) VALUE
+           'JOB RUN-TIME / SLA TRACKING REPORT'.
+
+       01  WS-SLA-DETAIL-LINE.
+           05  WD-PROGRAM-ID         PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WD-RUN-DATE           PIC 9(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WD-ELAPSED-SECS       PIC ZZZZ9.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WD-THRESHOLD-SECS     PIC ZZZZ9.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WD-PCT-OF-THRESHOLD   PIC ZZZ9.
+           05  FILLER                PIC X(01) VALUE '%'.
+           05  FILLER                PIC X(02) VALUE SPACE.
+           05  WD-WARNING            PIC X(24).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                PIC X(19) VALUE
+               'RUNS REPORTED:     '.
+           05  WS-TRL-COUNT          PIC ZZZZ9.
+           05  FILLER                PIC X(56) VALUE SPACE.
+
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS      PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01  WS-PROGRAM-VERSION        PIC X(05) VALUE 'V1.00'.
+       COPY JOBSUM.
+       01  WS-JOBSUM-FILE-STATUS     PIC X(02) VALUE '00'.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01  WS-ERRLOG-PROGRAM-ID      PIC X(08) VALUE 'SLARPT'.
+       01  WS-ERRLOG-PARAGRAPH       PIC X(20).
+       01  WS-ERRLOG-COND-CODE       PIC X(04).
+       01  WS-ERRLOG-DESCRIPTION     PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           DISPLAY 'SLARPT: START'
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
+           PERFORM LOAD-SLA-THRESHOLDS
+           PERFORM BUILD-SORTED-HISTORY
+
+           OPEN INPUT  SORTED-SLA
+           OPEN OUTPUT SLA-RPT
+           WRITE SLA-RPT-LINE FROM WS-TITLE-LINE
+
+           PERFORM READ-SORTED-SLA
+           PERFORM SUMMARIZE-SLA
+               UNTIL END-OF-SORTED-SLA
+
+           MOVE WS-PROGRAM-COUNT TO WS-TRL-COUNT
+           WRITE SLA-RPT-LINE FROM WS-TRAILER-LINE
+
+           CLOSE SORTED-SLA
+           CLOSE SLA-RPT
+
+           MOVE WS-HIST-READ-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           MOVE 'SLARPT'  TO JS-PROGRAM-ID
+           MOVE WS-HIST-READ-COUNT TO JS-RECORDS-READ
+           MOVE ZERO TO JS-RECORDS-REJECTED
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM VALIDATE-RUN-DATE
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
+
+           DISPLAY 'SLARPT: RUNS REPORTED = ' WS-PROGRAM-COUNT
+           STOP RUN.
+
+      * Read the SLA control file once at startup and cache it as a
+      * program-keyed table so LOOKUP-THRESHOLD never has to reopen
+      * it. A missing or empty control file just leaves the table
+      * empty -- every program then falls back to the compiled-in
+      * default threshold.
+       LOAD-SLA-THRESHOLDS.
+           MOVE ZERO TO WS-SLA-TABLE-COUNT
+           OPEN INPUT SLA-CTLFILE
+           IF WS-SLACTL-FILE-STATUS NOT = '00'
+               DISPLAY 'SLARPT: NO SLA CONTROL FILE - USING DEFAULTS'
+           ELSE
+               PERFORM READ-SLA-CTLFILE
+               PERFORM UNTIL WS-SLACTL-FILE-STATUS NOT = '00'
+                   OR WS-SLA-TABLE-COUNT = 50
+                   ADD 1 TO WS-SLA-TABLE-COUNT
+                   MOVE SLA-CTL-PROGRAM-ID
+                       TO WS-SLA-PROGRAM-ID(WS-SLA-TABLE-COUNT)
+                   MOVE SLA-CTL-THRESHOLD
+                       TO WS-SLA-THRESHOLD-TBL(WS-SLA-TABLE-COUNT)
+                   PERFORM READ-SLA-CTLFILE
+               END-PERFORM
+               CLOSE SLA-CTLFILE
+           END-IF.
+
+       READ-SLA-CTLFILE.
+           READ SLA-CTLFILE
+               AT END
+                   MOVE '10' TO WS-SLACTL-FILE-STATUS
+           END-READ.
+
+      * Sort the accumulated audit history by program and start date
+      * so every program's runs come back to us oldest-to-newest, one
+      * program at a time.
+       BUILD-SORTED-HISTORY.
+           SORT SORT-SLA-WORK
+               ON ASCENDING KEY SD-PROGRAM-ID SD-START-CCYY
+                   SD-START-MM SD-START-DD SD-START-HH SD-START-MN
+                   SD-START-SS
+               USING AUDIT-TRAIL-HIST
+               GIVING SORTED-SLA.
+
+       READ-SORTED-SLA.
+           READ SORTED-SLA
+               AT END
+                   SET END-OF-SORTED-SLA TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HIST-READ-COUNT
+           END-READ.
+
+      * One detail line per run: look up the program's threshold,
+      * compare this run's elapsed time against it, and flag it if
+      * the run either blew the threshold outright or is trending
+      * toward it.
+       SUMMARIZE-SLA.
+           PERFORM LOOKUP-THRESHOLD
+
+           MOVE ST-PROGRAM-ID     TO WD-PROGRAM-ID
+           MOVE ST-START-YY       TO WS-SLA-RUN-DATE-YY
+           MOVE ST-START-MM       TO WS-SLA-RUN-DATE-MM
+           MOVE ST-START-DD       TO WS-SLA-RUN-DATE-DD
+           MOVE WS-SLA-RUN-DATE   TO WD-RUN-DATE
+           MOVE ST-ELAPSED-SECONDS TO WS-RUN-ELAPSED-SECS
+           MOVE WS-RUN-ELAPSED-SECS TO WD-ELAPSED-SECS
+           MOVE WS-THRESHOLD-SECS TO WD-THRESHOLD-SECS
+
+           PERFORM COMPUTE-PCT-OF-THRESHOLD
+           MOVE WS-PCT-OF-THRESHOLD TO WD-PCT-OF-THRESHOLD
+
+           IF WS-WINDOW-EXCEEDED
+               MOVE '*** SLA EXCEEDED ***' TO WD-WARNING
+           ELSE
+               IF WS-WINDOW-WATCH
+                   MOVE '*** WINDOW WATCH ***' TO WD-WARNING
+               ELSE
+                   MOVE SPACE TO WD-WARNING
+               END-IF
+           END-IF
+
+           WRITE SLA-RPT-LINE FROM WS-SLA-DETAIL-LINE
+
+           ADD 1 TO WS-PROGRAM-COUNT
+           ADD 1 TO WS-DETAIL-RUN-TOTAL
+
+           PERFORM READ-SORTED-SLA.
+
+      * Search the in-memory SLA table for this run's program ID; a
+      * program not found in the table gets the compiled-in default
+      * threshold instead of being skipped.
+       LOOKUP-THRESHOLD.
+           MOVE WS-DEFAULT-THRESHOLD-SECS TO WS-THRESHOLD-SECS
+           MOVE 'N' TO WS-SLA-FOUND-SW
+
+           IF WS-SLA-TABLE-COUNT > ZERO
+               SET WS-SLA-IDX TO 1
+               SEARCH WS-SLA-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-SLA-FOUND-SW
+                   WHEN WS-SLA-PROGRAM-ID(WS-SLA-IDX) = ST-PROGRAM-ID
+                       MOVE 'Y' TO WS-SLA-FOUND-SW
+                       MOVE WS-SLA-THRESHOLD-TBL(WS-SLA-IDX)
+                           TO WS-THRESHOLD-SECS
+               END-SEARCH
+           END-IF.
+
+      * Percentage of the threshold this run's elapsed time consumed.
+      * A threshold of zero would divide by zero, so it is treated as
+      * "no limit defined" and always reports normal.
+       COMPUTE-PCT-OF-THRESHOLD.
+           IF WS-THRESHOLD-SECS = ZERO
+               MOVE ZERO TO WS-PCT-OF-THRESHOLD
+               SET WS-WINDOW-NORMAL TO TRUE
+           ELSE
+               COMPUTE WS-PCT-OF-THRESHOLD ROUNDED =
+                   (WS-RUN-ELAPSED-SECS * 100) / WS-THRESHOLD-SECS
+
+               IF WS-PCT-OF-THRESHOLD >= 100
+                   SET WS-WINDOW-EXCEEDED TO TRUE
+               ELSE
+                   IF WS-PCT-OF-THRESHOLD >= WS-WATCH-PCT
+                       SET WS-WINDOW-WATCH TO TRUE
+                   ELSE
+                       SET WS-WINDOW-NORMAL TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Validate the system-supplied run date the same way any other
+      * CCYYMMDD field in this system is validated (see DATEUTL) --
+      * a bad system clock shouldn't silently poison JOB-SUMMARY.
+       VALIDATE-RUN-DATE.
+           MOVE JS-RUN-DATE TO WS-DU-DATE1-NUM
+           MOVE 'V' TO WS-DATEUTL-FUNCTION
+           CALL 'DATEUTL' USING WS-DATEUTL-FUNCTION
+               WS-DU-DATE1 WS-DU-DATE2 WS-DATEUTL-DAYS-TO-ADD
+               WS-DU-RESULT-DATE WS-DATEUTL-COMPARE-RESULT
+               WS-DATEUTL-VALID-SW
+           IF NOT WS-DATEUTL-DATE-IS-VALID
+               DISPLAY 'SLARPT: SYSTEM RUN DATE FAILED VALIDATION - '
+                   JS-RUN-DATE
+           END-IF.
+
+      * Compare history records read against records actually folded
+      * into a detail line, so a control-break bug drops a run here
+      * instead of surfacing as a mystery discrepancy later.
+       RECONCILE-COUNTS.
+           IF WS-HIST-READ-COUNT = WS-DETAIL-RUN-TOTAL
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'SLARPT: *** RECONCILIATION ERROR ***'
+               DISPLAY '  HISTORY RECORDS READ = ' WS-HIST-READ-COUNT
+               DISPLAY '  DETAIL RUN TOTAL     = ' WS-DETAIL-RUN-TOTAL
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'     TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'                 TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'SLARPT'           TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
