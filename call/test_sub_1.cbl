@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTSUB5.
+
+      * Regression driver for the SUBPROG variant MAIN_1.CBL links
+      * against (SUB_PRG_1.CBL: LK-VALUE-IN, LK-TRANS-KEY,
+      * LK-CATEGORY-CODE, LK-RUN-MODE, LK-VALUE-OUT, LK-RETURN-STATUS,
+      * LK-SIMULATE-SW). Calls SUBPROG with a fixed, known input and
+      * checks the result against a hardcoded expected value, so a
+      * wrong SUBPROG object getting link-edited in by mistake is
+      * caught here instead of showing up as a wrong number in
+      * tomorrow's report. Run this test job right after any relink
+      * of SUBPROG for the MAIN_1 pipeline.
+      *
+      * LK-CATEGORY-CODE is deliberately set to a code no real
+      * adjustment table entry would use, so the expected adjustment
+      * is always the compiled-in default (500.00) regardless of what
+      * CTLFILE happens to contain in this environment. LK-SIMULATE-SW
+      * is set to 'Y' so this run never posts to the real YTD-ACCUM
+      * accumulator, CHANGE-LOG, or MONTH-END-RPT -- only to their
+      * SIMULATE-mode scratch equivalents.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VALUE              PIC S9(7)V99 COMP-3.
+       01  WS-TRANS-KEY          PIC X(08).
+       01  WS-CATEGORY           PIC X(04).
+       01  WS-RUN-MODE           PIC X(01).
+       01  WS-NEW-VALUE          PIC S9(7)V99 COMP-3.
+       COPY LKRETSTS.
+       01  WS-SIMULATE-SW        PIC X(01).
+
+       01  WS-EXP-NEW-VALUE      PIC S9(7)V99 COMP-3 VALUE 600.00.
+       01  WS-FAIL-COUNT         PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'TESTSUB5: TESTING SUBPROG (SUB_PRG_1 VARIANT)'
+
+           MOVE 100.00  TO WS-VALUE
+           MOVE 'TESTKY01'      TO WS-TRANS-KEY
+           MOVE 'ZZZZ'          TO WS-CATEGORY
+           MOVE 'D'             TO WS-RUN-MODE
+           MOVE 'Y'             TO WS-SIMULATE-SW
+
+           CALL 'SUBPROG' USING WS-VALUE WS-TRANS-KEY WS-CATEGORY
+               WS-RUN-MODE WS-NEW-VALUE LK-RETURN-STATUS
+               WS-SIMULATE-SW
+
+           IF WS-NEW-VALUE = WS-EXP-NEW-VALUE
+               DISPLAY 'TESTSUB5: WS-NEW-VALUE     - PASS'
+           ELSE
+               DISPLAY 'TESTSUB5: WS-NEW-VALUE     - FAIL - EXPECTED '
+                   WS-EXP-NEW-VALUE ' GOT ' WS-NEW-VALUE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF LK-STATUS-OK
+               DISPLAY 'TESTSUB5: LK-RETURN-STATUS - PASS'
+           ELSE
+               DISPLAY 'TESTSUB5: LK-RETURN-STATUS - FAIL - GOT '
+                   LK-RETURN-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           PERFORM REPORT-RESULT.
+
+       REPORT-RESULT.
+           IF WS-FAIL-COUNT = ZERO
+               DISPLAY 'TESTSUB5: ALL CHECKS PASSED'
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY 'TESTSUB5: *** ' WS-FAIL-COUNT
+                   ' CHECK(S) FAILED - WRONG SUBPROG LINKED? ***'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
