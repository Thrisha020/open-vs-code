@@ -1,13 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPROG.
-       
+
        DATA DIVISION.
        LINKAGE SECTION.
        01  VAR1        PIC 9(4).
        01  VAR2        PIC 9(4).
-       
-       PROCEDURE DIVISION USING VAR1, VAR2.
+       COPY LKRETSTS.
+
+       PROCEDURE DIVISION USING VAR1, VAR2, LK-RETURN-STATUS.
            ADD 10 TO VAR1.
-       
+           SET LK-STATUS-OK TO TRUE.
+
            EXIT PROGRAM.
-       
\ No newline at end of file
