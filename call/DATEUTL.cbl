@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEUTL.
+
+      * Shared date-compare / date-add / date-validate routine so
+      * every program that needs to do arithmetic or comparison on a
+      * CCYYDATE (see COPYBOOKS/CCYYDATE.CPY) field goes through one
+      * correct, century-safe implementation instead of writing its
+      * own. LK-DATE-FUNCTION selects which operation to perform:
+      *   'C' - COMPARE LK-DATE-1 TO LK-DATE-2, LK-COMPARE-RESULT set
+      *         to -1, 0, or 1
+      *   'A' - ADD LK-DAYS-TO-ADD (may be negative) TO LK-DATE-1,
+      *         LK-RESULT-DATE set to the resulting date
+      *   'V' - VALIDATE LK-DATE-1, LK-DATE-VALID-SW set to Y or N
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-LEAP-YEAR-SW       PIC X(01) VALUE 'N'.
+           88  WS-IS-LEAP-YEAR         VALUE 'Y'.
+
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  FILLER            PIC 9(02) VALUE 31.
+           05  FILLER            PIC 9(02) VALUE 28.
+           05  FILLER            PIC 9(02) VALUE 31.
+           05  FILLER            PIC 9(02) VALUE 30.
+           05  FILLER            PIC 9(02) VALUE 31.
+           05  FILLER            PIC 9(02) VALUE 30.
+           05  FILLER            PIC 9(02) VALUE 31.
+           05  FILLER            PIC 9(02) VALUE 31.
+           05  FILLER            PIC 9(02) VALUE 30.
+           05  FILLER            PIC 9(02) VALUE 31.
+           05  FILLER            PIC 9(02) VALUE 30.
+           05  FILLER            PIC 9(02) VALUE 31.
+       01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE
+                                 PIC 9(02) OCCURS 12 TIMES.
+
+      * Scratch date the ADD and VALIDATE functions work against.
+       01  WS-WORK-CCYY          PIC 9(04).
+       01  WS-WORK-MM            PIC 9(02).
+       01  WS-WORK-DD            PIC 9(02).
+       01  WS-WORK-DAYS-IN-MONTH PIC 9(02).
+
+       01  WS-REMAINING-DAYS     PIC 9(05) VALUE ZERO.
+       01  WS-DIV-QUOTIENT       PIC 9(06) VALUE ZERO.
+       01  WS-DIV-REMAINDER      PIC 9(04) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  LK-DATE-FUNCTION      PIC X(01).
+           88  LK-FUNC-COMPARE         VALUE 'C'.
+           88  LK-FUNC-ADD-DAYS        VALUE 'A'.
+           88  LK-FUNC-VALIDATE        VALUE 'V'.
+
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY LK-DATE-1
+                                WS-CCYYMMDD-NUM  BY LK-DATE-1-NUM
+                                DT-CCYY          BY LK1-CCYY
+                                DT-MM            BY LK1-MM
+                                DT-DD            BY LK1-DD.
+
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY LK-DATE-2
+                                WS-CCYYMMDD-NUM  BY LK-DATE-2-NUM
+                                DT-CCYY          BY LK2-CCYY
+                                DT-MM            BY LK2-MM
+                                DT-DD            BY LK2-DD.
+
+       01  LK-DAYS-TO-ADD        PIC S9(05).
+
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY LK-RESULT-DATE
+                                WS-CCYYMMDD-NUM  BY LK-RESULT-DATE-NUM
+                                DT-CCYY          BY LKR-CCYY
+                                DT-MM            BY LKR-MM
+                                DT-DD            BY LKR-DD.
+
+       01  LK-COMPARE-RESULT     PIC S9(01).
+
+       01  LK-DATE-VALID-SW      PIC X(01).
+           88  LK-DATE-IS-VALID        VALUE 'Y'.
+           88  LK-DATE-IS-INVALID      VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-DATE-FUNCTION, LK-DATE-1, LK-DATE-2,
+                                 LK-DAYS-TO-ADD, LK-RESULT-DATE,
+                                 LK-COMPARE-RESULT, LK-DATE-VALID-SW.
+
+       MAIN-PARA.
+           EVALUATE TRUE
+               WHEN LK-FUNC-COMPARE
+                   PERFORM COMPARE-DATES-PARA
+               WHEN LK-FUNC-ADD-DAYS
+                   PERFORM ADD-DAYS-PARA
+               WHEN LK-FUNC-VALIDATE
+                   PERFORM VALIDATE-DATE-PARA
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+      * Straight numeric compare works because CCYYMMDD is naturally
+      * ascending -- no field-by-field breakdown needed.
+       COMPARE-DATES-PARA.
+           EVALUATE TRUE
+               WHEN LK-DATE-1-NUM < LK-DATE-2-NUM
+                   MOVE -1 TO LK-COMPARE-RESULT
+               WHEN LK-DATE-1-NUM > LK-DATE-2-NUM
+                   MOVE 1 TO LK-COMPARE-RESULT
+               WHEN OTHER
+                   MOVE 0 TO LK-COMPARE-RESULT
+           END-EVALUATE.
+
+       ADD-DAYS-PARA.
+           MOVE LK1-CCYY TO WS-WORK-CCYY
+           MOVE LK1-MM   TO WS-WORK-MM
+           MOVE LK1-DD   TO WS-WORK-DD
+
+           IF LK-DAYS-TO-ADD >= 0
+               MOVE LK-DAYS-TO-ADD TO WS-REMAINING-DAYS
+               PERFORM STEP-ONE-DAY-FORWARD WS-REMAINING-DAYS TIMES
+           ELSE
+               COMPUTE WS-REMAINING-DAYS = LK-DAYS-TO-ADD * -1
+               PERFORM STEP-ONE-DAY-BACKWARD WS-REMAINING-DAYS TIMES
+           END-IF
+
+           MOVE WS-WORK-CCYY TO LKR-CCYY
+           MOVE WS-WORK-MM   TO LKR-MM
+           MOVE WS-WORK-DD   TO LKR-DD.
+
+       STEP-ONE-DAY-FORWARD.
+           PERFORM DETERMINE-LEAP-YEAR-PARA
+           MOVE WS-DAYS-IN-MONTH(WS-WORK-MM) TO WS-WORK-DAYS-IN-MONTH
+           IF WS-WORK-MM = 2 AND WS-IS-LEAP-YEAR
+               ADD 1 TO WS-WORK-DAYS-IN-MONTH
+           END-IF
+
+           ADD 1 TO WS-WORK-DD
+           IF WS-WORK-DD > WS-WORK-DAYS-IN-MONTH
+               MOVE 1 TO WS-WORK-DD
+               ADD 1 TO WS-WORK-MM
+               IF WS-WORK-MM > 12
+                   MOVE 1 TO WS-WORK-MM
+                   ADD 1 TO WS-WORK-CCYY
+               END-IF
+           END-IF.
+
+       STEP-ONE-DAY-BACKWARD.
+           SUBTRACT 1 FROM WS-WORK-DD
+           IF WS-WORK-DD < 1
+               SUBTRACT 1 FROM WS-WORK-MM
+               IF WS-WORK-MM < 1
+                   MOVE 12 TO WS-WORK-MM
+                   SUBTRACT 1 FROM WS-WORK-CCYY
+               END-IF
+               PERFORM DETERMINE-LEAP-YEAR-PARA
+               MOVE WS-DAYS-IN-MONTH(WS-WORK-MM)
+                   TO WS-WORK-DAYS-IN-MONTH
+               IF WS-WORK-MM = 2 AND WS-IS-LEAP-YEAR
+                   ADD 1 TO WS-WORK-DAYS-IN-MONTH
+               END-IF
+               MOVE WS-WORK-DAYS-IN-MONTH TO WS-WORK-DD
+           END-IF.
+
+       VALIDATE-DATE-PARA.
+           MOVE LK1-CCYY TO WS-WORK-CCYY
+           MOVE LK1-MM   TO WS-WORK-MM
+           MOVE LK1-DD   TO WS-WORK-DD
+           SET LK-DATE-IS-VALID TO TRUE
+
+           IF WS-WORK-MM < 1 OR WS-WORK-MM > 12
+               SET LK-DATE-IS-INVALID TO TRUE
+           ELSE
+               PERFORM DETERMINE-LEAP-YEAR-PARA
+               MOVE WS-DAYS-IN-MONTH(WS-WORK-MM)
+                   TO WS-WORK-DAYS-IN-MONTH
+               IF WS-WORK-MM = 2 AND WS-IS-LEAP-YEAR
+                   ADD 1 TO WS-WORK-DAYS-IN-MONTH
+               END-IF
+               IF WS-WORK-DD < 1 OR WS-WORK-DD > WS-WORK-DAYS-IN-MONTH
+                   SET LK-DATE-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      * Standard Gregorian leap-year test against WS-WORK-CCYY:
+      * divisible by 4, except centuries, unless divisible by 400.
+       DETERMINE-LEAP-YEAR-PARA.
+           MOVE 'N' TO WS-LEAP-YEAR-SW
+           DIVIDE WS-WORK-CCYY BY 4
+               GIVING WS-DIV-QUOTIENT REMAINDER WS-DIV-REMAINDER
+           IF WS-DIV-REMAINDER = 0
+               DIVIDE WS-WORK-CCYY BY 100
+                   GIVING WS-DIV-QUOTIENT REMAINDER WS-DIV-REMAINDER
+               IF WS-DIV-REMAINDER NOT = 0
+                   SET WS-IS-LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE WS-WORK-CCYY BY 400
+                       GIVING WS-DIV-QUOTIENT REMAINDER
+                              WS-DIV-REMAINDER
+                   IF WS-DIV-REMAINDER = 0
+                       SET WS-IS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
