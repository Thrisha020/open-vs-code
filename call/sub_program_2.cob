@@ -1,8 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPROG.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-NUM-EXTRACT ASSIGN TO NAMENUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-NUM-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  NAME-NUM-EXTRACT-RECORD.
+           05  NE-NAME           PIC A(10).
+           05  NE-NUMBER         PIC 9(03).
+           05  NE-COMBINED       PIC X(20).
+
+       WORKING-STORAGE SECTION.
 
+      * The extract file is opened on the first call and left open
+      * for the life of the run unit so every call appends its own
+      * record instead of reopening (and truncating) the file.
+       01  WS-EXTRACT-OPEN-SW    PIC X(01) VALUE 'N'.
+           88  WS-EXTRACT-IS-OPEN         VALUE 'Y'.
+
+      * Standard header/trailer wrapper so a downstream job can
+      * confirm the file came from this run and is complete before
+      * it trusts the rows in between.
+       COPY FILEHDR.
+       01  WS-EXTRACT-COUNT      PIC 9(7) COMP VALUE ZERO.
+       01  WS-RUN-TIME-8         PIC 9(8) VALUE ZERO.
+       01  WS-EXTRACT-FILE-STATUS PIC X(02) VALUE '00'.
 
        LINKAGE SECTION.
       * Linkage section to receive parameters from the main program
@@ -10,22 +38,90 @@
        01 LK-NUMBER         PIC 9(3).
        01 LK-COMBINED-RESULT PIC X(20).
 
-       PROCEDURE DIVISION USING LK-NAME LK-NUMBER LK-COMBINED-RESULT.
-       
+      * Set to 'Y' on one final call after MAINPROG's loop has driven
+      * every input record through, so the trailer is written exactly
+      * once, on its own call, instead of behind every detail row.
+       01 LK-END-OF-RUN-SW  PIC X(01).
+           88  LK-IS-END-OF-RUN         VALUE 'Y'.
+
+      * Returned after every call so MAINPROG can reconcile its own
+      * per-call tally against SUBPROG's own count of records actually
+      * written to NAME-NUM-EXTRACT, instead of comparing a value to
+      * itself.
+       01 LK-EXTRACT-WRITE-COUNT PIC 9(7) COMP.
+
+       COPY LKRETSTS.
+
+       PROCEDURE DIVISION USING LK-NAME LK-NUMBER LK-COMBINED-RESULT
+                                LK-END-OF-RUN-SW LK-EXTRACT-WRITE-COUNT
+                                LK-RETURN-STATUS.
+
       * Subprogram logic
        SUB-PARA.
+           IF LK-IS-END-OF-RUN
+               PERFORM WRITE-TRAILER-AND-CLOSE
+               SET LK-STATUS-OK TO TRUE
+           ELSE
+               PERFORM WRITE-DETAIL-RECORD
+
+      * LK-RETURN-STATUS reflects the actual outcome of this call's
+      * WRITE to NAME-NUM-EXTRACT, checked via WS-EXTRACT-FILE-STATUS,
+      * rather than being set unconditionally -- so a caller counting
+      * successful calls is counting real writes, not just calls made.
+               IF WS-EXTRACT-FILE-STATUS = '00'
+                   SET LK-STATUS-OK TO TRUE
+               ELSE
+                   DISPLAY 'SUBPROGRAM: *** WRITE TO NAMENUM FAILED - '
+                       'FILE STATUS = ' WS-EXTRACT-FILE-STATUS ' ***'
+                   SET LK-STATUS-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           MOVE WS-EXTRACT-COUNT TO LK-EXTRACT-WRITE-COUNT
+
+           EXIT PROGRAM.
+
+       WRITE-DETAIL-RECORD.
+           IF NOT WS-EXTRACT-IS-OPEN
+               OPEN OUTPUT NAME-NUM-EXTRACT
+               SET WS-EXTRACT-IS-OPEN TO TRUE
+               MOVE 'SUBPROG' TO FH-PROGRAM-ID
+               ACCEPT FH-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-RUN-TIME-8 FROM TIME
+               MOVE WS-RUN-TIME-8(1:6) TO FH-RUN-TIME
+               WRITE NAME-NUM-EXTRACT-RECORD FROM WS-FILE-HEADER-LINE
+           END-IF
+
            DISPLAY 'SUBPROGRAM: RECEIVED NAME = ' LK-NAME
            DISPLAY 'SUBPROGRAM: RECEIVED NUMBER = ' LK-NUMBER
-           
+
       * Combine name and number into a formatted string
            STRING LK-NAME DELIMITED BY SPACE
                   ' is number ' DELIMITED BY SIZE
                   LK-NUMBER DELIMITED BY SIZE
                   INTO LK-COMBINED-RESULT
-           
+
            DISPLAY 'SUBPROGRAM: COMBINED RESULT = ' LK-COMBINED-RESULT
-           
-           EXIT PROGRAM.
 
+      * Persist the combined line to the fixed-width extract so
+      * downstream jobs can pick up the name/number data
+           MOVE LK-NAME             TO NE-NAME
+           MOVE LK-NUMBER           TO NE-NUMBER
+           MOVE LK-COMBINED-RESULT  TO NE-COMBINED
+           WRITE NAME-NUM-EXTRACT-RECORD
 
+           IF WS-EXTRACT-FILE-STATUS = '00'
+               ADD 1 TO WS-EXTRACT-COUNT
+           END-IF.
 
+      * Only fires on MAINPROG's dedicated end-of-run call. Guarded on
+      * WS-EXTRACT-IS-OPEN so a run with zero input records (the
+      * extract file never opened) does not try to write a trailer to,
+      * or CLOSE, a file that was never OPENed.
+       WRITE-TRAILER-AND-CLOSE.
+           IF WS-EXTRACT-IS-OPEN
+               MOVE 'SUBPROG' TO FT-PROGRAM-ID
+               MOVE WS-EXTRACT-COUNT TO FT-RECORD-COUNT
+               WRITE NAME-NUM-EXTRACT-RECORD FROM WS-FILE-TRAILER-LINE
+               CLOSE NAME-NUM-EXTRACT
+           END-IF.
