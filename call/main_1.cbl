@@ -1,31 +1,625 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROG.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN  ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSIN-STATUS.
+
+      * Sort work file and sorted copy of TRANS-IN used only by the
+      * CHECK-DUPLICATE-TRANS pre-pass to find duplicate transaction
+      * keys ahead of the real processing loop below.
+           SELECT SORT-DUPCHK-WORK ASSIGN TO TRANWK.
+
+           SELECT SORTED-TRANS ASSIGN TO SRTTRAN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DUPLICATE-TRANS ASSIGN TO DUPTRAN
+               ORGANIZATION IS SEQUENTIAL.
+
+      * Small header control record dropped by the upstream job that
+      * produces TRANS-IN, carrying the run-date TRANS-IN was extracted
+      * for (per the file-header/trailer convention -- see FILEHDR.cpy).
+      * CHECK-DEPENDENCY-READY reads this before TRANS-IN is opened for
+      * real, so a stale file left over from a prior day is caught here
+      * instead of being silently processed as today's.
+           SELECT TRANS-IN-HDR ASSIGN TO TRANHDR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANHDR-STATUS.
+
+      * Assigned to a working-storage name rather than a literal so a
+      * SIMULATE run (see WS-SIMULATE-SW below) can redirect this to a
+      * scratch destination instead of the real output.
+           SELECT TRANS-OUT ASSIGN TO WS-TRANSOUT-ASSIGN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSOUT-STATUS.
+
+           SELECT RESTART-IN  ASSIGN TO RESTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-IN-STATUS.
+
+           SELECT RESTART-OUT ASSIGN TO RESTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
+
+           SELECT RUN-MODE-PARM ASSIGN TO RUNMODE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNMODE-STATUS.
+
+      * Also redirected to a scratch destination on a SIMULATE run.
+           SELECT MONTH-END-SUMM ASSIGN TO WS-MESUMM-ASSIGN
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-IN-RECORD.
+           05  TI-TRANS-KEY     PIC X(08).
+           05  TI-CATEGORY      PIC X(04).
+           05  TI-VALUE         PIC 9(4).
+
+       FD  TRANS-IN-HDR
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-IN-HDR-LINE    PIC X(80).
+
+       SD  SORT-DUPCHK-WORK.
+       01  SD-TRANS-RECORD.
+           05  SD-TRANS-KEY     PIC X(08).
+           05  SD-CATEGORY      PIC X(04).
+           05  SD-VALUE         PIC 9(4).
+
+       FD  SORTED-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-TRANS-RECORD.
+           05  ST-TRANS-KEY     PIC X(08).
+           05  ST-CATEGORY      PIC X(04).
+           05  ST-VALUE         PIC 9(4).
+
+       FD  DUPLICATE-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  DUPLICATE-TRANS-LINE PIC X(80).
+
+       FD  TRANS-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-OUT-RECORD.
+           05  TO-TRANS-KEY     PIC X(08).
+           05  TO-CATEGORY      PIC X(04).
+           05  TO-VALUE-IN      PIC 9(4).
+           05  TO-VALUE-OUT     PIC 9(4).
+
+      * Restart deck from a prior, abended run of this job. Holds one
+      * checkpoint record per interval; the last record read is the
+      * most recent checkpoint taken.
+       FD  RESTART-IN
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-IN-RECORD.
+           05  RI-LAST-KEY      PIC X(08).
+
+      * New restart deck being written by this run, for a possible
+      * future restart of this same run.
+       FD  RESTART-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-OUT-RECORD.
+           05  RO-LAST-KEY      PIC X(08).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE     PIC X(80).
+
+      * One-character run-mode switch: 'D' for the normal daily chain,
+      * 'M' on the once-a-month run that also rolls over the YTD
+      * accumulator and produces MONTH-END-SUMM. RM-SIMULATE-FLAG is a
+      * second, independent switch: 'Y' runs the same calculation
+      * against a copy of the transaction file but writes to scratch
+      * destinations instead of the real output, so a new adjustment
+      * table can be validated against last night's real volumes
+      * before it goes live.
+       FD  RUN-MODE-PARM
+           LABEL RECORDS ARE STANDARD.
+       01  RUN-MODE-RECORD.
+           05  RM-MODE-CODE      PIC X(01).
+           05  RM-SIMULATE-FLAG  PIC X(01).
+
+       FD  MONTH-END-SUMM
+           LABEL RECORDS ARE STANDARD.
+       01  MONTH-END-SUMM-LINE   PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * Declare variables
-       01 WS-VALUE          PIC 9(4) VALUE 1000.
-       01 WS-NEW-VALUE      PIC 9(4).
-       
-      * Linkage section for passing parameters
-       LINKAGE SECTION.
-       01 LK-VALUE-IN       PIC 9(4).
-       01 LK-VALUE-OUT      PIC 9(4).
+      * PIC S9(7)V99 COMP-3 to match SUBPROG's LK-VALUE-IN/LK-VALUE-OUT
+      * -- kept in the same shape as the linkage so a dollars-and-cents
+      * amount survives the call without truncation.
+       01 WS-VALUE          PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-ORIG-VALUE     PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 WS-NEW-VALUE      PIC S9(7)V99 COMP-3 VALUE ZERO.
+       COPY LKRETSTS REPLACING LK-RETURN-STATUS BY WS-SUBPROG-STATUS.
+       COPY AUDITREC.
+       01 WS-AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+       01 WS-JOBSUM-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01 WS-PROGRAM-VERSION   PIC X(05) VALUE 'V1.00'.
+       COPY JOBSUM.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01 WS-ERRLOG-PROGRAM-ID  PIC X(08) VALUE 'MAINPROG'.
+       01 WS-ERRLOG-PARAGRAPH   PIC X(20).
+       01 WS-ERRLOG-COND-CODE   PIC X(04).
+       01 WS-ERRLOG-DESCRIPTION PIC X(30).
+
+       01 WS-EOF-SW         PIC X(01) VALUE 'N'.
+          88 END-OF-TRANS-IN         VALUE 'Y'.
+
+      * Scheduling dependency check: confirms TRANS-IN exists, is not
+      * empty, and its header control record's run-date is today's
+      * before this run opens it for real processing.
+       01 WS-TRANSIN-STATUS PIC X(02) VALUE '00'.
+       01 WS-TRANHDR-STATUS PIC X(02) VALUE '00'.
+       01 WS-TRANSOUT-STATUS PIC X(02) VALUE '00'.
+       01 WS-TODAY-DATE     PIC 9(08) VALUE ZERO.
+       COPY FILEHDR.
+
+      * CHECK-DUPLICATE-TRANS control-break fields, used against
+      * SORTED-TRANS to flag consecutive duplicate transaction keys.
+       01 WS-DUPCHK-EOF-SW  PIC X(01) VALUE 'N'.
+          88 END-OF-SORTED-TRANS      VALUE 'Y'.
+       01 WS-PREV-TRANS-KEY PIC X(08) VALUE SPACE.
+       01 WS-DUP-TRANS-COUNT PIC 9(5) COMP VALUE ZERO.
+
+       01 WS-DUP-TRANS-LINE.
+          05 WS-DUPT-KEY       PIC X(08).
+          05 FILLER            PIC X(02)  VALUE SPACE.
+          05 WS-DUPT-CATEGORY  PIC X(04).
+          05 FILLER            PIC X(02)  VALUE SPACE.
+          05 WS-DUPT-REASON    PIC X(30)  VALUE
+              'DUPLICATE TRANSACTION KEY'.
+          05 FILLER            PIC X(34)  VALUE SPACE.
+
+       01 WS-TRANS-COUNT    PIC 9(7) COMP VALUE ZERO.
+       01 WS-REJECT-COUNT   PIC 9(7) COMP VALUE ZERO.
+       01 WS-CONTROL-TOTAL  PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      * WS-TRANS-COUNT (below) only increments once TRANS-OUT's own
+      * FILE STATUS confirms the write succeeded, so RECONCILE-COUNTS
+      * checks it against WS-INPUT-COUNT/WS-SKIP-COUNT as a genuine
+      * tally of persisted output, not a count of loop passes.
+       01 WS-INPUT-COUNT    PIC 9(7) COMP VALUE ZERO.
+       01 WS-SKIP-COUNT     PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-RESTART-IN-STATUS  PIC X(02) VALUE '00'.
+       01 WS-CKPT-INTERVAL      PIC 9(4) COMP VALUE 100.
+       01 WS-RECS-SINCE-CKPT    PIC 9(4) COMP VALUE ZERO.
+       01 WS-LAST-KEY-PROCESSED PIC X(08) VALUE SPACE.
+
+       01 WS-SKIP-SW         PIC X(01) VALUE 'N'.
+          88 WS-SKIPPING-TO-CHECKPOINT   VALUE 'Y'.
+
+       01 WS-TRAILER-LINE.
+          05 FILLER            PIC X(20) VALUE 'RECORD COUNT      : '.
+          05 WS-TRL-COUNT      PIC ZZZZZZ9.
+          05 FILLER            PIC X(20) VALUE 'CONTROL TOTAL     : '.
+          05 WS-TRL-TOTAL      PIC -ZZZZZZZ9.99.
+
+      * Run-mode switch, read once from RUN-MODE-PARM at startup. A
+      * missing or empty control file keeps this run on the ordinary
+      * daily path.
+       01 WS-RUNMODE-STATUS  PIC X(02) VALUE '00'.
+       01 WS-RUN-MODE        PIC X(01) VALUE 'D'.
+          88 WS-DAILY-RUN            VALUE 'D'.
+          88 WS-MONTH-END-RUN        VALUE 'M'.
+
+      * SIMULATE switch, read alongside WS-RUN-MODE. Real destinations
+      * for TRANS-OUT and MONTH-END-SUMM are switched to scratch DD
+      * names by LOAD-RUN-MODE when this run is a simulation.
+       01 WS-SIMULATE-SW     PIC X(01) VALUE 'N'.
+          88 WS-SIMULATE-MODE        VALUE 'Y'.
+
+       01 WS-TRANSOUT-ASSIGN PIC X(08) VALUE 'TRANSOUT'.
+       01 WS-MESUMM-ASSIGN   PIC X(08) VALUE 'MESUMM'.
+
+       01 WS-MONTH-END-SUMM-LINE.
+          05 FILLER            PIC X(20) VALUE 'MONTH-END SUMMARY   '.
+          05 FILLER            PIC X(20) VALUE 'RECORD COUNT      : '.
+          05 WS-MES-COUNT      PIC ZZZZZZ9.
+          05 FILLER            PIC X(20) VALUE 'CONTROL TOTAL     : '.
+          05 WS-MES-TOTAL      PIC -ZZZZZZZ9.99.
 
        PROCEDURE DIVISION.
-       
+
       * Main program logic
        MAIN-PARA.
            DISPLAY 'MAIN PROGRAM: START'
-           
-      * Call subprogram and pass WS-VALUE, receiving the result in 
-      *WS-NEW-VALUE
-           CALL 'SUBPROG' USING WS-VALUE WS-NEW-VALUE
-           
-      * Display the result
-           DISPLAY 'MAIN PROGRAM: VALUE BEFORE CALL = ' WS-VALUE
-           DISPLAY 'MAIN PROGRAM: VALUE AFTER CALL = ' WS-NEW-VALUE
-           
+
+           PERFORM CHECK-DEPENDENCY-READY
+
+           PERFORM CHECK-DUPLICATE-TRANS
+
+           OPEN OUTPUT RESTART-OUT
+
+      * JOB-SUMMARY accumulates history across runs the same way
+      * AUDIT-TRAIL does, so a trend report can read several nights'
+      * worth of volume in one file instead of just last night's.
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+      * Loaded before TRANS-OUT is opened so a SIMULATE run's scratch
+      * assign name is in place before that OPEN happens.
+           PERFORM LOAD-RUN-MODE
+
+           OPEN OUTPUT TRANS-OUT
+
+      * Re-opened for real processing -- CHECK-DEPENDENCY-READY already
+      * closed it once its existence check passed, and CHECK-DUPLICATE-
+      * TRANS just opened and closed its own copy again via SORT USING.
+           OPEN INPUT TRANS-IN
+
+           PERFORM CHECK-FOR-RESTART
+
+           PERFORM READ-TRANS-IN
+
+           IF END-OF-TRANS-IN
+               DISPLAY 'MAIN PROGRAM: *** TRANS-IN CONTAINS NO '
+                   'RECORDS - ABORTING RUN ***'
+               MOVE 'MAIN-PARA'        TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'             TO WS-ERRLOG-COND-CODE
+               MOVE 'TRANS-IN CONTAINS NO RECORDS'
+                   TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               CLOSE TRANS-IN
+               CLOSE TRANS-OUT
+               CLOSE RESTART-OUT
+               CLOSE AUDIT-TRAIL
+               CLOSE JOB-SUMMARY
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM PROCESS-TRANS
+               UNTIL END-OF-TRANS-IN
+
+           MOVE WS-TRANS-COUNT   TO WS-TRL-COUNT
+           MOVE WS-CONTROL-TOTAL TO WS-TRL-TOTAL
+           WRITE TRANS-OUT-RECORD FROM WS-TRAILER-LINE
+
+           IF WS-MONTH-END-RUN
+               PERFORM WRITE-MONTH-END-SUMMARY
+           END-IF
+
+           CLOSE TRANS-IN
+           CLOSE TRANS-OUT
+           CLOSE RESTART-OUT
+
+           MOVE WS-TRANS-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           MOVE 'MAINPROG' TO JS-PROGRAM-ID
+           MOVE WS-TRANS-COUNT TO JS-RECORDS-READ
+           MOVE WS-REJECT-COUNT TO JS-RECORDS-REJECTED
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
+
+           DISPLAY 'MAIN PROGRAM: RECORDS PROCESSED = ' WS-TRANS-COUNT
+           DISPLAY 'MAIN PROGRAM: CONTROL TOTAL      = '
+               WS-CONTROL-TOTAL
+
+           STOP RUN.
+
+      * Scheduling dependency check, run before TRANS-IN is opened for
+      * real processing. Confirms the header control record TRANS-IN-
+      * HDR carries today's run-date (catching a stale file left over
+      * from a prior day) and that TRANS-IN itself exists, before
+      * MAIN-PARA relies on either -- so a missing or stale prerequisite
+      * aborts this run cleanly with a message instead of the job
+      * abending on OPEN or silently processing an empty/leftover file.
+       CHECK-DEPENDENCY-READY.
+           OPEN INPUT TRANS-IN-HDR
+           IF WS-TRANHDR-STATUS NOT = '00'
+               DISPLAY 'MAIN PROGRAM: *** TRANS-IN-HDR NOT FOUND - '
+                   'UPSTREAM DATA NOT READY - ABORTING RUN ***'
+               MOVE 'TRANS-IN-HDR NOT FOUND'
+                   TO WS-ERRLOG-DESCRIPTION
+               PERFORM ABORT-DEPENDENCY-CHECK
+           END-IF
+
+           READ TRANS-IN-HDR INTO WS-FILE-HEADER-LINE
+               AT END
+                   DISPLAY 'MAIN PROGRAM: *** TRANS-IN-HDR IS EMPTY - '
+                       'ABORTING RUN ***'
+                   MOVE 'TRANS-IN-HDR IS EMPTY'
+                       TO WS-ERRLOG-DESCRIPTION
+                   PERFORM ABORT-DEPENDENCY-CHECK
+           END-READ
+           CLOSE TRANS-IN-HDR
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           IF FH-RUN-DATE NOT = WS-TODAY-DATE
+               DISPLAY 'MAIN PROGRAM: *** TRANS-IN-HDR RUN-DATE IS '
+                   'STALE - ABORTING RUN ***'
+               DISPLAY '  HEADER RUN-DATE = ' FH-RUN-DATE
+               DISPLAY '  TODAY           = ' WS-TODAY-DATE
+               MOVE 'TRANS-IN-HDR RUN-DATE STALE'
+                   TO WS-ERRLOG-DESCRIPTION
+               PERFORM ABORT-DEPENDENCY-CHECK
+           END-IF
+
+           OPEN INPUT TRANS-IN
+           IF WS-TRANSIN-STATUS NOT = '00'
+               DISPLAY 'MAIN PROGRAM: *** TRANS-IN NOT FOUND - '
+                   'UPSTREAM DATA NOT READY - ABORTING RUN ***'
+               MOVE 'TRANS-IN NOT FOUND'
+                   TO WS-ERRLOG-DESCRIPTION
+               PERFORM ABORT-DEPENDENCY-CHECK
+           END-IF
+
+      * Only opened above to prove TRANS-IN exists. Closed here so
+      * CHECK-DUPLICATE-TRANS can SORT USING TRANS-IN next; it is
+      * reopened for real in MAIN-PARA just before the processing loop.
+           CLOSE TRANS-IN.
+
+      * Pre-pass, run before the main processing loop: sorts a copy of
+      * TRANS-IN by transaction key and flags every consecutive
+      * duplicate key to DUPLICATE-TRANS, so a resubmitted or
+      * duplicated upstream feed is caught here instead of silently
+      * posting the SUBPROG adjustment twice.
+       CHECK-DUPLICATE-TRANS.
+           SORT SORT-DUPCHK-WORK
+               ON ASCENDING KEY SD-TRANS-KEY
+               USING TRANS-IN
+               GIVING SORTED-TRANS
+
+           OPEN INPUT  SORTED-TRANS
+           OPEN OUTPUT DUPLICATE-TRANS
+
+           MOVE SPACE TO WS-PREV-TRANS-KEY
+           PERFORM READ-SORTED-TRANS
+           PERFORM SCAN-FOR-DUPLICATE-KEY
+               UNTIL END-OF-SORTED-TRANS
+
+           CLOSE SORTED-TRANS
+           CLOSE DUPLICATE-TRANS
+
+           IF WS-DUP-TRANS-COUNT > 0
+               DISPLAY 'MAIN PROGRAM: *** ' WS-DUP-TRANS-COUNT
+                   ' DUPLICATE TRANSACTION KEY(S) FOUND - SEE '
+                   'DUPLICATE-TRANS ***'
+           END-IF.
+
+       READ-SORTED-TRANS.
+           READ SORTED-TRANS
+               AT END
+                   SET END-OF-SORTED-TRANS TO TRUE
+           END-READ.
+
+      * Control-break compare against the prior sorted record. Since
+      * the input is now in ascending key order, any real duplicate
+      * key is guaranteed to be adjacent.
+       SCAN-FOR-DUPLICATE-KEY.
+           IF ST-TRANS-KEY = WS-PREV-TRANS-KEY
+               MOVE ST-TRANS-KEY  TO WS-DUPT-KEY
+               MOVE ST-CATEGORY   TO WS-DUPT-CATEGORY
+               WRITE DUPLICATE-TRANS-LINE FROM WS-DUP-TRANS-LINE
+               ADD 1 TO WS-DUP-TRANS-COUNT
+           END-IF
+           MOVE ST-TRANS-KEY TO WS-PREV-TRANS-KEY
+           PERFORM READ-SORTED-TRANS.
+
+      * Prerequisite check failed. The job never really started, so it
+      * ends here with a non-zero condition code for the scheduler
+      * rather than continuing into the normal processing/audit path.
+       ABORT-DEPENDENCY-CHECK.
+           MOVE 'CHECK-DEPENDENCY-READY' TO WS-ERRLOG-PARAGRAPH
+           MOVE '0016'                   TO WS-ERRLOG-COND-CODE
+           CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+               WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+               WS-ERRLOG-DESCRIPTION
+           MOVE 16 TO RETURN-CODE
            STOP RUN.
 
+      * Read the run-mode switch from RUN-MODE-PARM once at startup.
+      * A missing or empty control file leaves this run on the
+      * ordinary daily path.
+       LOAD-RUN-MODE.
+           OPEN INPUT RUN-MODE-PARM
+           IF WS-RUNMODE-STATUS = '00'
+               READ RUN-MODE-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RM-MODE-CODE     TO WS-RUN-MODE
+                       MOVE RM-SIMULATE-FLAG TO WS-SIMULATE-SW
+               END-READ
+               CLOSE RUN-MODE-PARM
+           END-IF
+
+           IF WS-SIMULATE-MODE
+               MOVE 'TRANSIM'  TO WS-TRANSOUT-ASSIGN
+               MOVE 'MESUMMSM' TO WS-MESUMM-ASSIGN
+           END-IF.
+
+      * Month-end only: write an extra summary report alongside the
+      * usual TRANS-OUT trailer, so the once-a-month totals are on
+      * their own report instead of only in the daily output.
+       WRITE-MONTH-END-SUMMARY.
+           OPEN OUTPUT MONTH-END-SUMM
+           MOVE WS-TRANS-COUNT   TO WS-MES-COUNT
+           MOVE WS-CONTROL-TOTAL TO WS-MES-TOTAL
+           WRITE MONTH-END-SUMM-LINE FROM WS-MONTH-END-SUMM-LINE
+           CLOSE MONTH-END-SUMM.
+
+      * If a restart deck exists from a prior, abended run, read it
+      * to end-of-file to find the last checkpoint taken, and skip
+      * transactions already applied when the transaction loop starts.
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-IN
+           IF WS-RESTART-IN-STATUS = '00'
+               PERFORM UNTIL WS-RESTART-IN-STATUS NOT = '00'
+                   READ RESTART-IN
+                       AT END
+                           MOVE '10' TO WS-RESTART-IN-STATUS
+                       NOT AT END
+                           MOVE RI-LAST-KEY TO WS-LAST-KEY-PROCESSED
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-IN
+               IF WS-LAST-KEY-PROCESSED NOT = SPACE
+                   SET WS-SKIPPING-TO-CHECKPOINT TO TRUE
+                   DISPLAY 'MAIN PROGRAM: RESTARTING AFTER KEY = '
+                       WS-LAST-KEY-PROCESSED
+               END-IF
+           END-IF.
+
+      * Call subprogram once per transaction and write the result
+       PROCESS-TRANS.
+           IF WS-SKIPPING-TO-CHECKPOINT
+               ADD 1 TO WS-SKIP-COUNT
+               IF TI-TRANS-KEY = WS-LAST-KEY-PROCESSED
+                   SET WS-SKIP-SW TO 'N'
+               END-IF
+           ELSE
+               MOVE TI-VALUE TO WS-VALUE
+               MOVE TI-VALUE TO WS-ORIG-VALUE
+
+               CALL 'SUBPROG' USING WS-VALUE TI-TRANS-KEY TI-CATEGORY
+                   WS-RUN-MODE WS-NEW-VALUE WS-SUBPROG-STATUS
+                   WS-SIMULATE-SW
+
+               IF NOT LK-STATUS-OK
+                   DISPLAY 'MAIN PROGRAM: SUBPROG RETURNED STATUS = '
+                       WS-SUBPROG-STATUS
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+
+               MOVE TI-TRANS-KEY  TO TO-TRANS-KEY
+               MOVE TI-CATEGORY   TO TO-CATEGORY
+               MOVE WS-ORIG-VALUE TO TO-VALUE-IN
+               MOVE WS-NEW-VALUE  TO TO-VALUE-OUT
+               WRITE TRANS-OUT-RECORD
+
+               IF WS-TRANSOUT-STATUS = '00'
+                   ADD 1 TO WS-TRANS-COUNT
+               ELSE
+                   DISPLAY 'MAIN PROGRAM: *** WRITE TO TRANS-OUT '
+                       'FAILED - FILE STATUS = ' WS-TRANSOUT-STATUS
+                       ' ***'
+               END-IF
+
+               ADD WS-NEW-VALUE  TO WS-CONTROL-TOTAL
+               ADD 1             TO WS-RECS-SINCE-CKPT
+
+               IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+
+           PERFORM READ-TRANS-IN.
+
+      * Every N records, drop a checkpoint of the last key processed
+      * so a resubmit after an abend can resume from here.
+       WRITE-CHECKPOINT.
+           MOVE TI-TRANS-KEY TO RO-LAST-KEY
+           WRITE RESTART-OUT-RECORD
+           MOVE ZERO TO WS-RECS-SINCE-CKPT.
+
+       READ-TRANS-IN.
+           READ TRANS-IN
+               AT END
+                   SET END-OF-TRANS-IN TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-COUNT
+           END-READ.
+
+      * Compare records read from TRANS-IN against records actually
+      * written to TRANS-OUT (plus any skipped over on a restart) so a
+      * partial write or dropped record is caught here instead of
+      * surfacing as a mystery discrepancy later. A mismatch is a hard
+      * error: the condition code is set for the job scheduler and
+      * JOB-SUMMARY is flagged abnormal, but the run still completes
+      * normally otherwise since the files are already closed.
+       RECONCILE-COUNTS.
+           IF WS-INPUT-COUNT = WS-TRANS-COUNT + WS-SKIP-COUNT
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'MAIN PROGRAM: *** RECONCILIATION ERROR ***'
+               DISPLAY '  RECORDS READ      = ' WS-INPUT-COUNT
+               DISPLAY '  RECORDS WRITTEN   = ' WS-TRANS-COUNT
+               DISPLAY '  RECORDS SKIPPED   = ' WS-SKIP-COUNT
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'  TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'              TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'MAINPROG'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
