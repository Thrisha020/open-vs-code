@@ -2,39 +2,148 @@
        PROGRAM-ID. SUBPROG.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Loop index and running accumulators used while building the
+      * statistics returned to the caller
+       01 WS-I               PIC 9(3) COMP.
+
+      * The sum is accumulated here, one digit wider than LK-SUM, so
+      * a total that would overflow LK-SUM's capacity can be detected
+      * and flagged instead of silently truncated.
+       01 WS-SUM-ACCUM        PIC S9(7) COMP VALUE ZERO.
+       01 WS-SUM-MAX           PIC S9(7) COMP VALUE 999999.
+       01 WS-SUM-MIN           PIC S9(7) COMP VALUE -999999.
+
+      * Index and swap area used to bring LK-NUMBERS into the
+      * ascending order SEARCH ALL requires before a lookup.
+       01 WS-J                PIC 9(3) COMP.
+       01 WS-SWAP-VALUE        PIC S9(3).
+
        LINKAGE SECTION.
 
-      * Linkage section to receive the array, size, and sum
+      * Linkage section to receive the array, size, and sum. The
+      * table size is driven by LK-ARRAY-SIZE so this program can
+      * work against real daily volumes, not just a five-item demo.
        01 LK-NUMBERS.
-          05 LK-NUMBER      PIC 9(3) OCCURS 5 TIMES.
-       01 LK-ARRAY-SIZE     PIC 9(2).
-       01 LK-SUM            PIC 9(5).
-       
+          05 LK-NUMBER      PIC S9(3)
+                             OCCURS 1 TO 500 TIMES
+                             DEPENDING ON LK-ARRAY-SIZE
+                             ASCENDING KEY IS LK-NUMBER
+                             INDEXED BY LK-NUM-IDX.
+       01 LK-ARRAY-SIZE     PIC 9(3).
+       01 LK-SUM            PIC S9(6).
+       01 LK-MIN            PIC S9(3).
+       01 LK-MAX            PIC S9(3).
+       01 LK-AVG            PIC S9(3)V99.
+
+      * Function code selects whether this call computes the usual
+      * statistics or does a binary-search lookup of LK-SEARCH-VALUE,
+      * so a caller that only needs to know whether a number is
+      * present does not have to linearly scan the table itself.
+       01 LK-FUNCTION-CODE  PIC X(01).
+          88 LK-FUNC-STATISTICS       VALUE 'S'.
+          88 LK-FUNC-LOOKUP           VALUE 'L'.
+       01 LK-SEARCH-VALUE   PIC S9(3).
+       01 LK-FOUND-SW       PIC X(01).
+          88 LK-VALUE-FOUND           VALUE 'Y'.
+          88 LK-VALUE-NOT-FOUND       VALUE 'N'.
+       01 LK-FOUND-INDEX    PIC 9(3).
+       COPY LKRETSTS.
 
-       PROCEDURE DIVISION USING LK-NUMBERS LK-ARRAY-SIZE LK-SUM.
+
+       PROCEDURE DIVISION USING LK-NUMBERS LK-ARRAY-SIZE LK-SUM
+                                LK-MIN LK-MAX LK-AVG LK-FUNCTION-CODE
+                                LK-SEARCH-VALUE LK-FOUND-SW
+                                LK-FOUND-INDEX LK-RETURN-STATUS.
 
       * Subprogram logic
        SUB-PARA.
 
-          
-
            DISPLAY 'SUBPROGRAM: RECEIVED ARRAY SIZE = ' LK-ARRAY-SIZE
 
-      * Initialize sum to zero
-           MOVE 0 TO LK-SUM
-
-      * Calculate the sum of the array elements
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LK-ARRAY-SIZE
-               IF I <= 5   
-      * Check to ensure the index is within array bounds
-                   ADD LK-NUMBER(I) TO LK-SUM
-               ELSE
-                   DISPLAY 'ERROR: Index out of bounds: ' I
-                   STOP RUN
+           EVALUATE TRUE
+               WHEN LK-ARRAY-SIZE = 0
+                   SET LK-STATUS-FAILED TO TRUE
+                   DISPLAY 'SUBPROGRAM: ARRAY SIZE IS ZERO - NO STATS'
+               WHEN LK-FUNC-LOOKUP
+                   PERFORM SORT-TABLE-ASCENDING
+                   PERFORM FIND-ELEMENT
+               WHEN OTHER
+                   PERFORM CALCULATE-STATISTICS
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+      * Calculate the sum, min, and max of the array elements. The
+      * table itself is bounded by LK-ARRAY-SIZE via DEPENDING ON,
+      * so no separate bounds check is needed here. The sum is built
+      * up in WS-SUM-ACCUM, one digit wider than LK-SUM, so an
+      * overflow can be detected below instead of wrapping silently.
+       CALCULATE-STATISTICS.
+           MOVE 0 TO WS-SUM-ACCUM
+           MOVE LK-NUMBER(1) TO LK-MIN
+           MOVE LK-NUMBER(1) TO LK-MAX
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > LK-ARRAY-SIZE
+               ADD LK-NUMBER(WS-I) TO WS-SUM-ACCUM
+               IF LK-NUMBER(WS-I) < LK-MIN
+                   MOVE LK-NUMBER(WS-I) TO LK-MIN
+               END-IF
+               IF LK-NUMBER(WS-I) > LK-MAX
+                   MOVE LK-NUMBER(WS-I) TO LK-MAX
                END-IF
            END-PERFORM
 
-           DISPLAY 'SUBPROGRAM: CALCULATED SUM = ' LK-SUM
+           IF WS-SUM-ACCUM > WS-SUM-MAX OR WS-SUM-ACCUM < WS-SUM-MIN
+               SET LK-STATUS-FAILED TO TRUE
+               DISPLAY 'SUBPROGRAM: SUM OVERFLOWS LK-SUM CAPACITY - '
+                   WS-SUM-ACCUM
+           ELSE
+               MOVE WS-SUM-ACCUM TO LK-SUM
 
-           EXIT PROGRAM.
+               COMPUTE LK-AVG ROUNDED = LK-SUM / LK-ARRAY-SIZE
+
+               DISPLAY 'SUBPROGRAM: CALCULATED SUM = ' LK-SUM
+               DISPLAY 'SUBPROGRAM: MIN = ' LK-MIN
+               DISPLAY 'SUBPROGRAM: MAX = ' LK-MAX
+               DISPLAY 'SUBPROGRAM: AVG = ' LK-AVG
+
+               SET LK-STATUS-OK TO TRUE
+           END-IF.
+
+      * Bring LK-NUMBERS into ascending order so SEARCH ALL below can
+      * binary-search it. A simple selection sort is plenty for the
+      * table sizes this program handles.
+       SORT-TABLE-ASCENDING.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > LK-ARRAY-SIZE - 1
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > LK-ARRAY-SIZE - WS-I
+                   IF LK-NUMBER(WS-J) > LK-NUMBER(WS-J + 1)
+                       MOVE LK-NUMBER(WS-J)     TO WS-SWAP-VALUE
+                       MOVE LK-NUMBER(WS-J + 1) TO LK-NUMBER(WS-J)
+                       MOVE WS-SWAP-VALUE       TO LK-NUMBER(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Binary-search the now-ordered table for LK-SEARCH-VALUE and
+      * return whether it was found, and at what position.
+       FIND-ELEMENT.
+           SET LK-VALUE-NOT-FOUND TO TRUE
+           MOVE ZERO TO LK-FOUND-INDEX
+
+           SEARCH ALL LK-NUMBER
+               AT END
+                   SET LK-VALUE-NOT-FOUND TO TRUE
+               WHEN LK-NUMBER(LK-NUM-IDX) = LK-SEARCH-VALUE
+                   SET LK-VALUE-FOUND TO TRUE
+                   SET LK-FOUND-INDEX TO LK-NUM-IDX
+           END-SEARCH
+
+           DISPLAY 'SUBPROGRAM: LOOKUP OF ' LK-SEARCH-VALUE
+               ' FOUND = ' LK-FOUND-SW
 
+           SET LK-STATUS-OK TO TRUE.
