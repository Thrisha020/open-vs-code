@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTSUB3.
+
+      * Regression driver for the SUBPROG variant SAMPLE_1.COB links
+      * against (SAMPLE_1_SUB.CBL: LS-NUMBER, LS-NAME, LS-INPUT-VALUE,
+      * LS-RESULT). Calls SUBPROG with two fixed, known inputs -- one
+      * that should succeed and one that should fail validation -- and
+      * checks the results against hardcoded expected values, so a
+      * wrong SUBPROG object getting link-edited in by mistake is
+      * caught here instead of showing up as a wrong number in
+      * tomorrow's report. Run this test job right after any relink
+      * of SUBPROG for the SAMPLE_1 pipeline.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LS-NUMBER             PIC 9(4).
+       01  LS-NAME               PIC A(20).
+       01  LS-INPUT-VALUE        PIC 9(4).
+       01  LS-RESULT.
+           05  LS-RESULT-VALUE   PIC 9(4).
+           05  LS-STATUS-CODE    PIC X(02).
+               88  LS-STATUS-OK          VALUE '00'.
+               88  LS-STATUS-OVERFLOW    VALUE '08'.
+               88  LS-STATUS-INVALID     VALUE '12'.
+
+       01  WS-EXP-RESULT-VALUE   PIC 9(4).
+       01  WS-EXP-NUMBER         PIC 9(4).
+       01  WS-FAIL-COUNT         PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'TESTSUB3: TESTING SUBPROG (SAMPLE_1_SUB VARIANT)'
+
+           PERFORM TEST-CASE-NORMAL
+           PERFORM TEST-CASE-INVALID
+           PERFORM REPORT-RESULT.
+
+      * Case 1: a normal, in-range calculation should succeed, return
+      * the sum, bump LS-NUMBER by 100, and post LS-STATUS-OK.
+       TEST-CASE-NORMAL.
+           MOVE 0100 TO LS-NUMBER
+           MOVE 'TESTER'         TO LS-NAME
+           MOVE 0050 TO LS-INPUT-VALUE
+
+           CALL 'SUBPROG' USING LS-NUMBER LS-NAME LS-INPUT-VALUE
+               LS-RESULT
+
+           MOVE 0150 TO WS-EXP-RESULT-VALUE
+           MOVE 0200 TO WS-EXP-NUMBER
+
+           IF LS-RESULT-VALUE = WS-EXP-RESULT-VALUE
+               DISPLAY 'TESTSUB3: CASE 1 LS-RESULT-VALUE - PASS'
+           ELSE
+               DISPLAY 'TESTSUB3: CASE 1 LS-RESULT-VALUE - FAIL - '
+                   'EXPECTED ' WS-EXP-RESULT-VALUE ' GOT '
+                   LS-RESULT-VALUE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF LS-NUMBER = WS-EXP-NUMBER
+               DISPLAY 'TESTSUB3: CASE 1 LS-NUMBER       - PASS'
+           ELSE
+               DISPLAY 'TESTSUB3: CASE 1 LS-NUMBER       - FAIL - '
+                   'EXPECTED ' WS-EXP-NUMBER ' GOT ' LS-NUMBER
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF LS-STATUS-OK
+               DISPLAY 'TESTSUB3: CASE 1 LS-STATUS-CODE  - PASS'
+           ELSE
+               DISPLAY 'TESTSUB3: CASE 1 LS-STATUS-CODE  - FAIL - GOT '
+                   LS-STATUS-CODE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+      * Case 2: LS-INPUT-VALUE of zero is out of the 1-9999 range and
+      * must be rejected without changing LS-NUMBER.
+       TEST-CASE-INVALID.
+           MOVE 0100 TO LS-NUMBER
+           MOVE 'TESTER'         TO LS-NAME
+           MOVE ZERO TO LS-INPUT-VALUE
+
+           CALL 'SUBPROG' USING LS-NUMBER LS-NAME LS-INPUT-VALUE
+               LS-RESULT
+
+           IF LS-STATUS-INVALID
+               DISPLAY 'TESTSUB3: CASE 2 LS-STATUS-CODE  - PASS'
+           ELSE
+               DISPLAY 'TESTSUB3: CASE 2 LS-STATUS-CODE  - FAIL - GOT '
+                   LS-STATUS-CODE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF LS-NUMBER = 0100
+               DISPLAY 'TESTSUB3: CASE 2 LS-NUMBER       - PASS'
+           ELSE
+               DISPLAY 'TESTSUB3: CASE 2 LS-NUMBER       - FAIL - '
+                   'EXPECTED 0100 GOT ' LS-NUMBER
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       REPORT-RESULT.
+           IF WS-FAIL-COUNT = ZERO
+               DISPLAY 'TESTSUB3: ALL CHECKS PASSED'
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY 'TESTSUB3: *** ' WS-FAIL-COUNT
+                   ' CHECK(S) FAILED - WRONG SUBPROG LINKED? ***'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
