@@ -0,0 +1,411 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBTREND.
+
+      * Reads the JOB-SUMMARY history accumulated across many nights'
+      * runs of the MAINPROG family (JOBSUM.cpy, written EXTEND so
+      * each run adds to the file instead of overwriting it) and
+      * reports, per program, how its volume is trending -- so a
+      * capacity problem shows up here before a batch window actually
+      * starts blowing past its allotted time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-SUMMARY-HIST ASSIGN TO JOBSUMH
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-JS-WORK ASSIGN TO JSSRTWK.
+
+           SELECT SORTED-JS ASSIGN TO SRTJS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TREND-RPT ASSIGN TO TRENDRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * One history record per program per night. Renamed to an IH-
+      * prefix (COPY REPLACING) so this same 80-byte layout can also
+      * back the SD work record and the SORTED-JS output below without
+      * every field colliding on the same data-name.
+       FD  JOB-SUMMARY-HIST
+           LABEL RECORDS ARE STANDARD.
+           COPY JOBSUM REPLACING
+               WS-JOB-SUMMARY-LINE    BY IH-JOB-SUMMARY-LINE
+               JS-PROGRAM-ID          BY IH-PROGRAM-ID
+               JS-RECORDS-READ        BY IH-RECORDS-READ
+               JS-RECORDS-REJECTED    BY IH-RECORDS-REJECTED
+               JS-COMPLETION-FLAG     BY IH-COMPLETION-FLAG
+               JS-NORMAL-COMPLETION   BY IH-NORMAL-COMPLETION
+               JS-ABNORMAL-COMPLETION BY IH-ABNORMAL-COMPLETION
+               JS-RUN-DATE            BY IH-RUN-DATE.
+
+       SD  SORT-JS-WORK.
+           COPY JOBSUM REPLACING
+               WS-JOB-SUMMARY-LINE    BY SD-JOB-SUMMARY-LINE
+               JS-PROGRAM-ID          BY SD-PROGRAM-ID
+               JS-RECORDS-READ        BY SD-RECORDS-READ
+               JS-RECORDS-REJECTED    BY SD-RECORDS-REJECTED
+               JS-COMPLETION-FLAG     BY SD-COMPLETION-FLAG
+               JS-NORMAL-COMPLETION   BY SD-NORMAL-COMPLETION
+               JS-ABNORMAL-COMPLETION BY SD-ABNORMAL-COMPLETION
+               JS-RUN-DATE            BY SD-RUN-DATE.
+
+       FD  SORTED-JS
+           LABEL RECORDS ARE STANDARD.
+           COPY JOBSUM REPLACING
+               WS-JOB-SUMMARY-LINE    BY ST-JOB-SUMMARY-LINE
+               JS-PROGRAM-ID          BY ST-PROGRAM-ID
+               JS-RECORDS-READ        BY ST-RECORDS-READ
+               JS-RECORDS-REJECTED    BY ST-RECORDS-REJECTED
+               JS-COMPLETION-FLAG     BY ST-COMPLETION-FLAG
+               JS-NORMAL-COMPLETION   BY ST-NORMAL-COMPLETION
+               JS-ABNORMAL-COMPLETION BY ST-ABNORMAL-COMPLETION
+               JS-RUN-DATE            BY ST-RUN-DATE.
+
+       FD  TREND-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  TREND-RPT-LINE           PIC X(80).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE               PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  END-OF-SORTED-JS             VALUE 'Y'.
+
+       01  WS-PREV-PROGRAM-ID       PIC X(08) VALUE SPACE.
+       01  WS-RUN-COUNT             PIC 9(05) COMP VALUE ZERO.
+       01  WS-FIRST-DATE            PIC 9(08) VALUE ZERO.
+       01  WS-FIRST-VOLUME          PIC 9(07) VALUE ZERO.
+       01  WS-LAST-DATE             PIC 9(08) VALUE ZERO.
+       01  WS-LAST-VOLUME           PIC 9(07) VALUE ZERO.
+       01  WS-MIN-VOLUME            PIC 9(07) VALUE ZERO.
+       01  WS-MAX-VOLUME            PIC 9(07) VALUE ZERO.
+       01  WS-PCT-GROWTH            PIC S9(05) COMP VALUE ZERO.
+
+      * A program whose latest run is at least this much bigger than
+      * its first run in the file gets flagged as a capacity watch.
+       01  WS-GROWTH-WARN-PCT       PIC S9(05) COMP VALUE +25.
+
+       01  WS-CAPACITY-SW           PIC X(01) VALUE 'N'.
+           88  WS-CAPACITY-WARNING          VALUE 'Y'.
+           88  WS-CAPACITY-NORMAL           VALUE 'N'.
+
+       01  WS-PROGRAM-COUNT         PIC 9(05) COMP VALUE ZERO.
+       01  WS-HIST-READ-COUNT       PIC 9(05) COMP VALUE ZERO.
+
+      * Independent tally of records folded into a detail line, kept
+      * apart from WS-HIST-READ-COUNT so RECONCILE-COUNTS is a genuine
+      * check rather than comparing a number to itself.
+       01  WS-DETAIL-RUN-TOTAL      PIC 9(05) COMP VALUE ZERO.
+
+      * DATEUTL linkage-shaped working-storage so the run date this
+      * program stamps on JOB-SUMMARY is validated the same way every
+      * other CCYYMMDD date in this system is (see COPYBOOKS/
+      * CCYYDATE.CPY and CALL/DATEUTL.CBL).
+       01  WS-DATEUTL-FUNCTION       PIC X(01).
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY WS-DU-DATE1
+                                WS-CCYYMMDD-NUM  BY WS-DU-DATE1-NUM
+                                DT-CCYY          BY WS-DU-D1-CCYY
+                                DT-MM            BY WS-DU-D1-MM
+                                DT-DD            BY WS-DU-D1-DD.
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY WS-DU-DATE2
+                                WS-CCYYMMDD-NUM  BY WS-DU-DATE2-NUM
+                                DT-CCYY          BY WS-DU-D2-CCYY
+                                DT-MM            BY WS-DU-D2-MM
+                                DT-DD            BY WS-DU-D2-DD.
+       01  WS-DATEUTL-DAYS-TO-ADD    PIC S9(05) VALUE ZERO.
+       COPY CCYYDATE REPLACING WS-CCYYMMDD-DATE BY WS-DU-RESULT-DATE
+                                WS-CCYYMMDD-NUM  BY WS-DU-RESULT-NUM
+                                DT-CCYY          BY WS-DU-R-CCYY
+                                DT-MM            BY WS-DU-R-MM
+                                DT-DD            BY WS-DU-R-DD.
+       01  WS-DATEUTL-COMPARE-RESULT PIC S9(01) VALUE ZERO.
+       01  WS-DATEUTL-VALID-SW       PIC X(01) VALUE 'Y'.
+           88  WS-DATEUTL-DATE-IS-VALID    VALUE 'Y'.
+
+       01  WS-TITLE-LINE            PIC X(80) VALUE
+           'JOB VOLUME TREND REPORT'.
+
+       01  WS-TREND-DETAIL-LINE.
+           05  WD-PROGRAM-ID        PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WD-RUN-COUNT         PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WD-FIRST-DATE        PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WD-FIRST-VOLUME      PIC ZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WD-LAST-DATE         PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WD-LAST-VOLUME       PIC ZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WD-PCT-GROWTH        PIC -ZZZ9.
+           05  FILLER               PIC X(01) VALUE '%'.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  WD-WARNING           PIC X(25).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER               PIC X(19) VALUE
+               'PROGRAMS REPORTED:'.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-TRL-COUNT         PIC ZZZZ9.
+           05  FILLER               PIC X(55) VALUE SPACE.
+
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01  WS-PROGRAM-VERSION       PIC X(05) VALUE 'V1.00'.
+       COPY JOBSUM.
+       01  WS-JOBSUM-FILE-STATUS    PIC X(02) VALUE '00'.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01  WS-ERRLOG-PROGRAM-ID     PIC X(08) VALUE 'JOBTREND'.
+       01  WS-ERRLOG-PARAGRAPH      PIC X(20).
+       01  WS-ERRLOG-COND-CODE      PIC X(04).
+       01  WS-ERRLOG-DESCRIPTION    PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           DISPLAY 'JOBTREND: START'
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
+           PERFORM BUILD-SORTED-HISTORY
+
+           OPEN INPUT  SORTED-JS
+           OPEN OUTPUT TREND-RPT
+           WRITE TREND-RPT-LINE FROM WS-TITLE-LINE
+
+           PERFORM READ-SORTED-JS
+           PERFORM SUMMARIZE-TREND
+               UNTIL END-OF-SORTED-JS
+
+           IF WS-PREV-PROGRAM-ID NOT = SPACE
+               PERFORM WRITE-TREND-DETAIL
+           END-IF
+
+           MOVE WS-PROGRAM-COUNT TO WS-TRL-COUNT
+           WRITE TREND-RPT-LINE FROM WS-TRAILER-LINE
+
+           CLOSE SORTED-JS
+           CLOSE TREND-RPT
+
+           MOVE WS-HIST-READ-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           MOVE 'JOBTREND' TO JS-PROGRAM-ID
+           MOVE WS-HIST-READ-COUNT TO JS-RECORDS-READ
+           MOVE ZERO TO JS-RECORDS-REJECTED
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM VALIDATE-RUN-DATE
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
+
+           DISPLAY 'JOBTREND: PROGRAMS REPORTED = ' WS-PROGRAM-COUNT
+           STOP RUN.
+
+      * Sort the accumulated history by program and run date so every
+      * program's runs come back to us oldest-to-newest, one program
+      * at a time.
+       BUILD-SORTED-HISTORY.
+           SORT SORT-JS-WORK
+               ON ASCENDING KEY SD-PROGRAM-ID SD-RUN-DATE
+               USING JOB-SUMMARY-HIST
+               GIVING SORTED-JS.
+
+       READ-SORTED-JS.
+           READ SORTED-JS
+               AT END
+                   SET END-OF-SORTED-JS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HIST-READ-COUNT
+           END-READ.
+
+      * Control break on program ID: fold each sorted record into the
+      * running first/last/min/max for the program in progress, and
+      * write a detail line the moment a different program ID shows
+      * up (or end of file, handled back in MAIN-PARA).
+       SUMMARIZE-TREND.
+           IF ST-PROGRAM-ID NOT = WS-PREV-PROGRAM-ID
+                   AND WS-PREV-PROGRAM-ID NOT = SPACE
+               PERFORM WRITE-TREND-DETAIL
+               PERFORM RESET-TREND-ACCUM
+           END-IF
+
+           IF WS-RUN-COUNT = ZERO
+               MOVE ST-RUN-DATE TO WS-FIRST-DATE
+               MOVE ST-RECORDS-READ TO WS-FIRST-VOLUME
+               MOVE ST-RECORDS-READ TO WS-MIN-VOLUME
+               MOVE ST-RECORDS-READ TO WS-MAX-VOLUME
+           ELSE
+               IF ST-RECORDS-READ < WS-MIN-VOLUME
+                   MOVE ST-RECORDS-READ TO WS-MIN-VOLUME
+               END-IF
+               IF ST-RECORDS-READ > WS-MAX-VOLUME
+                   MOVE ST-RECORDS-READ TO WS-MAX-VOLUME
+               END-IF
+           END-IF
+
+           MOVE ST-RUN-DATE TO WS-LAST-DATE
+           MOVE ST-RECORDS-READ TO WS-LAST-VOLUME
+           MOVE ST-PROGRAM-ID TO WS-PREV-PROGRAM-ID
+           ADD 1 TO WS-RUN-COUNT
+
+           PERFORM READ-SORTED-JS.
+
+       RESET-TREND-ACCUM.
+           MOVE ZERO TO WS-RUN-COUNT
+           MOVE ZERO TO WS-FIRST-DATE
+           MOVE ZERO TO WS-FIRST-VOLUME
+           MOVE ZERO TO WS-LAST-DATE
+           MOVE ZERO TO WS-LAST-VOLUME
+           MOVE ZERO TO WS-MIN-VOLUME
+           MOVE ZERO TO WS-MAX-VOLUME.
+
+       WRITE-TREND-DETAIL.
+           MOVE WS-PREV-PROGRAM-ID TO WD-PROGRAM-ID
+           MOVE WS-RUN-COUNT       TO WD-RUN-COUNT
+           MOVE WS-FIRST-DATE      TO WD-FIRST-DATE
+           MOVE WS-FIRST-VOLUME    TO WD-FIRST-VOLUME
+           MOVE WS-LAST-DATE       TO WD-LAST-DATE
+           MOVE WS-LAST-VOLUME     TO WD-LAST-VOLUME
+
+           PERFORM COMPUTE-GROWTH-PCT
+           MOVE WS-PCT-GROWTH TO WD-PCT-GROWTH
+
+           IF WS-CAPACITY-WARNING
+               MOVE '*** CAPACITY WATCH ***' TO WD-WARNING
+           ELSE
+               MOVE SPACE TO WD-WARNING
+           END-IF
+
+           WRITE TREND-RPT-LINE FROM WS-TREND-DETAIL-LINE
+
+           ADD 1 TO WS-PROGRAM-COUNT
+           ADD WS-RUN-COUNT TO WS-DETAIL-RUN-TOTAL.
+
+      * Percentage change from this program's first run in the file
+      * to its most recent run. A program with only one run in the
+      * file shows zero growth -- there is nothing yet to trend.
+       COMPUTE-GROWTH-PCT.
+           IF WS-FIRST-VOLUME = ZERO
+               MOVE ZERO TO WS-PCT-GROWTH
+           ELSE
+               COMPUTE WS-PCT-GROWTH ROUNDED =
+                   ((WS-LAST-VOLUME - WS-FIRST-VOLUME) * 100)
+                       / WS-FIRST-VOLUME
+           END-IF
+
+           IF WS-PCT-GROWTH >= WS-GROWTH-WARN-PCT
+               SET WS-CAPACITY-WARNING TO TRUE
+           ELSE
+               SET WS-CAPACITY-NORMAL TO TRUE
+           END-IF.
+
+      * Validate the system-supplied run date the same way any other
+      * CCYYMMDD field in this system is validated (see DATEUTL) --
+      * a bad system clock shouldn't silently poison JOB-SUMMARY.
+       VALIDATE-RUN-DATE.
+           MOVE JS-RUN-DATE TO WS-DU-DATE1-NUM
+           MOVE 'V' TO WS-DATEUTL-FUNCTION
+           CALL 'DATEUTL' USING WS-DATEUTL-FUNCTION
+               WS-DU-DATE1 WS-DU-DATE2 WS-DATEUTL-DAYS-TO-ADD
+               WS-DU-RESULT-DATE WS-DATEUTL-COMPARE-RESULT
+               WS-DATEUTL-VALID-SW
+           IF NOT WS-DATEUTL-DATE-IS-VALID
+               DISPLAY 'JOBTREND: SYSTEM RUN DATE FAILED VALIDATION - '
+                   JS-RUN-DATE
+           END-IF.
+
+      * Compare history records read against records actually folded
+      * into a detail line, so a control-break bug drops a run here
+      * instead of surfacing as a mystery discrepancy later.
+       RECONCILE-COUNTS.
+           IF WS-HIST-READ-COUNT = WS-DETAIL-RUN-TOTAL
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'JOBTREND: *** RECONCILIATION ERROR ***'
+               DISPLAY '  HISTORY RECORDS READ = ' WS-HIST-READ-COUNT
+               DISPLAY '  DETAIL RUN TOTAL     = ' WS-DETAIL-RUN-TOTAL
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'     TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'                 TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'JOBTREND'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
