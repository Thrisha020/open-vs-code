@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENVALID.
+
+      * Parameter-driven field-length validator. Any program reading a
+      * fixed-width extract calls this before trusting a record's
+      * field boundaries: pass the record's actual length (as read,
+      * e.g. via a RECORD IS VARYING ... DEPENDING ON clause) and the
+      * length the copybook/FD expects. LK-VALID-SW comes back 'N'
+      * instead of letting a short or long incoming record silently
+      * truncate or misalign the fields moved out of it.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-ACTUAL-LENGTH      PIC 9(4) COMP.
+       01  LK-EXPECTED-LENGTH    PIC 9(4) COMP.
+       01  LK-VALID-SW           PIC X(01).
+           88  LK-LENGTH-IS-VALID       VALUE 'Y'.
+           88  LK-LENGTH-IS-INVALID     VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-ACTUAL-LENGTH, LK-EXPECTED-LENGTH,
+                                 LK-VALID-SW.
+
+       MAIN-PARA.
+           IF LK-ACTUAL-LENGTH = LK-EXPECTED-LENGTH
+               SET LK-LENGTH-IS-VALID TO TRUE
+           ELSE
+               SET LK-LENGTH-IS-INVALID TO TRUE
+           END-IF
+
+           EXIT PROGRAM.
