@@ -1,22 +1,283 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD-TWO-NUMBERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-PAIRS-IN  ASSIGN TO NUMPAIRS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUM-OUT       ASSIGN TO SUMOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMOUT-STATUS.
+
+      * Carries the end-of-run trailer line. Kept apart from SUM-OUT
+      * since that file's record is three fixed 5-digit fields with
+      * no room for a trailer's label text and count.
+           SELECT SUM-RPT       ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ERROR-RPT     ASSIGN TO ERRRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL   ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY   ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-PAIRS-IN
+           LABEL RECORDS ARE STANDARD.
+       01  NUM-PAIRS-RECORD.
+           05  NP-NUM1          PIC 9(5).
+           05  NP-NUM2          PIC 9(5).
+
+       FD  SUM-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  SUM-OUT-RECORD.
+           05  SO-NUM1          PIC 9(5).
+           05  SO-NUM2          PIC 9(5).
+           05  SO-SUM           PIC 9(5).
+
+       FD  SUM-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  SUM-RPT-LINE         PIC X(26).
+
+       FD  ERROR-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-RPT-RECORD.
+           05  ER-NUM1          PIC 9(5).
+           05  ER-NUM2          PIC 9(5).
+           05  FILLER           PIC X(02) VALUE SPACE.
+           05  ER-REASON        PIC X(30).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  NUM1        PIC 9(5).
        01  NUM2        PIC 9(5).
-       02  SUM         PIC 9(5).
+       01  WS-SUM         PIC 9(5).
+       01  WS-SUM-CHECK   PIC 9(6).
+
+       01  WS-EOF-SW           PIC X(01) VALUE 'N'.
+           88  END-OF-NUM-PAIRS         VALUE 'Y'.
+
+      * WS-RECORD-COUNT only increments once SUM-OUT's own FILE STATUS
+      * confirms the write succeeded, so RECONCILE-COUNTS below checks
+      * real output against WS-INPUT-COUNT/WS-REJECT-COUNT instead of
+      * a value that would always match them by construction.
+       01  WS-RECORD-COUNT     PIC 9(7) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT     PIC 9(7) COMP VALUE ZERO.
+       01  WS-SUMOUT-STATUS    PIC X(02) VALUE '00'.
+
+       01  WS-INPUT-COUNT      PIC 9(7) COMP VALUE ZERO.
+
+       01  WS-VALID-SW         PIC X(01) VALUE 'Y'.
+           88  WS-PAIR-VALID              VALUE 'Y'.
+           88  WS-PAIR-INVALID            VALUE 'N'.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER              PIC X(19)
+               VALUE 'RECORDS PROCESSED: '.
+           05  WS-TRL-COUNT        PIC ZZZZZZ9.
+
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01  WS-PROGRAM-VERSION      PIC X(05) VALUE 'V1.00'.
+       COPY JOBSUM.
+       01  WS-JOBSUM-FILE-STATUS   PIC X(02) VALUE '00'.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01  WS-ERRLOG-PROGRAM-ID     PIC X(08) VALUE 'ADD2NUM'.
+       01  WS-ERRLOG-PARAGRAPH      PIC X(20).
+       01  WS-ERRLOG-COND-CODE      PIC X(04).
+       01  WS-ERRLOG-DESCRIPTION    PIC X(30).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           ADD NUM1 NUM2 GIVING SUM.
-           DISPLAY "The sum is: " SUM.
+           OPEN INPUT  NUM-PAIRS-IN
+           OPEN OUTPUT SUM-OUT
+           OPEN OUTPUT SUM-RPT
+           OPEN OUTPUT ERROR-RPT
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+      * JOB-SUMMARY accumulates history across runs the same way
+      * AUDIT-TRAIL does, so a trend report can read several nights'
+      * worth of volume in one file instead of just last night's.
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
+           PERFORM READ-NUM-PAIRS
+
+           PERFORM PROCESS-NUM-PAIR
+               UNTIL END-OF-NUM-PAIRS
+
+           MOVE WS-RECORD-COUNT TO WS-TRL-COUNT
+           WRITE SUM-RPT-LINE FROM WS-TRAILER-LINE
+
+           CLOSE NUM-PAIRS-IN
+           CLOSE SUM-OUT
+           CLOSE SUM-RPT
+           CLOSE ERROR-RPT
+
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+           DISPLAY "RECORDS REJECTED : " WS-REJECT-COUNT.
+
+           MOVE WS-RECORD-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           MOVE 'ADD2NUM' TO JS-PROGRAM-ID
+           COMPUTE JS-RECORDS-READ = WS-RECORD-COUNT + WS-REJECT-COUNT
+           MOVE WS-REJECT-COUNT TO JS-RECORDS-REJECTED
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
+
            STOP RUN.
 
+      * Compare pairs read from NUM-PAIRS-IN against pairs actually
+      * written to SUM-OUT or ERROR-RPT so a partial write is caught
+      * here instead of surfacing as a mystery discrepancy later.
+       RECONCILE-COUNTS.
+           IF WS-INPUT-COUNT = WS-RECORD-COUNT + WS-REJECT-COUNT
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'MAIN PROGRAM: *** RECONCILIATION ERROR ***'
+               DISPLAY '  PAIRS READ    = ' WS-INPUT-COUNT
+               DISPLAY '  PAIRS SUMMED  = ' WS-RECORD-COUNT
+               DISPLAY '  PAIRS REJECTED= ' WS-REJECT-COUNT
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'     TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'                 TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       PROCESS-NUM-PAIR.
+           MOVE NP-NUM1 TO NUM1
+           MOVE NP-NUM2 TO NUM2
+
+           PERFORM VALIDATE-NUM-PAIR
+
+           IF WS-PAIR-VALID
+               ADD NUM1 NUM2 GIVING WS-SUM
+
+               MOVE NUM1 TO SO-NUM1
+               MOVE NUM2 TO SO-NUM2
+               MOVE WS-SUM  TO SO-SUM
+               WRITE SUM-OUT-RECORD
+
+               IF WS-SUMOUT-STATUS = '00'
+                   ADD 1 TO WS-RECORD-COUNT
+               ELSE
+                   DISPLAY 'MAIN PROGRAM: *** WRITE TO SUM-OUT FAILED '
+                       '- FILE STATUS = ' WS-SUMOUT-STATUS ' ***'
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           PERFORM READ-NUM-PAIRS.
+
+      * Reject any pair that is not numeric, or whose sum would
+      * exceed the five-digit SUM field rather than let it silently
+      * wrap around.
+       VALIDATE-NUM-PAIR.
+           SET WS-PAIR-VALID TO TRUE
+
+           IF NOT NP-NUM1 NUMERIC
+               SET WS-PAIR-INVALID TO TRUE
+               MOVE 'NUM1 IS NOT NUMERIC' TO ER-REASON
+           ELSE
+               IF NOT NP-NUM2 NUMERIC
+                   SET WS-PAIR-INVALID TO TRUE
+                   MOVE 'NUM2 IS NOT NUMERIC' TO ER-REASON
+               ELSE
+                   ADD NUM1 NUM2 GIVING WS-SUM-CHECK
+                   IF WS-SUM-CHECK > 99999
+                       SET WS-PAIR-INVALID TO TRUE
+                       MOVE 'SUM EXCEEDS 99999' TO ER-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-PAIR-INVALID
+               MOVE NUM1 TO ER-NUM1
+               MOVE NUM2 TO ER-NUM2
+               WRITE ERROR-RPT-RECORD
+           END-IF.
+
+       READ-NUM-PAIRS.
+           READ NUM-PAIRS-IN
+               AT END
+                   SET END-OF-NUM-PAIRS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-COUNT
+           END-READ.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'ADD2NUM'          TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
 
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
 
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
 
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
