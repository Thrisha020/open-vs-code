@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTSUB2.
+
+      * Regression driver for the SUBPROG variant MAIN_2.COB links
+      * against (SUB_PROGRAM_2.COB: LK-NAME, LK-NUMBER,
+      * LK-COMBINED-RESULT, LK-END-OF-RUN-SW, LK-EXTRACT-WRITE-COUNT,
+      * LK-RETURN-STATUS). Calls
+      * SUBPROG with a fixed, known input and checks the result
+      * against a hardcoded expected value, so a wrong SUBPROG object
+      * getting link-edited in by mistake is caught here instead of
+      * showing up as a wrong result in tomorrow's extract. Run this
+      * test job right after any relink of SUBPROG for the MAIN_2
+      * pipeline.
+      *
+      * NOTE: the SUB_PROGRAM_2 variant also writes to the
+      * NAME-NUM-EXTRACT file (NAMENUM) as a side effect of every
+      * detail call -- that is normal for this variant and is not
+      * checked here, only the returned linkage fields are. This test
+      * exercises only the detail call (LK-END-OF-RUN-SW = 'N'); it
+      * does not drive the separate end-of-run trailer call MAIN_2.COB
+      * makes after its own read loop ends.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LK-NAME               PIC A(10).
+       01  LK-NUMBER             PIC 9(3).
+       01  LK-COMBINED-RESULT    PIC X(20).
+       01  WS-END-OF-RUN-SW      PIC X(01) VALUE 'N'.
+       01  WS-EXTRACT-WRITE-COUNT PIC 9(7) COMP.
+       COPY LKRETSTS.
+
+       01  WS-EXP-COMBINED       PIC X(20) VALUE 'TEST is number 042'.
+       01  WS-EXP-WRITE-COUNT    PIC 9(7) COMP VALUE 1.
+       01  WS-FAIL-COUNT         PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'TESTSUB2: TESTING SUBPROG (SUB_PROGRAM_2 VARIANT)'
+
+           MOVE 'TEST'  TO LK-NAME
+           MOVE 042     TO LK-NUMBER
+
+           CALL 'SUBPROG' USING LK-NAME LK-NUMBER LK-COMBINED-RESULT
+               WS-END-OF-RUN-SW WS-EXTRACT-WRITE-COUNT LK-RETURN-STATUS
+
+           IF LK-COMBINED-RESULT = WS-EXP-COMBINED
+               DISPLAY 'TESTSUB2: LK-COMBINED-RESULT - PASS'
+           ELSE
+               DISPLAY 'TESTSUB2: LK-COMBINED-RESULT - FAIL - EXPECTED '
+                   WS-EXP-COMBINED ' GOT ' LK-COMBINED-RESULT
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF LK-STATUS-OK
+               DISPLAY 'TESTSUB2: LK-RETURN-STATUS   - PASS'
+           ELSE
+               DISPLAY 'TESTSUB2: LK-RETURN-STATUS   - FAIL - GOT '
+                   LK-RETURN-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF WS-EXTRACT-WRITE-COUNT = WS-EXP-WRITE-COUNT
+               DISPLAY 'TESTSUB2: LK-EXTRACT-WRITE-COUNT - PASS'
+           ELSE
+               DISPLAY 'TESTSUB2: LK-EXTRACT-WRITE-COUNT - FAIL - GOT '
+                   WS-EXTRACT-WRITE-COUNT
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           PERFORM REPORT-RESULT.
+
+       REPORT-RESULT.
+           IF WS-FAIL-COUNT = ZERO
+               DISPLAY 'TESTSUB2: ALL CHECKS PASSED'
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY 'TESTSUB2: *** ' WS-FAIL-COUNT
+                   ' CHECK(S) FAILED - WRONG SUBPROG LINKED? ***'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
