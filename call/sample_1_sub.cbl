@@ -5,9 +5,18 @@
        01  LS-NUMBER        PIC 9(4).
        01  LS-NAME          PIC A(20).
        01  LS-INPUT-VALUE   PIC 9(4).
-       01  LS-RESULT        PIC 9(4).
 
-       PROCEDURE DIVISION USING LS-NUMBER LS-NAME LS-INPUT-VALUE 
+      * Two-field return so the caller can tell a successful
+      * calculation from a validation failure instead of just
+      * getting a number back with no error signaling.
+       01  LS-RESULT.
+           05  LS-RESULT-VALUE  PIC 9(4).
+           05  LS-STATUS-CODE   PIC X(02).
+               88  LS-STATUS-OK          VALUE '00'.
+               88  LS-STATUS-OVERFLOW    VALUE '08'.
+               88  LS-STATUS-INVALID     VALUE '12'.
+
+       PROCEDURE DIVISION USING LS-NUMBER LS-NAME LS-INPUT-VALUE
                  LS-RESULT.
        BEGIN-SUBPROGRAM.
            DISPLAY 'In SUBPROG...'.
@@ -15,13 +24,29 @@
            DISPLAY 'LS-NAME: ' LS-NAME.
            DISPLAY 'LS-INPUT-VALUE: ' LS-INPUT-VALUE.
 
-      * Perform some operations on the passed parameters
-           ADD LS-NUMBER TO LS-INPUT-VALUE GIVING LS-RESULT.
+           MOVE ZERO TO LS-RESULT-VALUE
+
+      * LS-INPUT-VALUE must be in the range 1 - 9999
+           IF LS-INPUT-VALUE < 1 OR LS-INPUT-VALUE > 9999
+               SET LS-STATUS-INVALID TO TRUE
+               DISPLAY 'SUBPROG: LS-INPUT-VALUE OUT OF RANGE'
+           ELSE
+               IF (LS-NUMBER + LS-INPUT-VALUE) > 9999
+                   SET LS-STATUS-OVERFLOW TO TRUE
+                   DISPLAY 'SUBPROG: RESULT WOULD OVERFLOW LS-RESULT'
+               ELSE
+                   ADD LS-NUMBER LS-INPUT-VALUE
+                       GIVING LS-RESULT-VALUE
+                   SET LS-STATUS-OK TO TRUE
 
-      * Modify LS-NUMBER (BY REFERENCE) to demonstrate effect on MAINPROG
-           ADD 100 TO LS-NUMBER.
+      * Modify LS-NUMBER (BY REFERENCE) to demonstrate effect on
+      * MAINPROG, only when the calculation actually succeeded
+                   ADD 100 TO LS-NUMBER
+               END-IF
+           END-IF
 
            DISPLAY 'Updated LS-NUMBER: ' LS-NUMBER.
-           DISPLAY 'Calculated LS-RESULT: ' LS-RESULT.
+           DISPLAY 'Calculated LS-RESULT-VALUE: ' LS-RESULT-VALUE.
+           DISPLAY 'LS-STATUS-CODE: ' LS-STATUS-CODE.
 
            EXIT PROGRAM.
