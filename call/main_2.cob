@@ -1,25 +1,281 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROG.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Incoming name/number extract. RECORD IS VARYING lets this
+      * program see the actual byte count of every record as it comes
+      * off the file, so a short or long upstream record is caught by
+      * LENVALID below instead of silently truncating or misaligning
+      * NI-NAME/NI-NUMBER/NI-COMBINED.
+           SELECT NAME-NUM-IN ASSIGN TO NAMENUMI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NAMENUMIN-STATUS.
+
+           SELECT REJECT-EXTRACT ASSIGN TO NUMREJ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  NAME-NUM-IN
+           LABEL RECORDS ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 1 TO 33 CHARACTERS
+               DEPENDING ON WS-IN-RECORD-LENGTH.
+       01  NAME-NUM-IN-RECORD.
+           05  NI-NAME           PIC A(10).
+           05  NI-NUMBER         PIC 9(03).
+           05  NI-COMBINED       PIC X(20).
+
+       FD  REJECT-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-EXTRACT-LINE   PIC X(80).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
       * Declare variables
-       01 WS-NAME           PIC A(10)  VALUE 'John'.
-       01 WS-NUMBER         PIC 9(3)   VALUE 25.
+       01 WS-NAME           PIC A(10)  VALUE SPACE.
+       01 WS-NUMBER         PIC 9(3)   VALUE ZERO.
        01 WS-COMBINED-RESULT PIC X(20).
-       
+       COPY LKRETSTS REPLACING LK-RETURN-STATUS BY WS-SUBPROG-STATUS.
+
+      * Passed to SUBPROG on every call so it knows to write its own
+      * detail row (VALUE 'N', every call inside the loop below) or,
+      * on one final call after the loop ends, to write its trailer
+      * and close its own extract file (VALUE 'Y').
+       01 WS-SUBPROG-END-OF-RUN-SW PIC X(01) VALUE 'N'.
+           88 WS-SUBPROG-END-OF-RUN            VALUE 'Y'.
+
+      * SUBPROG's own count of records it has actually written to
+      * NAME-NUM-EXTRACT, returned on every call and checked in
+      * RECONCILE-COUNTS against WS-OUTPUT-COUNT below -- an
+      * independent tally computed on the other side of the CALL
+      * boundary, not a value this program is merely reflecting back
+      * at itself.
+       01 WS-SUBPROG-WRITE-COUNT PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-IN-RECORD-LENGTH  PIC 9(4) COMP VALUE ZERO.
+       01 WS-NAMENUMIN-STATUS  PIC X(02) VALUE '00'.
+       01 WS-EXPECTED-LENGTH   PIC 9(4) COMP VALUE 33.
+
+       01 WS-LENGTH-VALID-SW   PIC X(01) VALUE 'Y'.
+          88 WS-LENGTH-IS-VALID       VALUE 'Y'.
+
+       01 WS-EOF-SW         PIC X(01) VALUE 'N'.
+          88 END-OF-NAME-NUM-IN       VALUE 'Y'.
+
+       01 WS-REJECT-LINE.
+          05 WS-REJ-NAME       PIC A(10).
+          05 FILLER            PIC X(02) VALUE SPACE.
+          05 WS-REJ-LENGTH     PIC 9(04).
+          05 FILLER            PIC X(02) VALUE SPACE.
+          05 WS-REJ-REASON     PIC X(43) VALUE
+              'RECORD LENGTH DOES NOT MATCH EXPECTED WIDTH'.
+          05 FILLER            PIC X(15) VALUE SPACE.
+
+      * WS-OUTPUT-COUNT tallies records this program drove through
+      * SUBPROG and got LK-STATUS-OK back for. RECONCILE-COUNTS checks
+      * it against WS-SUBPROG-WRITE-COUNT, SUBPROG's own tally of
+      * records it actually wrote to NAME-NUM-EXTRACT, so a call that
+      * silently failed to persist its record cannot hide behind a
+      * status byte that only reflects the call, not the write.
+       01 WS-INPUT-COUNT    PIC 9(5) COMP VALUE ZERO.
+       01 WS-OUTPUT-COUNT   PIC 9(5) COMP VALUE ZERO.
+       01 WS-REJECT-COUNT   PIC 9(5) COMP VALUE ZERO.
+       COPY AUDITREC.
+       01 WS-AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01 WS-PROGRAM-VERSION   PIC X(05) VALUE 'V1.00'.
+       COPY JOBSUM.
+       01 WS-JOBSUM-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01  WS-ERRLOG-PROGRAM-ID     PIC X(08) VALUE 'MAINPROG'.
+       01  WS-ERRLOG-PARAGRAPH      PIC X(20).
+       01  WS-ERRLOG-COND-CODE      PIC X(04).
+       01  WS-ERRLOG-DESCRIPTION    PIC X(30).
+
        PROCEDURE DIVISION.
-       
+
       * Main program logic
        MAIN-PARA.
            DISPLAY 'MAIN PROGRAM: START'
-           
-      * Call subprogram and pass WS-NAME and WS-NUMBER
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+           OPEN INPUT  NAME-NUM-IN
+           OPEN OUTPUT REJECT-EXTRACT
+
+      * JOB-SUMMARY accumulates history across runs the same way
+      * AUDIT-TRAIL does, so a trend report can read several nights'
+      * worth of volume in one file instead of just last night's.
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
+           PERFORM READ-NAME-NUM-IN
+           PERFORM PROCESS-NAME-NUM-RECORD
+               UNTIL END-OF-NAME-NUM-IN
+
+      * One dedicated end-of-run call so SUBPROG writes its trailer
+      * and closes its own extract file exactly once, instead of
+      * behind every detail row.
+           SET WS-SUBPROG-END-OF-RUN TO TRUE
            CALL 'SUBPROG' USING WS-NAME WS-NUMBER WS-COMBINED-RESULT
-           
-      * Display the result
-           DISPLAY 'MAIN PROGRAM: NAME = ' WS-NAME
-           DISPLAY 'MAIN PROGRAM: NUMBER = ' WS-NUMBER
-           DISPLAY 'MAIN PROGRAM: COMBINED RESULT = ' WS-COMBINED-RESULT
-           
+               WS-SUBPROG-END-OF-RUN-SW WS-SUBPROG-WRITE-COUNT
+               WS-SUBPROG-STATUS
+
+           MOVE WS-INPUT-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           CLOSE NAME-NUM-IN
+           CLOSE REJECT-EXTRACT
+
+           MOVE 'MAINPROG' TO JS-PROGRAM-ID
+           MOVE WS-INPUT-COUNT TO JS-RECORDS-READ
+           MOVE WS-REJECT-COUNT TO JS-RECORDS-REJECTED
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
+
            STOP RUN.
+
+      * Validate this record's actual incoming length before trusting
+      * any of its fields; a mismatch goes to REJECT-EXTRACT instead
+      * of being moved into WS-NAME/WS-NUMBER and silently truncated
+      * or misaligned.
+       PROCESS-NAME-NUM-RECORD.
+           CALL 'LENVALID' USING WS-IN-RECORD-LENGTH WS-EXPECTED-LENGTH
+               WS-LENGTH-VALID-SW
+
+           IF WS-LENGTH-IS-VALID
+               MOVE NI-NAME   TO WS-NAME
+               MOVE NI-NUMBER TO WS-NUMBER
+
+               CALL 'SUBPROG' USING WS-NAME WS-NUMBER WS-COMBINED-RESULT
+                   WS-SUBPROG-END-OF-RUN-SW WS-SUBPROG-WRITE-COUNT
+                   WS-SUBPROG-STATUS
+
+               IF NOT LK-STATUS-OK
+                   DISPLAY 'MAIN PROGRAM: SUBPROG RETURNED STATUS = '
+                       WS-SUBPROG-STATUS
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   ADD 1 TO WS-OUTPUT-COUNT
+               END-IF
+
+               DISPLAY 'MAIN PROGRAM: NAME = ' WS-NAME
+               DISPLAY 'MAIN PROGRAM: NUMBER = ' WS-NUMBER
+               DISPLAY 'MAIN PROGRAM: COMBINED RESULT = '
+                   WS-COMBINED-RESULT
+           ELSE
+               DISPLAY 'MAIN PROGRAM: *** REJECTED RECORD - LENGTH = '
+                   WS-IN-RECORD-LENGTH ' EXPECTED = ' WS-EXPECTED-LENGTH
+                   ' ***'
+               MOVE NI-NAME          TO WS-REJ-NAME
+               MOVE WS-IN-RECORD-LENGTH TO WS-REJ-LENGTH
+               WRITE REJECT-EXTRACT-LINE FROM WS-REJECT-LINE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           PERFORM READ-NAME-NUM-IN.
+
+       READ-NAME-NUM-IN.
+           READ NAME-NUM-IN
+               AT END
+                   SET END-OF-NAME-NUM-IN TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-COUNT
+           END-READ.
+
+      * Compare this program's own tally of successful SUBPROG calls
+      * against SUBPROG's own tally of records it actually wrote to
+      * NAME-NUM-EXTRACT. The two counts are accumulated on opposite
+      * sides of the CALL boundary by independent logic, so a call
+      * that returns OK without its record having actually persisted
+      * -- or one dropped on this side without the reject path being
+      * taken -- shows up as a mismatch instead of always balancing.
+       RECONCILE-COUNTS.
+           IF WS-OUTPUT-COUNT = WS-SUBPROG-WRITE-COUNT
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'MAIN PROGRAM: *** RECONCILIATION ERROR ***'
+               DISPLAY '  RECORDS IN       = ' WS-INPUT-COUNT
+               DISPLAY '  RECORDS OUT      = ' WS-OUTPUT-COUNT
+               DISPLAY '  RECORDS REJECTED = ' WS-REJECT-COUNT
+               DISPLAY '  SUBPROG WRITES   = ' WS-SUBPROG-WRITE-COUNT
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'     TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'                 TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'MAINPROG'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
