@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTSUB4.
+
+      * Regression driver for the SUBPROG variant ARRAY_MAIN.COB links
+      * against (ARRAY_SUB.COB: LK-NUMBERS, LK-ARRAY-SIZE, LK-SUM,
+      * LK-MIN, LK-MAX, LK-AVG, LK-FUNCTION-CODE, LK-SEARCH-VALUE,
+      * LK-FOUND-SW, LK-FOUND-INDEX, LK-RETURN-STATUS). Calls SUBPROG
+      * with a fixed, known table -- once for the statistics function
+      * and once for the lookup function -- and checks the results
+      * against hardcoded expected values, so a wrong SUBPROG object
+      * getting link-edited in by mistake is caught here instead of
+      * showing up as a wrong number in tomorrow's report. Run this
+      * test job right after any relink of SUBPROG for the ARRAY_MAIN
+      * pipeline.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NUMBERS.
+           05  WS-NUMBER         PIC S9(3)
+                                 OCCURS 1 TO 500 TIMES
+                                 DEPENDING ON WS-ARRAY-SIZE
+                                 ASCENDING KEY IS WS-NUMBER
+                                 INDEXED BY WS-NUM-IDX.
+       01  WS-ARRAY-SIZE         PIC 9(3).
+       01  WS-SUM                PIC S9(6).
+       01  WS-MIN                PIC S9(3).
+       01  WS-MAX                PIC S9(3).
+       01  WS-AVG                PIC S9(3)V99.
+       01  WS-FUNCTION-CODE      PIC X(01).
+       01  WS-SEARCH-VALUE       PIC S9(3).
+       01  WS-FOUND-SW           PIC X(01).
+       01  WS-FOUND-INDEX        PIC 9(3).
+       COPY LKRETSTS.
+
+       01  WS-FAIL-COUNT         PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'TESTSUB4: TESTING SUBPROG (ARRAY_SUB VARIANT)'
+
+           PERFORM TEST-CASE-STATISTICS
+           PERFORM TEST-CASE-LOOKUP
+           PERFORM REPORT-RESULT.
+
+      * Case 1: a five-element table with a known sum, min, max, and
+      * average.
+       TEST-CASE-STATISTICS.
+           MOVE 5 TO WS-ARRAY-SIZE
+           MOVE 5 TO WS-NUMBER(1)
+           MOVE 3 TO WS-NUMBER(2)
+           MOVE 9 TO WS-NUMBER(3)
+           MOVE 1 TO WS-NUMBER(4)
+           MOVE 7 TO WS-NUMBER(5)
+           MOVE 'S' TO WS-FUNCTION-CODE
+
+           CALL 'SUBPROG' USING WS-NUMBERS WS-ARRAY-SIZE WS-SUM
+               WS-MIN WS-MAX WS-AVG WS-FUNCTION-CODE WS-SEARCH-VALUE
+               WS-FOUND-SW WS-FOUND-INDEX LK-RETURN-STATUS
+
+           IF WS-SUM = 25
+               DISPLAY 'TESTSUB4: CASE 1 WS-SUM   - PASS'
+           ELSE
+               DISPLAY 'TESTSUB4: CASE 1 WS-SUM   - FAIL - EXPECTED '
+                   '25 GOT ' WS-SUM
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF WS-MIN = 1
+               DISPLAY 'TESTSUB4: CASE 1 WS-MIN   - PASS'
+           ELSE
+               DISPLAY 'TESTSUB4: CASE 1 WS-MIN   - FAIL - EXPECTED 1 '
+                   'GOT ' WS-MIN
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF WS-MAX = 9
+               DISPLAY 'TESTSUB4: CASE 1 WS-MAX   - PASS'
+           ELSE
+               DISPLAY 'TESTSUB4: CASE 1 WS-MAX   - FAIL - EXPECTED 9 '
+                   'GOT ' WS-MAX
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF WS-AVG = 5.00
+               DISPLAY 'TESTSUB4: CASE 1 WS-AVG   - PASS'
+           ELSE
+               DISPLAY 'TESTSUB4: CASE 1 WS-AVG   - FAIL - EXPECTED '
+                   '5.00 GOT ' WS-AVG
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           IF LK-STATUS-OK
+               DISPLAY 'TESTSUB4: CASE 1 STATUS   - PASS'
+           ELSE
+               DISPLAY 'TESTSUB4: CASE 1 STATUS   - FAIL - GOT '
+                   LK-RETURN-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+      * Case 2: a lookup of a value known to be in the table must be
+      * found, and a value known to be absent must not be.
+       TEST-CASE-LOOKUP.
+           MOVE 'L' TO WS-FUNCTION-CODE
+           MOVE 7 TO WS-SEARCH-VALUE
+
+           CALL 'SUBPROG' USING WS-NUMBERS WS-ARRAY-SIZE WS-SUM
+               WS-MIN WS-MAX WS-AVG WS-FUNCTION-CODE WS-SEARCH-VALUE
+               WS-FOUND-SW WS-FOUND-INDEX LK-RETURN-STATUS
+
+           IF WS-FOUND-SW = 'Y'
+               DISPLAY 'TESTSUB4: CASE 2 FOUND=7  - PASS'
+           ELSE
+               DISPLAY 'TESTSUB4: CASE 2 FOUND=7  - FAIL - GOT '
+                   WS-FOUND-SW
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           MOVE 99 TO WS-SEARCH-VALUE
+
+           CALL 'SUBPROG' USING WS-NUMBERS WS-ARRAY-SIZE WS-SUM
+               WS-MIN WS-MAX WS-AVG WS-FUNCTION-CODE WS-SEARCH-VALUE
+               WS-FOUND-SW WS-FOUND-INDEX LK-RETURN-STATUS
+
+           IF WS-FOUND-SW = 'N'
+               DISPLAY 'TESTSUB4: CASE 2 FOUND=99 - PASS'
+           ELSE
+               DISPLAY 'TESTSUB4: CASE 2 FOUND=99 - FAIL - GOT '
+                   WS-FOUND-SW
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       REPORT-RESULT.
+           IF WS-FAIL-COUNT = ZERO
+               DISPLAY 'TESTSUB4: ALL CHECKS PASSED'
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY 'TESTSUB4: *** ' WS-FAIL-COUNT
+                   ' CHECK(S) FAILED - WRONG SUBPROG LINKED? ***'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
