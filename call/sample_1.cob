@@ -1,14 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-NUMBER        PIC 9(4) VALUE 1000.
        01  WS-NAME          PIC A(20) VALUE 'MAIN PROGRAM'.
-       01  WS-RESULT        PIC 9(4).
+       01  WS-RESULT.
+           05  WS-RESULT-VALUE  PIC 9(4).
+           05  WS-STATUS-CODE   PIC X(02).
        01  WS-INPUT-VALUE   PIC 9(4) VALUE 2000.
 
+      * This program drives exactly one transaction through SUBPROG
+      * per run. WS-OUTPUT-COUNT is only set to 1 if WS-STATUS-CODE
+      * comes back showing SUBPROG actually produced a result, so a
+      * validation failure leaves it zero and RECONCILE-COUNTS below
+      * catches it, instead of always reporting a successful run.
+       01  WS-INPUT-COUNT   PIC 9(1) VALUE 1.
+       01  WS-OUTPUT-COUNT  PIC 9(1) VALUE ZERO.
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01  WS-PROGRAM-VERSION   PIC X(05) VALUE 'V1.00'.
+       COPY JOBSUM.
+       01  WS-JOBSUM-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01  WS-ERRLOG-PROGRAM-ID     PIC X(08) VALUE 'MAINPROG'.
+       01  WS-ERRLOG-PARAGRAPH      PIC X(20).
+       01  WS-ERRLOG-COND-CODE      PIC X(04).
+       01  WS-ERRLOG-DESCRIPTION    PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+      * JOB-SUMMARY accumulates history across runs the same way
+      * AUDIT-TRAIL does, so a trend report can read several nights'
+      * worth of volume in one file instead of just last night's.
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
            DISPLAY 'Calling SUBPROG with parameters...'.
 
       * Calling SUBPROG with parameters
@@ -20,7 +80,95 @@
            DISPLAY 'Returned from SUBPROG...'.
            DISPLAY 'WS-NUMBER: ' WS-NUMBER.
            DISPLAY 'WS-NAME: ' WS-NAME.
-           DISPLAY 'WS-RESULT: ' WS-RESULT.
+           DISPLAY 'WS-RESULT-VALUE: ' WS-RESULT-VALUE.
+           DISPLAY 'WS-STATUS-CODE: ' WS-STATUS-CODE.
+
+           IF WS-STATUS-CODE = '12'
+               DISPLAY 'MAIN PROGRAM: INPUT VALUE FAILED VALIDATION'
+               MOVE ZERO TO WS-OUTPUT-COUNT
+           ELSE
+               IF WS-STATUS-CODE = '08'
+                   DISPLAY 'MAIN PROGRAM: RESULT WOULD HAVE OVERFLOWED'
+               END-IF
+               MOVE 1 TO WS-OUTPUT-COUNT
+           END-IF.
+
+           MOVE 1 TO AUD-RECORD-COUNT
+           MOVE WS-STATUS-CODE TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           MOVE 'MAINPROG' TO JS-PROGRAM-ID
+           MOVE 1 TO JS-RECORDS-READ
+           MOVE ZERO TO JS-RECORDS-REJECTED
+           IF WS-STATUS-CODE = '12'
+               MOVE 1 TO JS-RECORDS-REJECTED
+           END-IF
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
 
            STOP RUN.
+
+      * Compare the one transaction this run is driven with against
+      * whether SUBPROG actually returned a result, so a call that
+      * never comes back is caught here instead of surfacing as a
+      * mystery discrepancy later.
+       RECONCILE-COUNTS.
+           IF WS-INPUT-COUNT = WS-OUTPUT-COUNT
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'MAIN PROGRAM: *** RECONCILIATION ERROR ***'
+               DISPLAY '  RECORDS IN  = ' WS-INPUT-COUNT
+               DISPLAY '  RECORDS OUT = ' WS-OUTPUT-COUNT
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'     TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'                 TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'MAINPROG'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
       
\ No newline at end of file
