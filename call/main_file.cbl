@@ -1,20 +1,236 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROG.
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-STEPS ASSIGN TO CTLSTEPS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUN-LOG   ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * One row per job step: which subprogram to CALL and the two
+      * parameters to pass it. Adding a step to the nightly chain is
+      * now a control-file change, not a new hardcoded CALL.
+       FD  CTL-STEPS
+           LABEL RECORDS ARE STANDARD.
+       01  CTL-STEP-RECORD.
+           05  CS-PROG-NAME     PIC X(08).
+           05  CS-VAR1          PIC 9(04).
+           05  CS-VAR2          PIC 9(04).
+
+       FD  RUN-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  RUN-LOG-RECORD.
+           05  RL-PROG-NAME     PIC X(08).
+           05  FILLER           PIC X(02) VALUE SPACE.
+           05  RL-VAR1-IN       PIC 9(04).
+           05  FILLER           PIC X(02) VALUE SPACE.
+           05  RL-VAR2-IN       PIC 9(04).
+           05  FILLER           PIC X(02) VALUE SPACE.
+           05  RL-VAR1-OUT      PIC 9(04).
+           05  FILLER           PIC X(02) VALUE SPACE.
+           05  RL-VAR2-OUT      PIC 9(04).
+           05  FILLER           PIC X(02) VALUE SPACE.
+           05  RL-STATUS        PIC X(02).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  VAR1        PIC 9(4).
        01  VAR2        PIC 9(4).
-       01  PROG-NAME   PIC X(8) VALUE 'SUBPROG'.
-       
+       01  PROG-NAME   PIC X(8).
+       COPY LKRETSTS REPLACING LK-RETURN-STATUS BY WS-STEP-STATUS.
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01  WS-PROGRAM-VERSION   PIC X(05) VALUE 'V1.00'.
+       COPY JOBSUM.
+       01  WS-JOBSUM-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01  WS-ERRLOG-PROGRAM-ID     PIC X(08) VALUE 'MAINPROG'.
+       01  WS-ERRLOG-PARAGRAPH      PIC X(20).
+       01  WS-ERRLOG-COND-CODE      PIC X(04).
+       01  WS-ERRLOG-DESCRIPTION    PIC X(30).
+
+       01  WS-EOF-SW           PIC X(01) VALUE 'N'.
+           88  END-OF-CTL-STEPS         VALUE 'Y'.
+
+      * Only incremented once RUN-LOG's own FILE STATUS confirms the
+      * step's log entry was actually written, so RECONCILE-COUNTS
+      * below checks real output against WS-STEP-READ-COUNT instead of
+      * a loop-pass count that would always match it by construction.
+       01  WS-STEP-COUNT       PIC 9(05) COMP VALUE ZERO.
+       01  WS-STEP-REJECT-COUNT PIC 9(05) COMP VALUE ZERO.
+       01  WS-RUNLOG-STATUS    PIC X(02) VALUE '00'.
+
+       01  WS-STEP-READ-COUNT  PIC 9(05) COMP VALUE ZERO.
+
        PROCEDURE DIVISION.
-           MOVE 10 TO VAR1.
-           MOVE 20 TO VAR2.
-       
-           CALL PROG-NAME USING VAR1, VAR2.
-       
-           DISPLAY 'Returned VAR1: ' VAR1.
-           DISPLAY 'Returned VAR2: ' VAR2.
-       
+       MAIN-PARA.
+           OPEN INPUT  CTL-STEPS
+           OPEN OUTPUT RUN-LOG
+
+      * JOB-SUMMARY accumulates history across runs the same way
+      * AUDIT-TRAIL does, so a trend report can read several nights'
+      * worth of volume in one file instead of just last night's.
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+           PERFORM READ-CTL-STEPS
+
+           PERFORM RUN-ONE-STEP
+               UNTIL END-OF-CTL-STEPS
+
+           CLOSE CTL-STEPS
+           CLOSE RUN-LOG
+
+           MOVE WS-STEP-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           MOVE 'MAINPROG' TO JS-PROGRAM-ID
+           MOVE WS-STEP-COUNT TO JS-RECORDS-READ
+           MOVE WS-STEP-REJECT-COUNT TO JS-RECORDS-REJECTED
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
+
            STOP RUN.
-       
\ No newline at end of file
+
+      * Compare control-file steps read against steps actually logged
+      * to RUN-LOG so a partial write is caught here instead of
+      * surfacing as a mystery discrepancy later.
+       RECONCILE-COUNTS.
+           IF WS-STEP-READ-COUNT = WS-STEP-COUNT
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'MAINPROG: *** RECONCILIATION ERROR ***'
+               DISPLAY '  STEPS READ   = ' WS-STEP-READ-COUNT
+               DISPLAY '  STEPS LOGGED = ' WS-STEP-COUNT
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'     TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'                 TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * Dynamically CALL the subprogram named in this control record
+      * and log the program name, its input values, and what it
+      * returned.
+       RUN-ONE-STEP.
+           MOVE CS-PROG-NAME TO PROG-NAME
+           MOVE CS-VAR1      TO VAR1
+           MOVE CS-VAR2      TO VAR2
+
+           MOVE PROG-NAME    TO RL-PROG-NAME
+           MOVE VAR1         TO RL-VAR1-IN
+           MOVE VAR2         TO RL-VAR2-IN
+
+           CALL PROG-NAME USING VAR1, VAR2, WS-STEP-STATUS
+
+           IF NOT LK-STATUS-OK
+               DISPLAY 'MAINPROG: STEP ' PROG-NAME
+                   ' RETURNED STATUS = ' WS-STEP-STATUS
+               ADD 1 TO WS-STEP-REJECT-COUNT
+           END-IF
+
+           MOVE VAR1         TO RL-VAR1-OUT
+           MOVE VAR2         TO RL-VAR2-OUT
+           MOVE WS-STEP-STATUS TO RL-STATUS
+           WRITE RUN-LOG-RECORD
+
+           IF WS-RUNLOG-STATUS = '00'
+               ADD 1 TO WS-STEP-COUNT
+           ELSE
+               DISPLAY 'MAINPROG: *** WRITE TO RUN-LOG FAILED - '
+                   'FILE STATUS = ' WS-RUNLOG-STATUS ' ***'
+           END-IF
+
+           DISPLAY 'RAN STEP: ' PROG-NAME
+               ' VAR1=' VAR1 ' VAR2=' VAR2
+
+           PERFORM READ-CTL-STEPS.
+
+       READ-CTL-STEPS.
+           READ CTL-STEPS
+               AT END
+                   SET END-OF-CTL-STEPS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-STEP-READ-COUNT
+           END-READ.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'MAINPROG'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
