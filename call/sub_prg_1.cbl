@@ -1,25 +1,426 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPROG.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT YTD-ACCUM ASSIGN TO YTDACC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-KEY
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+      * CHANGE-LOG and MONTH-END-RPT are assigned to a working-storage
+      * name rather than a literal so a SIMULATE run (see LK-SIMULATE-
+      * SW below) can redirect both to scratch destinations without a
+      * second copy of this FILE-CONTROL entry.
+           SELECT CHANGE-LOG ASSIGN TO WS-CHGLOG-ASSIGN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHGLOG-FILE-STATUS.
+
+           SELECT MONTH-END-RPT ASSIGN TO WS-MERPT-ASSIGN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MERPT-FILE-STATUS.
+
+      * Scratch output for a SIMULATE run's YTD-ACCUM update. The real
+      * accumulator is opened INPUT-only in simulate mode (see
+      * UPDATE-YTD-ACCUMULATOR) and is never written to; the would-be
+      * new total goes here instead.
+           SELECT YTD-ACCUM-SIM ASSIGN TO YTDACCS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTDSIM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTLFILE
+           LABEL RECORDS ARE STANDARD.
+       01  CTL-RECORD.
+           05  CTL-CATEGORY      PIC X(4).
+      * DISPLAY, not COMP-3 -- matches LK-VALUE-IN's S9(7)V99 shape
+      * (see SUBPROG's linkage) but stays a plain, ops-editable flat
+      * field like every other CTLFILE column.
+           05  CTL-ADJ-AMOUNT    PIC S9(7)V99.
+
+       FD  YTD-ACCUM.
+           COPY YTDACC.
+
+       FD  CHANGE-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  CHANGE-LOG-LINE      PIC X(80).
+
+       FD  MONTH-END-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  MONTH-END-RPT-LINE   PIC X(80).
+
+       FD  YTD-ACCUM-SIM
+           LABEL RECORDS ARE STANDARD.
+       01  YTD-ACCUM-SIM-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * The control file is read once per run and cached here as a
+      * category-keyed table so every call after the first looks up
+      * its adjustment amount in memory without reopening the file.
+       01  WS-CTL-LOADED        PIC X(01) VALUE 'N'.
+           88  WS-CTL-IS-LOADED           VALUE 'Y'.
+       01  WS-ADJ-AMOUNT         PIC S9(7)V99 VALUE 500.
+       01  WS-DEFAULT-ADJ-AMOUNT PIC S9(7)V99 VALUE 500.
+       01  WS-CTL-FILE-STATUS    PIC X(02) VALUE '00'.
+       01  WS-YTD-FILE-STATUS    PIC X(02) VALUE '00'.
+       01  WS-YTDSIM-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Real destinations for CHANGE-LOG and MONTH-END-RPT. Switched
+      * to a scratch DD name by SET-SIMULATE-ASSIGNS on a SIMULATE run
+      * so the real files are never opened for output.
+       01  WS-CHGLOG-ASSIGN      PIC X(08) VALUE 'CHGLOG'.
+       01  WS-MERPT-ASSIGN       PIC X(08) VALUE 'MERPT'.
+
+      * Retry-with-backoff counters shared by every OPEN in this
+      * program. A file that is briefly unavailable -- e.g. still
+      * being closed out by a prior step -- gets a few short, spaced-
+      * out retries before this program falls back to its normal
+      * missing-file handling, instead of treating the first failed
+      * OPEN as final.
+       01  WS-RETRY-COUNT        PIC 9(02) COMP VALUE ZERO.
+       01  WS-RETRY-MAX          PIC 9(02) COMP VALUE 3.
+       01  WS-RETRY-SECONDS      PIC 9(04) COMP VALUE ZERO.
+
+      * Category-keyed adjustment table, built from CTLFILE at
+      * startup. A category with no matching row falls back to
+      * WS-DEFAULT-ADJ-AMOUNT so an unrecognized code does not abend
+      * the caller.
+       01  WS-ADJ-TABLE-COUNT    PIC 9(2) COMP VALUE ZERO.
+       01  WS-ADJ-TABLE.
+           05  WS-ADJ-ENTRY OCCURS 1 TO 50 TIMES
+                            DEPENDING ON WS-ADJ-TABLE-COUNT
+                            INDEXED BY WS-ADJ-IDX.
+               10  WS-ADJ-CATEGORY      PIC X(4).
+               10  WS-ADJ-AMOUNT-TBL    PIC S9(7)V99.
+       01  WS-ADJ-FOUND-SW       PIC X(01) VALUE 'N'.
+           88  WS-ADJ-CATEGORY-FOUND       VALUE 'Y'.
+
+       01  WS-YTD-FOUND-SW       PIC X(01) VALUE 'N'.
+           88  WS-YTD-RECORD-FOUND        VALUE 'Y'.
+           88  WS-YTD-RECORD-NOT-FOUND    VALUE 'N'.
+
+       01  WS-BEFORE-VALUE       PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01  WS-CHGLOG-FILE-STATUS PIC X(02) VALUE '00'.
+       COPY CHGLOG.
+
+      * Month-end rollover row: the YTD total each transaction key
+      * had accumulated before this run reset it back to zero for
+      * the new period.
+       01  WS-MERPT-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-MONTH-END-LINE.
+           05  ME-TRANS-KEY          PIC X(08).
+           05  FILLER                PIC X(02)  VALUE SPACE.
+           05  ME-FINAL-YTD-TOTAL    PIC S9(09)V99.
+           05  FILLER                PIC X(02)  VALUE SPACE.
+      * CCYYMMDD, per the shared 4-digit-year date convention in
+      * COPYBOOKS/CCYYDATE.CPY (see also DATEUTL for date arithmetic).
+           05  ME-ROLLOVER-DATE      PIC 9(08).
+           05  FILLER                PIC X(49)  VALUE SPACE.
+
+      * SIMULATE-mode result row: the key and the total the real
+      * accumulator would have shown after this call, had it actually
+      * been committed.
+       01  WS-YTD-SIM-LINE.
+           05  YS-TRANS-KEY              PIC X(08).
+           05  FILLER                    PIC X(02)  VALUE SPACE.
+           05  YS-SIMULATED-YTD-TOTAL    PIC S9(09)V99.
+           05  FILLER                    PIC X(59)  VALUE SPACE.
+
        LINKAGE SECTION.
 
       * Linkage section to receive parameters from the main program
-       01 LK-VALUE-IN       PIC 9(4).
-       01 LK-VALUE-OUT      PIC 9(4).
+      * PIC S9(7)V99 COMP-3 so this adjustment logic can be handed a
+      * real dollar-and-cents amount without every caller having to
+      * rescale to a whole-number unit first.
+       01 LK-VALUE-IN       PIC S9(7)V99 COMP-3.
+       01 LK-TRANS-KEY      PIC X(08).
+       01 LK-CATEGORY-CODE  PIC X(04).
+
+      * Driven by MAINPROG's RUN-MODE-PARM. On a month-end run the
+      * YTD accumulator for this key is rolled over to MONTH-END-RPT
+      * and reset to zero after this call's adjustment is applied,
+      * instead of just accumulating forever.
+       01 LK-RUN-MODE       PIC X(01).
+          88 LK-DAILY-RUN            VALUE 'D'.
+          88 LK-MONTH-END-RUN        VALUE 'M'.
+
+       01 LK-VALUE-OUT      PIC S9(7)V99 COMP-3.
+       COPY LKRETSTS.
+
+      * SIMULATE flag: 'Y' runs the same calculation against a copy of
+      * the transaction file but redirects every write this call would
+      * make to a scratch destination, so a new adjustment table can
+      * be validated against real volumes before it goes live.
+       01 LK-SIMULATE-SW    PIC X(01).
+          88 LK-SIMULATE-MODE        VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LK-VALUE-IN LK-TRANS-KEY
+                                LK-CATEGORY-CODE LK-RUN-MODE
+                                LK-VALUE-OUT LK-RETURN-STATUS
+                                LK-SIMULATE-SW.
 
-       PROCEDURE DIVISION USING LK-VALUE-IN LK-VALUE-OUT.
-       
       * Subprogram logic
        SUB-PARA.
+           PERFORM SET-SIMULATE-ASSIGNS
+
+           IF NOT WS-CTL-IS-LOADED
+               PERFORM LOAD-CONTROL-VALUES
+           END-IF
+
            DISPLAY 'SUBPROGRAM: RECEIVED VALUE = ' LK-VALUE-IN
-           
-      * Process: Add 500 to the input value
-           ADD 500 TO LK-VALUE-IN
-           
+
+           MOVE LK-VALUE-IN TO WS-BEFORE-VALUE
+
+      * Process: apply the adjustment amount for this transaction's
+      * category, as loaded from the control file
+           PERFORM LOOKUP-ADJUSTMENT
+           ADD WS-ADJ-AMOUNT TO LK-VALUE-IN ROUNDED
+
+           PERFORM UPDATE-YTD-ACCUMULATOR
+           PERFORM WRITE-CHANGE-LOG-ROW
+
       * Return the new value
            MOVE LK-VALUE-IN TO LK-VALUE-OUT
-           
+           SET LK-STATUS-OK TO TRUE
+
            DISPLAY 'SUBPROGRAM: RETURNING NEW VALUE = ' LK-VALUE-OUT
-           
+
            EXIT PROGRAM.
+
+      * Read this transaction key's year-to-date accumulator record,
+      * add this call's adjustment amount to it, and rewrite it (or
+      * create it, the first time this key is seen) so the running
+      * total survives across runs of this job. On a SIMULATE run the
+      * real accumulator is opened INPUT-only -- last night's real
+      * starting total is read for accuracy, but the would-be new
+      * total is written to YTD-ACCUM-SIM instead of ever being
+      * REWRITE/WRITE-en into the real indexed file.
+       UPDATE-YTD-ACCUMULATOR.
+           MOVE LK-TRANS-KEY TO YTD-KEY
+
+           PERFORM OPEN-YTD-ACCUM-RETRY
+
+           IF WS-YTD-FILE-STATUS NOT = '00'
+               IF LK-SIMULATE-MODE
+                   SET WS-YTD-RECORD-NOT-FOUND TO TRUE
+               ELSE
+                   OPEN OUTPUT YTD-ACCUM
+                   CLOSE YTD-ACCUM
+                   OPEN I-O YTD-ACCUM
+                   READ YTD-ACCUM
+                       INVALID KEY
+                           SET WS-YTD-RECORD-NOT-FOUND TO TRUE
+                       NOT INVALID KEY
+                           SET WS-YTD-RECORD-FOUND TO TRUE
+                   END-READ
+               END-IF
+           ELSE
+               READ YTD-ACCUM
+                   INVALID KEY
+                       SET WS-YTD-RECORD-NOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       SET WS-YTD-RECORD-FOUND TO TRUE
+               END-READ
+           END-IF
+
+           IF WS-YTD-RECORD-FOUND
+               ADD WS-ADJ-AMOUNT TO YTD-TOTAL-ADJ
+           ELSE
+               MOVE LK-TRANS-KEY TO YTD-KEY
+               MOVE WS-ADJ-AMOUNT TO YTD-TOTAL-ADJ
+           END-IF
+
+           IF LK-SIMULATE-MODE
+               PERFORM WRITE-YTD-SIMULATED-RESULT
+           ELSE
+               IF WS-YTD-RECORD-FOUND
+                   REWRITE YTD-ACCUM-RECORD
+               ELSE
+                   WRITE YTD-ACCUM-RECORD
+               END-IF
+           END-IF
+
+           IF LK-MONTH-END-RUN
+               PERFORM WRITE-MONTH-END-ROLLOVER
+               IF NOT LK-SIMULATE-MODE
+                   MOVE ZERO TO YTD-TOTAL-ADJ
+                   REWRITE YTD-ACCUM-RECORD
+               END-IF
+           END-IF
+
+           CLOSE YTD-ACCUM.
+
+      * Open YTD-ACCUM for this call: INPUT-only on a SIMULATE run so
+      * the real accumulator can never be updated, I-O otherwise.
+       OPEN-YTD-ACCUM-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT
+           IF LK-SIMULATE-MODE
+               OPEN INPUT YTD-ACCUM
+           ELSE
+               OPEN I-O YTD-ACCUM
+           END-IF
+           PERFORM UNTIL WS-YTD-FILE-STATUS = '00'
+                      OR WS-RETRY-COUNT >= WS-RETRY-MAX
+               PERFORM 9500-RETRY-BACKOFF-DELAY
+               IF LK-SIMULATE-MODE
+                   OPEN INPUT YTD-ACCUM
+               ELSE
+                   OPEN I-O YTD-ACCUM
+               END-IF
+           END-PERFORM.
+
+      * SIMULATE-mode only: write the transaction key and the total
+      * the real accumulator would have shown after this call, had it
+      * actually been committed, to a scratch file instead.
+       WRITE-YTD-SIMULATED-RESULT.
+           MOVE ZERO TO WS-RETRY-COUNT
+           OPEN EXTEND YTD-ACCUM-SIM
+           PERFORM UNTIL WS-YTDSIM-FILE-STATUS = '00'
+                      OR WS-RETRY-COUNT >= WS-RETRY-MAX
+               PERFORM 9500-RETRY-BACKOFF-DELAY
+               OPEN EXTEND YTD-ACCUM-SIM
+           END-PERFORM
+
+           IF WS-YTDSIM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT YTD-ACCUM-SIM
+           END-IF
+
+           MOVE YTD-KEY       TO YS-TRANS-KEY
+           MOVE YTD-TOTAL-ADJ TO YS-SIMULATED-YTD-TOTAL
+
+           WRITE YTD-ACCUM-SIM-LINE FROM WS-YTD-SIM-LINE
+
+           CLOSE YTD-ACCUM-SIM.
+
+      * On a SIMULATE run, redirect CHANGE-LOG and MONTH-END-RPT to
+      * scratch destinations so this call's writes never land in the
+      * real reports.
+       SET-SIMULATE-ASSIGNS.
+           IF LK-SIMULATE-MODE
+               MOVE 'CHGLOGSM' TO WS-CHGLOG-ASSIGN
+               MOVE 'MERPTSM'  TO WS-MERPT-ASSIGN
+           END-IF.
+
+      * Month-end only: record this key's YTD total as of this run
+      * to MONTH-END-RPT before UPDATE-YTD-ACCUMULATOR resets it, so
+      * the period's final totals are not lost when the counter rolls
+      * over.
+       WRITE-MONTH-END-ROLLOVER.
+           MOVE ZERO TO WS-RETRY-COUNT
+           OPEN EXTEND MONTH-END-RPT
+           PERFORM UNTIL WS-MERPT-FILE-STATUS = '00'
+                      OR WS-RETRY-COUNT >= WS-RETRY-MAX
+               PERFORM 9500-RETRY-BACKOFF-DELAY
+               OPEN EXTEND MONTH-END-RPT
+           END-PERFORM
+
+           IF WS-MERPT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT MONTH-END-RPT
+           END-IF
+
+           MOVE YTD-KEY       TO ME-TRANS-KEY
+           MOVE YTD-TOTAL-ADJ TO ME-FINAL-YTD-TOTAL
+           ACCEPT ME-ROLLOVER-DATE FROM DATE YYYYMMDD
+
+           WRITE MONTH-END-RPT-LINE FROM WS-MONTH-END-LINE
+
+           CLOSE MONTH-END-RPT.
+
+      * Append one before/after row to CHANGE-LOG for this call so a
+      * downstream reconciliation can trace exactly which adjustment
+      * produced which result.
+       WRITE-CHANGE-LOG-ROW.
+           MOVE ZERO TO WS-RETRY-COUNT
+           OPEN EXTEND CHANGE-LOG
+           PERFORM UNTIL WS-CHGLOG-FILE-STATUS = '00'
+                      OR WS-RETRY-COUNT >= WS-RETRY-MAX
+               PERFORM 9500-RETRY-BACKOFF-DELAY
+               OPEN EXTEND CHANGE-LOG
+           END-PERFORM
+
+           IF WS-CHGLOG-FILE-STATUS NOT = '00'
+               OPEN OUTPUT CHANGE-LOG
+           END-IF
+
+           MOVE LK-TRANS-KEY   TO CHG-TRANS-KEY
+           MOVE WS-BEFORE-VALUE TO CHG-BEFORE-VALUE
+           MOVE WS-ADJ-AMOUNT  TO CHG-ADJUSTMENT
+           MOVE LK-VALUE-IN    TO CHG-AFTER-VALUE
+
+           ACCEPT WS-CHG-DATE FROM DATE
+           ACCEPT WS-CHG-TIME FROM TIME
+           MOVE WS-CHG-MM TO CHG-MM
+           MOVE WS-CHG-DD TO CHG-DD
+           MOVE WS-CHG-YY TO CHG-YY
+           MOVE WS-CHG-HH TO CHG-HH
+           MOVE WS-CHG-MN TO CHG-MN
+           MOVE WS-CHG-SS TO CHG-SS
+
+           WRITE CHANGE-LOG-LINE FROM WS-CHANGE-LOG-LINE
+
+           CLOSE CHANGE-LOG.
+
+      * Search the in-memory adjustment table for this transaction's
+      * category code and set WS-ADJ-AMOUNT to its rate. A category
+      * with no matching row uses the compiled-in default so an
+      * unrecognized code does not abend the caller.
+       LOOKUP-ADJUSTMENT.
+           MOVE WS-DEFAULT-ADJ-AMOUNT TO WS-ADJ-AMOUNT
+           SET WS-ADJ-FOUND-SW TO 'N'
+
+           IF WS-ADJ-TABLE-COUNT > 0
+               PERFORM VARYING WS-ADJ-IDX FROM 1 BY 1
+                       UNTIL WS-ADJ-IDX > WS-ADJ-TABLE-COUNT
+                          OR WS-ADJ-CATEGORY-FOUND
+                   IF WS-ADJ-CATEGORY(WS-ADJ-IDX) = LK-CATEGORY-CODE
+                       MOVE WS-ADJ-AMOUNT-TBL(WS-ADJ-IDX)
+                           TO WS-ADJ-AMOUNT
+                       SET WS-ADJ-CATEGORY-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * Load the category-keyed adjustment table from CTLFILE. If the
+      * control file cannot be opened, or has no rows, WS-ADJ-TABLE-
+      * COUNT stays zero and LOOKUP-ADJUSTMENT falls back to the
+      * compiled-in default for every category.
+       LOAD-CONTROL-VALUES.
+           MOVE ZERO TO WS-RETRY-COUNT
+           OPEN INPUT CTLFILE
+           PERFORM UNTIL WS-CTL-FILE-STATUS = '00'
+                      OR WS-RETRY-COUNT >= WS-RETRY-MAX
+               PERFORM 9500-RETRY-BACKOFF-DELAY
+               OPEN INPUT CTLFILE
+           END-PERFORM
+
+           IF WS-CTL-FILE-STATUS = '00'
+               PERFORM UNTIL WS-CTL-FILE-STATUS NOT = '00'
+                   READ CTLFILE
+                       AT END
+                           MOVE '10' TO WS-CTL-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-ADJ-TABLE-COUNT
+                           MOVE CTL-CATEGORY TO
+                               WS-ADJ-CATEGORY(WS-ADJ-TABLE-COUNT)
+                           MOVE CTL-ADJ-AMOUNT TO
+                               WS-ADJ-AMOUNT-TBL(WS-ADJ-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CTLFILE
+           END-IF
+           SET WS-CTL-IS-LOADED TO TRUE.
+
+      * Common backoff delay shared by every retry loop in this
+      * program. Each retry waits a little longer than the last
+      * (1 second, then 2, then 3) before the OPEN is tried again.
+       9500-RETRY-BACKOFF-DELAY.
+           ADD 1 TO WS-RETRY-COUNT
+           MOVE WS-RETRY-COUNT TO WS-RETRY-SECONDS
+           CALL 'C$SLEEP' USING WS-RETRY-SECONDS.
