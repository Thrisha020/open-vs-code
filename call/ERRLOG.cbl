@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+
+      * Shared error-log writer. Any program's abend or abort
+      * paragraph calls this instead of just DISPLAYing a raw return
+      * code, so operations has one common ERROR-LOG file that reads
+      * "PGMDS01, 000-MAIN-LOGIC, file-not-found" instead of a bare
+      * completion code. The file accumulates across runs the same
+      * way AUDIT-TRAIL and JOB-SUMMARY do (see COPYBOOKS/ERRLOG.CPY),
+      * so one night's log can carry entries from every job that ran.
+      * Opened and closed on every call since error logging is rare
+      * and no caller can be trusted to close it on the way out.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG     ASSIGN TO ERRLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-FILE-STATUS PIC X(02) VALUE '00'.
+       COPY ERRLOG.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID         PIC X(08).
+       01  LK-PARAGRAPH          PIC X(20).
+       01  LK-COND-CODE          PIC X(04).
+       01  LK-DESCRIPTION        PIC X(30).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-ID, LK-PARAGRAPH,
+                                 LK-COND-CODE, LK-DESCRIPTION.
+
+       MAIN-PARA.
+           OPEN EXTEND ERROR-LOG
+           IF WS-ERRLOG-FILE-STATUS NOT = '00'
+               OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           MOVE LK-PROGRAM-ID  TO ERR-PROGRAM-ID
+           MOVE LK-PARAGRAPH   TO ERR-PARAGRAPH
+           MOVE LK-COND-CODE   TO ERR-COND-CODE
+           MOVE LK-DESCRIPTION TO ERR-DESCRIPTION
+           ACCEPT ERR-DATE FROM DATE YYYYMMDD
+
+           WRITE ERROR-LOG-RECORD FROM WS-ERROR-LOG-LINE
+
+           CLOSE ERROR-LOG
+
+           EXIT PROGRAM.
