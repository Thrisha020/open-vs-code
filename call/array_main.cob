@@ -1,34 +1,382 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROG.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+      * Names the ASCII collating sequence so TOTALS-EXPORT can be
+      * flagged CODE-SET below -- the totals still need to land in
+      * plain ASCII for the Windows-based analytics tool even though
+      * the rest of this job runs in the mainframe's native code page.
+           ALPHABET WS-ASCII-ALPHABET IS STANDARD-1.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Assigned to a working-storage name rather than a literal so
+      * LOAD-NUMBERS can point this at each regional extract in turn
+      * when FILE-LIST names more than one.
+           SELECT NUMBERS-IN ASSIGN TO WS-NUMIN-ASSIGN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NUMIN-STATUS.
+
+      * Optional list of regional NUMBERS-IN extracts to consolidate
+      * into one combined table for this run. When absent, LOAD-
+      * NUMBERS falls back to reading the single default NUMSIN
+      * extract, unchanged from before this file list existed.
+           SELECT FILE-LIST ASSIGN TO NUMLIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILELIST-STATUS.
+
+           SELECT REPORT-OUT ASSIGN TO REPORTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTOUT-STATUS.
+
+           SELECT TOTALS-EXPORT ASSIGN TO TOTALEXP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT JOB-SUMMARY ASSIGN TO JOBSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSUM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBERS-IN
+           LABEL RECORDS ARE STANDARD.
+       01  NUMBERS-IN-RECORD.
+           05  NI-NUMBER        PIC S9(3).
+
+      * One row per regional extract to merge, each naming that
+      * extract's ASSIGN name for NUMBERS-IN.
+       FD  FILE-LIST
+           LABEL RECORDS ARE STANDARD.
+       01  FILE-LIST-RECORD.
+           05  FL-ASSIGN-NAME   PIC X(08).
+
+       FD  REPORT-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE          PIC X(40).
+
+      * Plain-ASCII, comma-delimited copy of the array totals for the
+      * downstream Windows analytics tool, which cannot read the
+      * mainframe's native EBCDIC report/DISPLAY output directly.
+       FD  TOTALS-EXPORT
+           LABEL RECORDS ARE STANDARD
+           CODE-SET IS WS-ASCII-ALPHABET.
+       01  TOTALS-EXPORT-LINE   PIC X(40).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       FD  JOB-SUMMARY
+           LABEL RECORDS ARE STANDARD.
+       01  JOB-SUMMARY-LINE     PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-      * Declare an array and other variables
+      * Declare an array and other variables. The table size is
+      * driven by WS-ARRAY-SIZE so a full day's volume of numbers can
+      * be loaded, not just a fixed five-item demo set.
        01 WS-NUMBERS.
-          05 WS-NUMBER      PIC 9(3) OCCURS 5 TIMES.
-       01 WS-ARRAY-SIZE     PIC 9(2) VALUE 5.
-       01 WS-SUM            PIC 9(5) VALUE ZEROS.
-       
+          05 WS-NUMBER      PIC S9(3)
+                             OCCURS 1 TO 500 TIMES
+                             DEPENDING ON WS-ARRAY-SIZE.
+       01 WS-ARRAY-SIZE     PIC 9(3) VALUE ZERO.
+       01 WS-SUM            PIC S9(6) VALUE ZEROS.
+       01 WS-MIN            PIC S9(3) VALUE ZEROS.
+       01 WS-MAX            PIC S9(3) VALUE ZEROS.
+       01 WS-AVG            PIC S9(3)V99 VALUE ZEROS.
+
+      * This program only ever needs the summary statistics, so the
+      * lookup-mode parameters are passed through but never varied.
+       01 WS-FUNCTION-CODE  PIC X(01) VALUE 'S'.
+       01 WS-SEARCH-VALUE   PIC S9(3) VALUE ZERO.
+       01 WS-FOUND-SW       PIC X(01) VALUE 'N'.
+       01 WS-FOUND-INDEX    PIC 9(3) VALUE ZERO.
+       COPY LKRETSTS REPLACING LK-RETURN-STATUS BY WS-SUBPROG-STATUS.
+       COPY AUDITREC.
+       01 WS-AUDIT-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad run to the exact version that
+      * produced it.
+       01 WS-PROGRAM-VERSION   PIC X(05) VALUE 'V1.02'.
+       COPY JOBSUM.
+       01 WS-JOBSUM-FILE-STATUS PIC X(02) VALUE '00'.
+
+      * Populated just ahead of each CALL 'ERRLOG' so operations sees
+      * which paragraph aborted and why, not just a return code.
+       01  WS-ERRLOG-PROGRAM-ID     PIC X(08) VALUE 'MAINPROG'.
+       01  WS-ERRLOG-PARAGRAPH      PIC X(20).
+       01  WS-ERRLOG-COND-CODE      PIC X(04).
+       01  WS-ERRLOG-DESCRIPTION    PIC X(30).
+
+       01 WS-EOF-SW         PIC X(01) VALUE 'N'.
+          88 END-OF-NUMBERS-IN       VALUE 'Y'.
+
+       01 WS-NUMIN-ASSIGN    PIC X(08) VALUE 'NUMSIN'.
+       01 WS-NUMIN-STATUS    PIC X(02) VALUE '00'.
+       01 WS-FILELIST-STATUS PIC X(02) VALUE '00'.
+       01 WS-FILELIST-EOF-SW PIC X(01) VALUE 'N'.
+          88 END-OF-FILE-LIST        VALUE 'Y'.
+
+       01 WS-PRINT-I         PIC 9(3) COMP.
+
+      * Only incremented once REPORT-OUT's own FILE STATUS confirms
+      * the detail line was actually written, so RECONCILE-COUNTS
+      * below checks real output against WS-ARRAY-SIZE instead of a
+      * loop-pass count that would always match it by construction.
+       01 WS-OUTPUT-COUNT    PIC 9(3) COMP VALUE ZERO.
+       01 WS-REPORTOUT-STATUS PIC X(02) VALUE '00'.
+
+       01 WS-DETAIL-LINE.
+          05 FILLER            PIC X(10) VALUE 'NUMBER  : '.
+          05 WS-DTL-NUMBER     PIC -ZZ9.
+          05 FILLER            PIC X(26) VALUE SPACE.
+
+       01 WS-REPORT-TRAILER.
+          05 FILLER            PIC X(15) VALUE 'RECORD COUNT: '.
+          05 WS-RPT-COUNT      PIC ZZ9.
+          05 FILLER            PIC X(05) VALUE SPACE.
+          05 FILLER            PIC X(08) VALUE 'TOTAL: '.
+          05 WS-RPT-TOTAL      PIC -ZZZZZ9.
+          05 FILLER            PIC X(02) VALUE SPACE.
+
+      * One comma-delimited row of totals for TOTALS-EXPORT. Each
+      * field is edited with a leading sign (where signed) rather
+      * than strung out of its native DISPLAY-signed working field,
+      * so a negative value shows up as an ordinary ASCII '-' instead
+      * of a zoned sign overpunched onto the last digit.
+       01 WS-EXPORT-LINE.
+          05 WE-ARRAY-SIZE     PIC ZZ9.
+          05 FILLER            PIC X(01) VALUE ','.
+          05 WE-SUM            PIC -ZZZZZ9.
+          05 FILLER            PIC X(01) VALUE ','.
+          05 WE-MIN            PIC -ZZ9.
+          05 FILLER            PIC X(01) VALUE ','.
+          05 WE-MAX            PIC -ZZ9.
+          05 FILLER            PIC X(01) VALUE ','.
+          05 WE-AVG            PIC -ZZ9.99.
+          05 FILLER            PIC X(11) VALUE SPACE.
 
        PROCEDURE DIVISION.
-       
-      * Initialize array values
+
        MAIN-PARA.
-           MOVE 10 TO WS-NUMBER(1)
-           MOVE 20 TO WS-NUMBER(2)
-           MOVE 30 TO WS-NUMBER(3)
-           MOVE 40 TO WS-NUMBER(4)
-           MOVE 50 TO WS-NUMBER(5)
-           
            DISPLAY 'MAIN PROGRAM: START'
-           
-      * Call subprogram and pass WS-NUMBERS, WS-ARRAY-SIZE, and WS-SUM
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           PERFORM CAPTURE-AUDIT-START
+
+      * JOB-SUMMARY accumulates history across runs the same way
+      * AUDIT-TRAIL does, so a trend report can read several nights'
+      * worth of volume in one file instead of just last night's.
+           OPEN EXTEND JOB-SUMMARY
+           IF WS-JOBSUM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOB-SUMMARY
+           END-IF
+
+           PERFORM LOAD-NUMBERS
+
+      * Call subprogram and pass WS-NUMBERS, WS-ARRAY-SIZE, and the
+      * statistics fields it returns
            CALL 'SUBPROG' USING WS-NUMBERS WS-ARRAY-SIZE WS-SUM
-           
+               WS-MIN WS-MAX WS-AVG WS-FUNCTION-CODE WS-SEARCH-VALUE
+               WS-FOUND-SW WS-FOUND-INDEX WS-SUBPROG-STATUS
+
+           IF NOT LK-STATUS-OK
+               DISPLAY 'MAIN PROGRAM: SUBPROG RETURNED STATUS = '
+                   WS-SUBPROG-STATUS
+           END-IF
+
       * Display the results
-           DISPLAY 'MAIN PROGRAM: ARRAY = ' WS-NUMBER(1) WS-NUMBER(2) 
-               WS-NUMBER(3) WS-NUMBER(4) WS-NUMBER(5)
+           DISPLAY 'MAIN PROGRAM: ARRAY SIZE = ' WS-ARRAY-SIZE
            DISPLAY 'MAIN PROGRAM: SUM OF ARRAY = ' WS-SUM
-           
+           DISPLAY 'MAIN PROGRAM: MIN OF ARRAY = ' WS-MIN
+           DISPLAY 'MAIN PROGRAM: MAX OF ARRAY = ' WS-MAX
+           DISPLAY 'MAIN PROGRAM: AVERAGE OF ARRAY = ' WS-AVG
+
+           PERFORM WRITE-REPORT
+           PERFORM WRITE-TOTALS-EXPORT
+
+           MOVE WS-ARRAY-SIZE TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL
+
+           MOVE 'MAINPROG' TO JS-PROGRAM-ID
+           MOVE WS-ARRAY-SIZE TO JS-RECORDS-READ
+           MOVE ZERO TO JS-RECORDS-REJECTED
+           IF NOT LK-STATUS-OK
+               MOVE 1 TO JS-RECORDS-REJECTED
+           END-IF
+           ACCEPT JS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM RECONCILE-COUNTS
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-LINE
+           CLOSE JOB-SUMMARY
+
            STOP RUN.
+
+      * Compare numbers loaded from NUMBERS-IN against detail lines
+      * actually written to REPORT-OUT so a partial write is caught
+      * here instead of surfacing as a mystery discrepancy later.
+       RECONCILE-COUNTS.
+           IF WS-ARRAY-SIZE = WS-OUTPUT-COUNT
+               SET JS-NORMAL-COMPLETION TO TRUE
+           ELSE
+               DISPLAY 'MAIN PROGRAM: *** RECONCILIATION ERROR ***'
+               DISPLAY '  NUMBERS LOADED    = ' WS-ARRAY-SIZE
+               DISPLAY '  DETAIL LINES OUT  = ' WS-OUTPUT-COUNT
+               SET JS-ABNORMAL-COMPLETION TO TRUE
+               MOVE 'RECONCILE-COUNTS'     TO WS-ERRLOG-PARAGRAPH
+               MOVE '0016'                 TO WS-ERRLOG-COND-CODE
+               MOVE 'RECONCILIATION ERROR' TO WS-ERRLOG-DESCRIPTION
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-PARAGRAPH WS-ERRLOG-COND-CODE
+                   WS-ERRLOG-DESCRIPTION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      * Write the control-total report: one line per array element
+      * plus a record-count/total trailer, so the totals from this
+      * run are retained on the spool instead of scrolling away.
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-OUT
+
+           PERFORM VARYING WS-PRINT-I FROM 1 BY 1
+                   UNTIL WS-PRINT-I > WS-ARRAY-SIZE
+               MOVE WS-NUMBER(WS-PRINT-I) TO WS-DTL-NUMBER
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               IF WS-REPORTOUT-STATUS = '00'
+                   ADD 1 TO WS-OUTPUT-COUNT
+               ELSE
+                   DISPLAY 'MAIN PROGRAM: *** WRITE TO REPORT-OUT '
+                       'FAILED - FILE STATUS = ' WS-REPORTOUT-STATUS
+                       ' ***'
+               END-IF
+           END-PERFORM
+
+           MOVE WS-ARRAY-SIZE TO WS-RPT-COUNT
+           MOVE WS-SUM        TO WS-RPT-TOTAL
+           WRITE REPORT-LINE FROM WS-REPORT-TRAILER
+
+           CLOSE REPORT-OUT.
+
+      * Write the plain-ASCII, comma-delimited copy of this run's
+      * totals that the downstream Windows-based analytics tool picks
+      * up off the mainframe, so it does not need its own EBCDIC
+      * reformatting step before it can read the numbers.
+       WRITE-TOTALS-EXPORT.
+           MOVE WS-ARRAY-SIZE TO WE-ARRAY-SIZE
+           MOVE WS-SUM        TO WE-SUM
+           MOVE WS-MIN        TO WE-MIN
+           MOVE WS-MAX        TO WE-MAX
+           MOVE WS-AVG        TO WE-AVG
+
+           OPEN OUTPUT TOTALS-EXPORT
+           WRITE TOTALS-EXPORT-LINE FROM WS-EXPORT-LINE
+           CLOSE TOTALS-EXPORT.
+
+      * Consolidate one or more regional extracts into one combined
+      * table. When FILE-LIST is present, each row names another
+      * extract to merge in behind the ones already loaded, so a true
+      * daily total across all regions can be computed in one call to
+      * SUBPROG instead of running the summary once per file by hand.
+      * When FILE-LIST is absent, this run falls back to the single
+      * default NUMSIN extract, unchanged from before this file list
+      * existed.
+       LOAD-NUMBERS.
+           OPEN INPUT FILE-LIST
+           IF WS-FILELIST-STATUS = '00'
+               PERFORM READ-FILE-LIST
+               PERFORM UNTIL END-OF-FILE-LIST
+                   MOVE FL-ASSIGN-NAME TO WS-NUMIN-ASSIGN
+                   PERFORM LOAD-ONE-NUMBERS-FILE
+                   PERFORM READ-FILE-LIST
+               END-PERFORM
+               CLOSE FILE-LIST
+           ELSE
+               PERFORM LOAD-ONE-NUMBERS-FILE
+           END-IF.
+
+       READ-FILE-LIST.
+           READ FILE-LIST
+               AT END
+                   SET END-OF-FILE-LIST TO TRUE
+           END-READ.
+
+      * Open NUMBERS-IN under whatever ASSIGN name is currently in
+      * WS-NUMIN-ASSIGN and append its rows onto WS-NUMBERS starting
+      * right after whatever has already been loaded. A regional
+      * extract that cannot be opened is skipped rather than abending
+      * the whole consolidated run.
+       LOAD-ONE-NUMBERS-FILE.
+           OPEN INPUT NUMBERS-IN
+           IF WS-NUMIN-STATUS = '00'
+               SET WS-EOF-SW TO 'N'
+               PERFORM READ-NUMBERS-IN
+
+               PERFORM UNTIL END-OF-NUMBERS-IN
+                       OR WS-ARRAY-SIZE = 500
+                   ADD 1 TO WS-ARRAY-SIZE
+                   MOVE NI-NUMBER TO WS-NUMBER(WS-ARRAY-SIZE)
+                   PERFORM READ-NUMBERS-IN
+               END-PERFORM
+
+               CLOSE NUMBERS-IN
+           ELSE
+               DISPLAY 'MAIN PROGRAM: UNABLE TO OPEN NUMBERS-IN = '
+                   WS-NUMIN-ASSIGN
+           END-IF.
+
+       READ-NUMBERS-IN.
+           READ NUMBERS-IN
+               AT END
+                   SET END-OF-NUMBERS-IN TO TRUE
+           END-READ.
+
+      * Record the job start time
+       CAPTURE-AUDIT-START.
+           MOVE 'MAINPROG'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      * Log one job audit-trail entry
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
