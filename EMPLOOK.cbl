@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPLOOK.
+       AUTHOR.        Topictrick.
+       INSTALLATION.  Topictrick.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED. 08/09/2026.
+
+      *
+      * PROJ DESC : DIRECT-ACCESS LOOKUP AGAINST THE EMP-MASTER VSAM
+      *            : KSDS. READS A SMALL FILE OF EMPLOYEE IDS TO
+      *            : LOOK UP AND WRITES ONE REPORT LINE PER ID
+      *            : SHOWING THE MATCHING EMPLOYEE OR "NOT FOUND",
+      *            : WITHOUT SCANNING THE WHOLE MASTER FILE THE WAY
+      *            : PGMDS01 DOES FOR ITS REPORT.
+      *
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      * 08/09/2026  RSM  ADDED WS-PROGRAM-VERSION, WRITTEN TO THE
+      *                  AUDIT-TRAIL RECORD'S AUD-PROGRAM-VERSION
+      *                  FIELD ON EVERY RUN, SO A BAD LOOKUP RESULT
+      *                  CAN BE TRACED BACK TO THE EXACT VERSION OF
+      *                  THIS PROGRAM THAT PRODUCED IT.
+      *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-REQ  ASSIGN TO LOOKREQ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMP-MASTER  ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-MASTER-STATUS.
+
+           SELECT LOOKUP-RPT  ASSIGN TO LOOKRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-REQ
+           LABEL RECORDS ARE STANDARD.
+       01  LOOKUP-REQ-RECORD.
+           05  LR-EMP-ID        PIC 9(05).
+           05  FILLER           PIC X(75).
+
+       FD  EMP-MASTER.
+           COPY EMPREC.
+
+       FD  LOOKUP-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  LOOKUP-RPT-LINE      PIC X(80).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS  PIC X(02)  VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad lookup result to the exact
+      * version that produced it.
+       01  WS-PROGRAM-VERSION    PIC X(05)  VALUE 'V1.01'.
+       01  WS-EMP-MASTER-STATUS  PIC X(02)  VALUE '00'.
+
+       01  WS-EOF-SW        PIC X(01)  VALUE 'N'.
+           88  END-OF-LOOKUP-REQ      VALUE 'Y'.
+
+       01  WS-FOUND-SW      PIC X(01)  VALUE 'Y'.
+           88  WS-EMP-FOUND           VALUE 'Y'.
+           88  WS-EMP-NOT-FOUND       VALUE 'N'.
+
+       01  WS-LOOKUP-COUNT   PIC 9(5)  COMP VALUE ZERO.
+       01  WS-FOUND-COUNT    PIC 9(5)  COMP VALUE ZERO.
+       01  WS-NOTFOUND-COUNT PIC 9(5)  COMP VALUE ZERO.
+
+       01  WS-LOOKUP-LINE.
+           05  WS-LKP-ID        PIC 9(05).
+           05  FILLER           PIC X(02)  VALUE SPACE.
+           05  WS-LKP-FNAME     PIC X(15).
+           05  FILLER           PIC X(01)  VALUE SPACE.
+           05  WS-LKP-LNAME     PIC X(20).
+           05  FILLER           PIC X(02)  VALUE SPACE.
+           05  WS-LKP-DEPT      PIC X(04).
+           05  FILLER           PIC X(02)  VALUE SPACE.
+           05  WS-LKP-RESULT    PIC X(09).
+           05  FILLER           PIC X(20)  VALUE SPACE.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER           PIC X(19)  VALUE 'LOOKUPS PROCESSED: '.
+           05  WS-TRL-COUNT     PIC ZZZZ9.
+           05  FILLER           PIC X(11)  VALUE '  FOUND:   '.
+           05  WS-TRL-FOUND     PIC ZZZZ9.
+           05  FILLER           PIC X(15)  VALUE '  NOT FOUND:   '.
+           05  WS-TRL-NOTFOUND  PIC ZZZZ9.
+           05  FILLER           PIC X(12)  VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOOKUP
+               UNTIL END-OF-LOOKUP-REQ
+           PERFORM 3000-FINALIZE
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES                             *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+
+           PERFORM 9600-CAPTURE-AUDIT-START
+
+           OPEN INPUT  LOOKUP-REQ
+           OPEN INPUT  EMP-MASTER
+           OPEN OUTPUT LOOKUP-RPT
+
+           PERFORM 8000-READ-LOOKUP-REQ.
+
+      *----------------------------------------------------------*
+      *  2000-PROCESS-LOOKUP - LOOK UP ONE EMPLOYEE ID            *
+      *----------------------------------------------------------*
+       2000-PROCESS-LOOKUP.
+
+           MOVE LR-EMP-ID TO WS-LKP-ID
+           ADD 1 TO WS-LOOKUP-COUNT
+
+           PERFORM 2050-LOOKUP-EMPLOYEE
+
+           IF WS-EMP-FOUND
+               MOVE EMP-FNAME     TO WS-LKP-FNAME
+               MOVE EMP-LNAME     TO WS-LKP-LNAME
+               MOVE EMP-DEPT-CODE TO WS-LKP-DEPT
+               MOVE 'FOUND'       TO WS-LKP-RESULT
+               ADD 1 TO WS-FOUND-COUNT
+           ELSE
+               MOVE SPACE         TO WS-LKP-FNAME WS-LKP-LNAME
+                                      WS-LKP-DEPT
+               MOVE 'NOT FOUND'   TO WS-LKP-RESULT
+               ADD 1 TO WS-NOTFOUND-COUNT
+           END-IF
+
+           WRITE LOOKUP-RPT-LINE FROM WS-LOOKUP-LINE
+
+           PERFORM 8000-READ-LOOKUP-REQ.
+
+      *----------------------------------------------------------*
+      *  2050-LOOKUP-EMPLOYEE - DIRECT READ BY EMPLOYEE ID KEY    *
+      *----------------------------------------------------------*
+       2050-LOOKUP-EMPLOYEE.
+
+           MOVE LR-EMP-ID TO EMP-ID
+
+           READ EMP-MASTER
+               INVALID KEY
+                   SET WS-EMP-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-EMP-FOUND TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      *  3000-FINALIZE - WRITE TRAILER, CLOSE FILES               *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+
+           MOVE WS-LOOKUP-COUNT   TO WS-TRL-COUNT
+           MOVE WS-FOUND-COUNT    TO WS-TRL-FOUND
+           MOVE WS-NOTFOUND-COUNT TO WS-TRL-NOTFOUND
+           WRITE LOOKUP-RPT-LINE FROM WS-TRAILER-LINE
+
+           CLOSE LOOKUP-REQ
+           CLOSE EMP-MASTER
+           CLOSE LOOKUP-RPT
+
+           MOVE WS-LOOKUP-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM 9700-WRITE-AUDIT-RECORD
+
+           CLOSE AUDIT-TRAIL.
+
+      *----------------------------------------------------------*
+      *  8000-READ-LOOKUP-REQ - READ NEXT LOOKUP REQUEST          *
+      *----------------------------------------------------------*
+       8000-READ-LOOKUP-REQ.
+
+           READ LOOKUP-REQ
+               AT END
+                   SET END-OF-LOOKUP-REQ TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      *  9600-CAPTURE-AUDIT-START - RECORD THE JOB START TIME    *
+      *----------------------------------------------------------*
+       9600-CAPTURE-AUDIT-START.
+
+           MOVE 'EMPLOOK'          TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      *----------------------------------------------------------*
+      *  9700-WRITE-AUDIT-RECORD - LOG ONE JOB AUDIT-TRAIL ENTRY  *
+      *----------------------------------------------------------*
+       9700-WRITE-AUDIT-RECORD.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
