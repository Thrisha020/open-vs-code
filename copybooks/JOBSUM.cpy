@@ -0,0 +1,28 @@
+      *----------------------------------------------------------*
+      *  JOBSUM.CPY                                               *
+      *  MACHINE-READABLE END-OF-JOB SUMMARY. EVERY MAINPROG-     *
+      *  FAMILY BATCH PROGRAM WRITES EXACTLY ONE OF THESE JUST    *
+      *  BEFORE STOP RUN SO A FOLLOW-ON STEP OR SCHEDULER CAN     *
+      *  CHECK "DID LAST NIGHT'S RUN FINISH CLEAN" WITHOUT        *
+      *  GREPPING THE JOB LOG.                                    *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      * 08/09/2026  RSM  ADDED JS-RUN-DATE SO NIGHTLY SUMMARIES CAN BE
+      *                  ACCUMULATED INTO A HISTORY FILE AND TRENDED
+      *                  BY DATE INSTEAD OF JUST REFLECTING LAST NIGHT.
+      *
+       01  WS-JOB-SUMMARY-LINE.
+           05  JS-PROGRAM-ID          PIC X(08).
+           05  FILLER                 PIC X(02)  VALUE SPACE.
+           05  JS-RECORDS-READ        PIC 9(07).
+           05  FILLER                 PIC X(02)  VALUE SPACE.
+           05  JS-RECORDS-REJECTED    PIC 9(07).
+           05  FILLER                 PIC X(02)  VALUE SPACE.
+           05  JS-COMPLETION-FLAG     PIC X(01).
+               88  JS-NORMAL-COMPLETION       VALUE 'N'.
+               88  JS-ABNORMAL-COMPLETION     VALUE 'A'.
+           05  FILLER                 PIC X(02)  VALUE SPACE.
+           05  JS-RUN-DATE            PIC 9(08).
+           05  FILLER                 PIC X(41)  VALUE SPACE.
