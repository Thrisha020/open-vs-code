@@ -0,0 +1,96 @@
+      *----------------------------------------------------------*
+      *  AUDITREC.CPY                                             *
+      *  SHARED AUDIT-TRAIL LINE LAYOUT. EVERY BATCH PROGRAM'S    *
+      *  MAIN ENTRY PARAGRAPH APPENDS ONE OF THESE ON STOP RUN    *
+      *  SO THE JOB-LEVEL AUDIT TRAIL SHOWS WHICH PROGRAMS RAN,   *
+      *  WHEN THEY STARTED AND ENDED, AND HOW MANY RECORDS/WHAT   *
+      *  RETURN CODE THEY FINISHED WITH.                          *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      * 08/09/2026  RSM  CHANGED FROM SEPARATE START/END ROWS TO ONE
+      *                  ROW PER RUN CARRYING BOTH TIMESTAMPS.
+      * 08/09/2026  RSM  ADDED AUD-PROGRAM-VERSION SO THE PROGRAM'S
+      *                  OWN MAINTAINED VERSION STAMP, NOT JUST ITS
+      *                  ID, IS ON RECORD FOR EVERY RUN.
+      * 08/09/2026  RSM  ADDED AUD-ELAPSED-SECONDS AND THE WS-AUD-*
+      *                  -SECS SCRATCH FIELDS SO EACH RUN'S OWN
+      *                  ELAPSED TIME IS ON RECORD, NOT JUST ITS
+      *                  START/END CLOCK STAMPS, SO A FOLLOW-ON REPORT
+      *                  CAN TRACK IT AGAINST A PER-JOB SLA THRESHOLD.
+      * 08/09/2026  RSM  ADDED AUD-START-CCYY AND THE WS-AUD-CCYY-*
+      *                  SCRATCH FIELDS. AUD-START-YY ON ITS OWN IS A
+      *                  2-DIGIT DISPLAY STAMP AND ISN'T SAFE TO SORT
+      *                  OR COMPARE ACROSS A CENTURY BOUNDARY; A
+      *                  LONG-LIVED TREND REPORT NEEDS A REAL 4-DIGIT
+      *                  YEAR TO ORDER RUNS BY.
+      *
+       01  WS-AUDIT-LINE.
+           05  AUD-PROGRAM-ID    PIC X(08).
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  AUD-START-STAMP.
+               10  AUD-START-MM      PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE '/'.
+               10  AUD-START-DD      PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE '/'.
+               10  AUD-START-YY      PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE SPACE.
+               10  AUD-START-HH      PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE ':'.
+               10  AUD-START-MN      PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE ':'.
+               10  AUD-START-SS      PIC 9(02).
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  AUD-END-STAMP.
+               10  AUD-END-MM        PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE '/'.
+               10  AUD-END-DD        PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE '/'.
+               10  AUD-END-YY        PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE SPACE.
+               10  AUD-END-HH        PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE ':'.
+               10  AUD-END-MN        PIC 9(02).
+               10  FILLER            PIC X(01)  VALUE ':'.
+               10  AUD-END-SS        PIC 9(02).
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  AUD-RECORD-COUNT  PIC ZZZZZZ9.
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  AUD-RETURN-CODE   PIC X(02)  VALUE SPACE.
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  AUD-PROGRAM-VERSION PIC X(05) VALUE SPACE.
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  AUD-ELAPSED-SECONDS PIC ZZZZ9.
+           05  FILLER            PIC X(01)  VALUE SPACE.
+      * 4-DIGIT SORT/COMPARE KEY FOR THE START YEAR -- NOT DISPLAYED,
+      * ONLY USED WHERE A REPORT NEEDS TO ORDER RUNS ACROSS RUNS THAT
+      * MAY SPAN A CENTURY BOUNDARY. SEE MODIFICATION HISTORY ABOVE.
+           05  AUD-START-CCYY    PIC 9(04).
+
+       01  WS-AUDIT-DATE.
+           05  WS-AUD-YY         PIC 9(02).
+           05  WS-AUD-MM         PIC 9(02).
+           05  WS-AUD-DD         PIC 9(02).
+
+       01  WS-AUDIT-DATE-CCYY.
+           05  WS-AUD-CCYY       PIC 9(04).
+           05  WS-AUD-CCYY-MM    PIC 9(02).
+           05  WS-AUD-CCYY-DD    PIC 9(02).
+
+       01  WS-AUDIT-TIME.
+           05  WS-AUD-HH         PIC 9(02).
+           05  WS-AUD-MN         PIC 9(02).
+           05  WS-AUD-SS         PIC 9(02).
+           05  WS-AUD-HS         PIC 9(02).
+
+      * Total-seconds-since-midnight scratch fields, computed at
+      * CAPTURE-AUDIT-START and WRITE-AUDIT-RECORD time, so the
+      * elapsed run time can be derived by simple subtraction even
+      * though AUD-START-STAMP/AUD-END-STAMP are kept broken out into
+      * separate HH/MM/SS fields for readability on the printed line.
+      * Widened to 6 digits (not 5) because a run that crosses
+      * midnight adds 86400 to WS-AUD-END-SECS, which can reach
+      * 172799 -- one digit past what PIC 9(05) can hold.
+       01  WS-AUD-START-SECS    PIC 9(06).
+       01  WS-AUD-END-SECS      PIC 9(06).
