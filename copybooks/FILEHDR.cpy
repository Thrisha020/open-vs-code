@@ -0,0 +1,29 @@
+      *----------------------------------------------------------*
+      *  FILEHDR.CPY                                              *
+      *  STANDARD HEADER/TRAILER RECORD LAYOUT FOR EXTRACT FILES. *
+      *  WRITTEN AS THE FIRST AND LAST RECORD OF EVERY EXTRACT    *
+      *  THIS SYSTEM PRODUCES SO A DOWNSTREAM JOB CAN CONFIRM A   *
+      *  FILE CAME FROM THE EXPECTED RUN AND IS COMPLETE BEFORE   *
+      *  IT TRUSTS THE BODY IN BETWEEN.                           *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+       01  WS-FILE-HEADER-LINE.
+           05  FH-RECORD-TYPE      PIC X(02)  VALUE 'HH'.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  FH-PROGRAM-ID       PIC X(08).
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  FH-RUN-DATE         PIC 9(08).
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  FH-RUN-TIME         PIC 9(06).
+           05  FILLER              PIC X(53)  VALUE SPACE.
+
+       01  WS-FILE-TRAILER-LINE.
+           05  FT-RECORD-TYPE      PIC X(02)  VALUE 'TT'.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  FT-PROGRAM-ID       PIC X(08).
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  FT-RECORD-COUNT     PIC 9(07).
+           05  FILLER              PIC X(61)  VALUE SPACE.
