@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *  YTDACC.CPY                                                *
+      *  YEAR-TO-DATE ACCUMULATOR RECORD, ONE PER TRANSACTION KEY. *
+      *  SUBPROG (SEE SUB_PRG_1.CBL) READS AND REWRITES ONE OF     *
+      *  THESE EACH TIME IT ADJUSTS A VALUE SO THE RUNNING YTD     *
+      *  TOTAL SURVIVES ACROSS RUNS INSTEAD OF RESETTING EVERY     *
+      *  TIME THE JOB IS SUBMITTED.                                *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      * 08/09/2026  RSM  WIDENED YTD-TOTAL-ADJ TO S9(09)V99 SO A
+      *                  DOLLARS-AND-CENTS ADJUSTMENT AMOUNT NO
+      *                  LONGER LOSES ITS CENTS AS IT ACCUMULATES.
+      *
+       01  YTD-ACCUM-RECORD.
+           05  YTD-KEY           PIC X(08).
+           05  YTD-TOTAL-ADJ     PIC S9(09)V99.
