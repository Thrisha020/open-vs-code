@@ -0,0 +1,19 @@
+      *----------------------------------------------------------*
+      *  EMPREC.CPY                                               *
+      *  COMMON EMPLOYEE RECORD LAYOUT - SHARED BY ALL EMPLOYEE   *
+      *  MASTER PROGRAMS SO THE RECORD SHAPE STAYS IN ONE PLACE.  *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+       01  EMP-MASTER-RECORD.
+           05  EMP-ID           PIC 9(05).
+           05  EMP-FNAME        PIC X(15).
+           05  FILLER           PIC X(01).
+           05  EMP-LNAME        PIC X(20).
+           05  EMP-DEPT-CODE    PIC X(04).
+           05  EMP-HIRE-DATE    PIC 9(08).
+           05  EMP-STATUS       PIC X(01).
+               88  EMP-ACTIVE          VALUE 'A'.
+               88  EMP-TERMINATED      VALUE 'T'.
