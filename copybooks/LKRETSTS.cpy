@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *  LKRETSTS.CPY                                             *
+      *  COMMON RETURN-STATUS FIELD, PASSED AS THE LAST PARAMETER *
+      *  ON EVERY SUBPROG-FAMILY CALL SO A CALLER CAN CHECK ONE   *
+      *  CONSISTENT FIELD FOR SUCCESS/FAILURE.                    *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+      *  '00'  NORMAL COMPLETION
+      *  '08'  COMPLETED WITH A WARNING (E.G. VALUE ADJUSTED/CAPPED)
+      *  '12'  FAILED VALIDATION - OUTPUT NOT RELIABLE
+      *
+       01  LK-RETURN-STATUS      PIC X(02).
+           88  LK-STATUS-OK               VALUE '00'.
+           88  LK-STATUS-WARNING          VALUE '08'.
+           88  LK-STATUS-FAILED           VALUE '12'.
