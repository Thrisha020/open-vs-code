@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  CCYYDATE.CPY                                              *
+      *  SHARED 4-DIGIT-YEAR (CCYYMMDD) DATE LAYOUT. ANY NEW        *
+      *  PROGRAM THAT NEEDS TO STORE, COMPARE, OR DO ARITHMETIC ON  *
+      *  A CALENDAR DATE COPIES THIS IN PLACE OF INVENTING ITS OWN  *
+      *  2-DIGIT-YEAR FIELD, AND CALLS DATEUTL (SEE CALL/DATEUTL.   *
+      *  CBL) FOR COMPARE/ADD-DAYS/VALIDATE LOGIC SO EVERY PROGRAM  *
+      *  HANDLES CENTURY ROLLOVER THE SAME, CORRECT WAY.            *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+       01  WS-CCYYMMDD-DATE.
+           05  DT-CCYY              PIC 9(04).
+           05  DT-MM                PIC 9(02).
+           05  DT-DD                PIC 9(02).
+
+      * Same 8 bytes as one straight numeric field, so a full-date
+      * compare is a single numeric test instead of three.
+       01  WS-CCYYMMDD-NUM REDEFINES WS-CCYYMMDD-DATE
+                                PIC 9(08).
