@@ -0,0 +1,23 @@
+      *----------------------------------------------------------*
+      *  ERRLOG.CPY                                               *
+      *  SHARED ERROR-LOG LINE LAYOUT. ANY BATCH PROGRAM THAT     *
+      *  ABENDS OR ABORTS WRITES ONE OF THESE SO THE OVERNIGHT    *
+      *  OPERATOR CAN SEE WHICH PROGRAM AND PARAGRAPH FAILED,     *
+      *  WHAT CONDITION CODE CAME BACK, AND A PLAIN-ENGLISH       *
+      *  DESCRIPTION -- INSTEAD OF JUST A RAW COMPLETION CODE.    *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+       01  WS-ERROR-LOG-LINE.
+           05  ERR-PROGRAM-ID    PIC X(08).
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  ERR-PARAGRAPH     PIC X(20).
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  ERR-COND-CODE     PIC X(04).
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  ERR-DESCRIPTION   PIC X(30).
+           05  FILLER            PIC X(02)  VALUE SPACE.
+           05  ERR-DATE          PIC 9(08).
+           05  FILLER            PIC X(02)  VALUE SPACE.
