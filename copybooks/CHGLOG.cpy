@@ -0,0 +1,51 @@
+      *----------------------------------------------------------*
+      *  CHGLOG.CPY                                                *
+      *  BEFORE/AFTER CHANGE-HISTORY ROW. SUBPROG (SEE              *
+      *  SUB_PRG_1.CBL) WRITES ONE OF THESE EVERY TIME IT APPLIES   *
+      *  THE CONTROL-FILE ADJUSTMENT AMOUNT, SO A DOWNSTREAM         *
+      *  RECONCILIATION CAN TRACE EXACTLY WHICH ADJUSTMENT           *
+      *  PRODUCED WHICH RESULT INSTEAD OF ONLY SEEING THE FINAL      *
+      *  NUMBER.                                                     *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      * 08/09/2026  RSM  WIDENED CHG-BEFORE-VALUE/CHG-ADJUSTMENT/
+      *                  CHG-AFTER-VALUE TO S9(7)V99 TO MATCH THE
+      *                  DOLLARS-AND-CENTS VALUES THEY NOW LOG;
+      *                  SHRANK THE TRAILING FILLER TO KEEP THE
+      *                  RECORD AT 80 BYTES.
+      *
+       01  WS-CHANGE-LOG-LINE.
+           05  CHG-TRANS-KEY        PIC X(08).
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  CHG-BEFORE-VALUE     PIC S9(7)V99.
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  CHG-ADJUSTMENT       PIC S9(7)V99.
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  CHG-AFTER-VALUE      PIC S9(7)V99.
+           05  FILLER               PIC X(02)  VALUE SPACE.
+           05  CHG-TIMESTAMP.
+               10  CHG-MM               PIC 9(02).
+               10  FILLER               PIC X(01)  VALUE '/'.
+               10  CHG-DD               PIC 9(02).
+               10  FILLER               PIC X(01)  VALUE '/'.
+               10  CHG-YY               PIC 9(02).
+               10  FILLER               PIC X(01)  VALUE SPACE.
+               10  CHG-HH               PIC 9(02).
+               10  FILLER               PIC X(01)  VALUE ':'.
+               10  CHG-MN               PIC 9(02).
+               10  FILLER               PIC X(01)  VALUE ':'.
+               10  CHG-SS               PIC 9(02).
+           05  FILLER               PIC X(20)  VALUE SPACE.
+
+       01  WS-CHG-DATE.
+           05  WS-CHG-YY            PIC 9(02).
+           05  WS-CHG-MM            PIC 9(02).
+           05  WS-CHG-DD            PIC 9(02).
+
+       01  WS-CHG-TIME.
+           05  WS-CHG-HH            PIC 9(02).
+           05  WS-CHG-MN            PIC 9(02).
+           05  WS-CHG-SS            PIC 9(02).
+           05  WS-CHG-HS            PIC 9(02).
