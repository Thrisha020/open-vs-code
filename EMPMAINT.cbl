@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPMAINT.
+       AUTHOR.        Topictrick.
+       INSTALLATION.  Topictrick.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED. 08/09/2026.
+
+      *
+      * PROJ DESC : DAILY MAINTENANCE RUN AGAINST THE EMP-MASTER VSAM
+      *            : KSDS. APPLIES ADD/CHANGE/TERMINATE TRANSACTIONS
+      *            : KEYED BY EMPLOYEE ID SO HR-DRIVEN HEADCOUNT
+      *            : CHANGES FLOW THROUGH A CONTROLLED PROCESS INSTEAD
+      *            : OF A HAND EDIT OF THE MASTER FILE. PRODUCES A
+      *            : MAINTENANCE-APPLIED REPORT SHOWING EVERY
+      *            : TRANSACTION AND WHETHER IT WAS APPLIED OR
+      *            : REJECTED.
+      *
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-TRANS   ASSIGN TO EMPTRAN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMP-MASTER  ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-MASTER-STATUS.
+
+           SELECT MAINT-RPT   ASSIGN TO MAINTRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * One row per employee to add, change, or terminate. TX-ACTION
+      * selects which of the three this transaction applies; only the
+      * fields that action actually uses are required to be present.
+       FD  EMP-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-TRANS-RECORD.
+           05  TX-EMP-ID        PIC 9(05).
+           05  TX-ACTION        PIC X(01).
+               88  TX-ADD               VALUE 'A'.
+               88  TX-CHANGE            VALUE 'C'.
+               88  TX-TERMINATE         VALUE 'D'.
+           05  TX-FNAME         PIC X(15).
+           05  TX-LNAME         PIC X(20).
+           05  TX-DEPT-CODE     PIC X(04).
+           05  TX-HIRE-DATE     PIC 9(08).
+
+       FD  EMP-MASTER.
+           COPY EMPREC.
+
+       FD  MAINT-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-RPT-LINE       PIC X(80).
+
+       FD  AUDIT-TRAIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY AUDITREC.
+       01  WS-AUDIT-FILE-STATUS  PIC X(02)  VALUE '00'.
+       01  WS-EMP-MASTER-STATUS  PIC X(02)  VALUE '00'.
+
+      * Maintained by hand each time this program's logic changes, so
+      * the audit trail can pin a bad maintenance run to the exact
+      * version that produced it.
+       01  WS-PROGRAM-VERSION    PIC X(05)  VALUE 'V1.00'.
+
+       01  WS-EOF-SW        PIC X(01)  VALUE 'N'.
+           88  END-OF-EMP-TRANS       VALUE 'Y'.
+
+       01  WS-RESULT-SW     PIC X(01)  VALUE 'Y'.
+           88  WS-TRANS-APPLIED       VALUE 'Y'.
+           88  WS-TRANS-REJECTED      VALUE 'N'.
+
+       01  WS-REJECT-REASON PIC X(30) VALUE SPACE.
+
+       01  WS-TRANS-COUNT   PIC 9(5)  COMP VALUE ZERO.
+       01  WS-ADD-COUNT     PIC 9(5)  COMP VALUE ZERO.
+       01  WS-CHANGE-COUNT  PIC 9(5)  COMP VALUE ZERO.
+       01  WS-TERM-COUNT    PIC 9(5)  COMP VALUE ZERO.
+       01  WS-REJECT-COUNT  PIC 9(5)  COMP VALUE ZERO.
+
+       01  WS-ACTION-DESC   PIC X(10) VALUE SPACE.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID        PIC 9(05).
+           05  FILLER           PIC X(02)  VALUE SPACE.
+           05  WS-DET-ACTION    PIC X(10).
+           05  FILLER           PIC X(01)  VALUE SPACE.
+           05  WS-DET-LNAME     PIC X(20).
+           05  FILLER           PIC X(01)  VALUE SPACE.
+           05  WS-DET-RESULT    PIC X(08).
+           05  FILLER           PIC X(01)  VALUE SPACE.
+           05  WS-DET-REASON    PIC X(30).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER           PIC X(13)  VALUE 'TRANS READ : '.
+           05  WS-TRL-COUNT     PIC ZZZZ9.
+           05  FILLER           PIC X(10)  VALUE '  ADDED : '.
+           05  WS-TRL-ADD       PIC ZZZZ9.
+           05  FILLER           PIC X(12)  VALUE '  CHANGED : '.
+           05  WS-TRL-CHANGE    PIC ZZZZ9.
+           05  FILLER           PIC X(09)  VALUE '  TERM : '.
+           05  WS-TRL-TERM      PIC ZZZZ9.
+           05  FILLER           PIC X(08)  VALUE '  REJ : '.
+           05  WS-TRL-REJECT    PIC ZZZZ9.
+           05  FILLER           PIC X(03)  VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL END-OF-EMP-TRANS
+           PERFORM 3000-FINALIZE
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES                             *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN EXTEND AUDIT-TRAIL
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+
+           PERFORM 9600-CAPTURE-AUDIT-START
+
+           OPEN INPUT  EMP-TRANS
+           OPEN I-O    EMP-MASTER
+           OPEN OUTPUT MAINT-RPT
+
+           PERFORM 8000-READ-EMP-TRANS.
+
+      *----------------------------------------------------------*
+      *  2000-PROCESS-TRANSACTION - APPLY ONE ADD/CHANGE/DELETE   *
+      *----------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+
+           SET WS-TRANS-APPLIED TO TRUE
+           MOVE SPACE TO WS-REJECT-REASON
+           ADD 1 TO WS-TRANS-COUNT
+
+           EVALUATE TRUE
+               WHEN TX-ADD
+                   MOVE 'ADD'         TO WS-ACTION-DESC
+                   PERFORM 2100-APPLY-ADD
+               WHEN TX-CHANGE
+                   MOVE 'CHANGE'      TO WS-ACTION-DESC
+                   PERFORM 2200-APPLY-CHANGE
+               WHEN TX-TERMINATE
+                   MOVE 'TERMINATE'   TO WS-ACTION-DESC
+                   PERFORM 2300-APPLY-TERMINATE
+               WHEN OTHER
+                   MOVE 'UNKNOWN'     TO WS-ACTION-DESC
+                   SET WS-TRANS-REJECTED TO TRUE
+                   MOVE 'UNRECOGNIZED ACTION CODE' TO WS-REJECT-REASON
+           END-EVALUATE
+
+           PERFORM 2900-WRITE-DETAIL-LINE
+
+           PERFORM 8000-READ-EMP-TRANS.
+
+      *----------------------------------------------------------*
+      *  2100-APPLY-ADD - CREATE A NEW EMPLOYEE MASTER RECORD     *
+      *----------------------------------------------------------*
+       2100-APPLY-ADD.
+
+           MOVE TX-EMP-ID TO EMP-ID
+           READ EMP-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-TRANS-REJECTED TO TRUE
+                   MOVE 'EMPLOYEE ALREADY EXISTS' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-TRANS-APPLIED
+               MOVE TX-EMP-ID       TO EMP-ID
+               MOVE TX-FNAME        TO EMP-FNAME
+               MOVE TX-LNAME        TO EMP-LNAME
+               MOVE TX-DEPT-CODE    TO EMP-DEPT-CODE
+               MOVE TX-HIRE-DATE    TO EMP-HIRE-DATE
+               SET EMP-ACTIVE       TO TRUE
+
+               WRITE EMP-MASTER-RECORD
+                   INVALID KEY
+                       SET WS-TRANS-REJECTED TO TRUE
+                       MOVE 'WRITE TO EMP-MASTER FAILED'
+                           TO WS-REJECT-REASON
+               END-WRITE
+
+               IF WS-TRANS-APPLIED
+                   ADD 1 TO WS-ADD-COUNT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2200-APPLY-CHANGE - UPDATE NAME/DEPARTMENT ON AN EXISTING*
+      *  RECORD. A FIELD LEFT BLANK ON THE TRANSACTION LEAVES THE *
+      *  MASTER'S CURRENT VALUE UNCHANGED.                        *
+      *----------------------------------------------------------*
+       2200-APPLY-CHANGE.
+
+           MOVE TX-EMP-ID TO EMP-ID
+           READ EMP-MASTER
+               INVALID KEY
+                   SET WS-TRANS-REJECTED TO TRUE
+                   MOVE 'EMPLOYEE NOT FOUND' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-TRANS-APPLIED
+               IF TX-FNAME NOT = SPACE
+                   MOVE TX-FNAME TO EMP-FNAME
+               END-IF
+               IF TX-LNAME NOT = SPACE
+                   MOVE TX-LNAME TO EMP-LNAME
+               END-IF
+               IF TX-DEPT-CODE NOT = SPACE
+                   MOVE TX-DEPT-CODE TO EMP-DEPT-CODE
+               END-IF
+
+               REWRITE EMP-MASTER-RECORD
+                   INVALID KEY
+                       SET WS-TRANS-REJECTED TO TRUE
+                       MOVE 'REWRITE TO EMP-MASTER FAILED'
+                           TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-TRANS-APPLIED
+                   ADD 1 TO WS-CHANGE-COUNT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2300-APPLY-TERMINATE - MARK AN EXISTING RECORD           *
+      *  TERMINATED. THE RECORD STAYS ON THE MASTER FILE (A       *
+      *  SOFT DELETE) SO HISTORICAL REPORTS STILL SEE IT.         *
+      *----------------------------------------------------------*
+       2300-APPLY-TERMINATE.
+
+           MOVE TX-EMP-ID TO EMP-ID
+           READ EMP-MASTER
+               INVALID KEY
+                   SET WS-TRANS-REJECTED TO TRUE
+                   MOVE 'EMPLOYEE NOT FOUND' TO WS-REJECT-REASON
+           END-READ
+
+           IF WS-TRANS-APPLIED
+               SET EMP-TERMINATED TO TRUE
+
+               REWRITE EMP-MASTER-RECORD
+                   INVALID KEY
+                       SET WS-TRANS-REJECTED TO TRUE
+                       MOVE 'REWRITE TO EMP-MASTER FAILED'
+                           TO WS-REJECT-REASON
+               END-REWRITE
+
+               IF WS-TRANS-APPLIED
+                   ADD 1 TO WS-TERM-COUNT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2900-WRITE-DETAIL-LINE - ONE LINE PER TRANSACTION,       *
+      *  SHOWING WHAT WAS ATTEMPTED AND WHETHER IT WAS APPLIED    *
+      *----------------------------------------------------------*
+       2900-WRITE-DETAIL-LINE.
+
+           MOVE TX-EMP-ID     TO WS-DET-ID
+           MOVE WS-ACTION-DESC TO WS-DET-ACTION
+           MOVE TX-LNAME      TO WS-DET-LNAME
+
+           IF WS-TRANS-APPLIED
+               MOVE 'APPLIED'  TO WS-DET-RESULT
+               MOVE SPACE      TO WS-DET-REASON
+           ELSE
+               MOVE 'REJECTED' TO WS-DET-RESULT
+               MOVE WS-REJECT-REASON TO WS-DET-REASON
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           WRITE MAINT-RPT-LINE FROM WS-DETAIL-LINE.
+
+      *----------------------------------------------------------*
+      *  3000-FINALIZE - WRITE TRAILER, CLOSE FILES               *
+      *----------------------------------------------------------*
+       3000-FINALIZE.
+
+           MOVE WS-TRANS-COUNT  TO WS-TRL-COUNT
+           MOVE WS-ADD-COUNT    TO WS-TRL-ADD
+           MOVE WS-CHANGE-COUNT TO WS-TRL-CHANGE
+           MOVE WS-TERM-COUNT   TO WS-TRL-TERM
+           MOVE WS-REJECT-COUNT TO WS-TRL-REJECT
+           WRITE MAINT-RPT-LINE FROM WS-TRAILER-LINE
+
+           CLOSE EMP-TRANS
+           CLOSE EMP-MASTER
+           CLOSE MAINT-RPT
+
+           MOVE WS-TRANS-COUNT TO AUD-RECORD-COUNT
+           MOVE '00' TO AUD-RETURN-CODE
+           PERFORM 9700-WRITE-AUDIT-RECORD
+
+           CLOSE AUDIT-TRAIL.
+
+      *----------------------------------------------------------*
+      *  8000-READ-EMP-TRANS - READ NEXT MAINTENANCE TRANSACTION  *
+      *----------------------------------------------------------*
+       8000-READ-EMP-TRANS.
+
+           READ EMP-TRANS
+               AT END
+                   SET END-OF-EMP-TRANS TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      *  9600-CAPTURE-AUDIT-START - RECORD THE JOB START TIME    *
+      *----------------------------------------------------------*
+       9600-CAPTURE-AUDIT-START.
+
+           MOVE 'EMPMAINT'         TO AUD-PROGRAM-ID
+           MOVE WS-PROGRAM-VERSION TO AUD-PROGRAM-VERSION
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           ACCEPT WS-AUDIT-DATE-CCYY FROM DATE YYYYMMDD
+           MOVE WS-AUD-MM TO AUD-START-MM
+           MOVE WS-AUD-DD TO AUD-START-DD
+           MOVE WS-AUD-YY TO AUD-START-YY
+           MOVE WS-AUD-CCYY TO AUD-START-CCYY
+           MOVE WS-AUD-HH TO AUD-START-HH
+           MOVE WS-AUD-MN TO AUD-START-MN
+           MOVE WS-AUD-SS TO AUD-START-SS
+
+           COMPUTE WS-AUD-START-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS.
+
+      *----------------------------------------------------------*
+      *  9700-WRITE-AUDIT-RECORD - LOG ONE JOB AUDIT-TRAIL ENTRY  *
+      *----------------------------------------------------------*
+       9700-WRITE-AUDIT-RECORD.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUD-MM TO AUD-END-MM
+           MOVE WS-AUD-DD TO AUD-END-DD
+           MOVE WS-AUD-YY TO AUD-END-YY
+           MOVE WS-AUD-HH TO AUD-END-HH
+           MOVE WS-AUD-MN TO AUD-END-MN
+           MOVE WS-AUD-SS TO AUD-END-SS
+
+           COMPUTE WS-AUD-END-SECS =
+               WS-AUD-HH * 3600 + WS-AUD-MN * 60 + WS-AUD-SS
+           IF WS-AUD-END-SECS < WS-AUD-START-SECS
+               ADD 86400 TO WS-AUD-END-SECS
+           END-IF
+           COMPUTE AUD-ELAPSED-SECONDS =
+               WS-AUD-END-SECS - WS-AUD-START-SECS
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
