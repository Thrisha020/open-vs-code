@@ -0,0 +1,59 @@
+//PGMDS01  JOB (ACCTNO,ROOM),'EMP MASTER RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PGMDS01  - COMPILE AND RUN THE EMPLOYEE MASTER BATCH REPORT  *
+//*                                                               *
+//* RESTART  - IF STEP RUNRPT ABENDS PARTWAY THROUGH A LARGE      *
+//*            EMP-MASTER, RESUBMIT THIS JOB WITH                 *
+//*                RESTART=RUNRPT                                 *
+//*            ON THE JOB CARD (OR IN THE RESTART PARM BELOW) SO  *
+//*            THE COMPILE STEP IS SKIPPED AND ONLY THE REPORT    *
+//*            STEP RE-RUNS.                                      *
+//*--------------------------------------------------------------*
+//*RESTART=RUNRPT
+//*
+//COMPILE  EXEC PGM=IGYCRCTL,REGION=0M,
+//             PARM='LIB,APOST,RENT'
+//STEPLIB  DD DISP=SHR,DSN=SYS1.COBOL.COMPILER
+//SYSLIB   DD DISP=SHR,DSN=PROD.COPYLIB
+//SYSIN    DD DISP=SHR,DSN=PROD.SRCLIB(PGMDS01)
+//SYSLIN   DD DISP=(NEW,PASS),DSN=&&OBJSET,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,REGION=0M,COND=(4,LT,COMPILE)
+//SYSLIB   DD DISP=SHR,DSN=PROD.LOADLIB
+//SYSLIN   DD DISP=(OLD,DELETE),DSN=&&OBJSET
+//SYSLMOD  DD DISP=SHR,DSN=PROD.LOADLIB(PGMDS01)
+//SYSPRINT DD SYSOUT=*
+//*
+//RUNRPT   EXEC PGM=PGMDS01,REGION=0M,COND=(4,LT,LKED)
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//* EMPMAST IS THE VSAM KSDS KEYED BY EMPLOYEE ID (SEE EMPLOOK.JCL
+//* FOR THE DIRECT-LOOKUP PROGRAM THAT READS IT BY KEY).
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//SORTWK   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTMAST  DD DISP=(NEW,DELETE),DSN=&&SRTMAST,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//EMPRPT   DD SYSOUT=*
+//EMPEXPT  DD SYSOUT=*
+//DUPNAME  DD SYSOUT=*
+//* RUNPARM CARRIES THREE ONE-CHAR FLAGS: OUTPUT-MODE ('R', DEFAULT,
+//* OR IF THIS DD IS OMITTED, FOR PRINTED REPORT ONLY, 'C' TO ALSO
+//* WRITE THE CSV-EXTR EXTRACT BELOW), SECURITY-LEVEL ('F' DEFAULT
+//* FOR A FULL PRINTED NAME, 'R' TO MASK THE LAST NAME), AND
+//* RUN-MODE ('F' DEFAULT FOR A FULL REPRINT, 'D' TO PRINT ONLY
+//* EMPLOYEES CHANGED SINCE THE EMPMSOLD SNAPSHOT BELOW).
+//RUNPARM  DD DISP=SHR,DSN=PROD.EMP.RUNPARM
+//CSVEXTR  DD SYSOUT=*
+//* EMPMSOLD IS ONLY READ ON A DELTA RUN (SEE RUNPARM ABOVE) -- THE
+//* SAME PRIOR-RUN SNAPSHOT EMPCOMP COMPARES AGAINST. IF OMITTED OR
+//* NOT YET PRESENT, A DELTA RUN FALLS BACK TO A FULL REPRINT.
+//EMPMSOLD DD DISP=SHR,DSN=PROD.EMP.MASTER.OLD
+//AUDITTRL DD DISP=MOD,DSN=PROD.JOB.AUDITTRL,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
