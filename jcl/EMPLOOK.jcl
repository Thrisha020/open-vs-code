@@ -0,0 +1,33 @@
+//EMPLOOK  JOB (ACCTNO,ROOM),'EMP LOOKUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EMPLOOK  - COMPILE AND RUN THE DIRECT EMPLOYEE-ID LOOKUP      *
+//*            AGAINST THE EMP-MASTER VSAM KSDS.                  *
+//*--------------------------------------------------------------*
+//COMPILE  EXEC PGM=IGYCRCTL,REGION=0M,
+//             PARM='LIB,APOST,RENT'
+//STEPLIB  DD DISP=SHR,DSN=SYS1.COBOL.COMPILER
+//SYSLIB   DD DISP=SHR,DSN=PROD.COPYLIB
+//SYSIN    DD DISP=SHR,DSN=PROD.SRCLIB(EMPLOOK)
+//SYSLIN   DD DISP=(NEW,PASS),DSN=&&OBJSET,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,REGION=0M,COND=(4,LT,COMPILE)
+//SYSLIB   DD DISP=SHR,DSN=PROD.LOADLIB
+//SYSLIN   DD DISP=(OLD,DELETE),DSN=&&OBJSET
+//SYSLMOD  DD DISP=SHR,DSN=PROD.LOADLIB(EMPLOOK)
+//SYSPRINT DD SYSOUT=*
+//*
+//RUNLKUP  EXEC PGM=EMPLOOK,REGION=0M,COND=(4,LT,LKED)
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//LOOKREQ  DD DISP=SHR,DSN=PROD.EMP.LOOKUP.REQUEST
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//LOOKRPT  DD SYSOUT=*
+//AUDITTRL DD DISP=MOD,DSN=PROD.JOB.AUDITTRL,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
