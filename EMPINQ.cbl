@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPINQ.
+       AUTHOR.        Topictrick.
+       INSTALLATION.  Topictrick.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED. 08/09/2026.
+
+      *
+      * PROJ DESC : ONLINE (CICS) EMPLOYEE INQUIRY TRANSACTION.
+      *            : LETS A USER KEY AN EMPLOYEE ID AT A SCREEN AND
+      *            : GET BACK NAME/DEPARTMENT IMMEDIATELY, AGAINST
+      *            : THE SAME EMP-MASTER VSAM FILE AND EMPREC RECORD
+      *            : LAYOUT PGMDS01 AND EMPLOOK USE, INSTEAD OF
+      *            : WAITING FOR THE NEXT BATCH REPORT CYCLE.
+      *
+      * MODIFICATION HISTORY
+      * --------------------
+      * 08/09/2026  RSM  INITIAL VERSION.
+      *
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      *  EMPLOYEE RECORD, SAME LAYOUT PGMDS01/EMPLOOK USE
+      *----------------------------------------------------------*
+       COPY EMPREC.
+
+      * Employee ID as typed in from the terminal
+       01  WS-EMP-ID-INPUT      PIC 9(05).
+           88  WS-EMP-ID-BLANK          VALUE ZERO.
+
+       01  WS-RESP              PIC S9(08) COMP.
+       01  WS-RESP2             PIC S9(08) COMP.
+
+      * Text sent back to the terminal. Kept as one 79-column line so
+      * it can be SEND TEXT'd without a BMS map.
+       01  WS-INQUIRY-SCREEN.
+           05  FILLER           PIC X(79) VALUE
+               'EMPLOYEE INQUIRY -- ENTER EMPLOYEE ID: '.
+
+       01  WS-RESULT-SCREEN.
+           05  FILLER           PIC X(13) VALUE 'EMP ID     : '.
+           05  WS-RS-EMP-ID     PIC 9(05).
+           05  FILLER           PIC X(03) VALUE SPACE.
+           05  FILLER           PIC X(13) VALUE 'NAME       : '.
+           05  WS-RS-FNAME      PIC X(15).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  WS-RS-LNAME      PIC X(20).
+           05  FILLER           PIC X(03) VALUE SPACE.
+           05  FILLER           PIC X(13) VALUE 'DEPARTMENT : '.
+           05  WS-RS-DEPT       PIC X(04).
+
+       01  WS-NOTFOUND-SCREEN.
+           05  FILLER           PIC X(13) VALUE 'EMP ID     : '.
+           05  WS-NF-EMP-ID     PIC 9(05).
+           05  FILLER           PIC X(03) VALUE SPACE.
+           05  FILLER           PIC X(20) VALUE 'NOT FOUND ON FILE'.
+
+       01  WS-BADINPUT-SCREEN   PIC X(50) VALUE
+           'PLEASE ENTER A NUMERIC EMPLOYEE ID'.
+
+       LINKAGE SECTION.
+
+      * The employee ID keyed on the prior pseudo-conversational
+      * turn is carried forward here so RETURN TRANSID/COMMAREA can
+      * hand it back to this program on the next terminal input.
+       01  DFHCOMMAREA          PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *  0000-MAIN-LOGIC
+      *  FIRST ENTRY (NO COMMAREA) PROMPTS FOR AN EMPLOYEE ID.
+      *  SECOND ENTRY (COMMAREA PRESENT) HAS THE ID KEYED BY THE
+      *  USER AND LOOKS IT UP.
+      *----------------------------------------------------------*
+       0000-MAIN-LOGIC.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-PROMPT
+           ELSE
+               MOVE DFHCOMMAREA TO WS-EMP-ID-INPUT
+               PERFORM 2000-RECEIVE-AND-LOOKUP
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('EMPI')
+               COMMAREA(WS-EMP-ID-INPUT)
+               LENGTH(LENGTH OF WS-EMP-ID-INPUT)
+           END-EXEC
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  1000-SEND-PROMPT
+      *  FIRST TURN OF THE TRANSACTION: JUST ASK FOR AN EMPLOYEE ID.
+      *----------------------------------------------------------*
+       1000-SEND-PROMPT.
+           MOVE ZERO TO WS-EMP-ID-INPUT
+
+           EXEC CICS SEND TEXT
+               FROM(WS-INQUIRY-SCREEN)
+               LENGTH(LENGTH OF WS-INQUIRY-SCREEN)
+               ERASE
+           END-EXEC.
+
+      *----------------------------------------------------------*
+      *  2000-RECEIVE-AND-LOOKUP
+      *  SECOND TURN: READ WHAT THE USER TYPED, VALIDATE IT, AND
+      *  DRIVE THE EMP-MASTER LOOKUP.
+      *----------------------------------------------------------*
+       2000-RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE
+               INTO(WS-EMP-ID-INPUT)
+               LENGTH(LENGTH OF WS-EMP-ID-INPUT)
+               NOHANDLE
+           END-EXEC
+
+           IF WS-EMP-ID-BLANK OR WS-EMP-ID-INPUT NOT NUMERIC
+               PERFORM 3000-SEND-BAD-INPUT
+           ELSE
+               PERFORM 2500-LOOKUP-EMPLOYEE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2500-LOOKUP-EMPLOYEE
+      *  DIRECT (KEYED) READ OF THE VSAM EMP-MASTER FILE, THE SAME
+      *  FILE PGMDS01 AND EMPLOOK USE.
+      *----------------------------------------------------------*
+       2500-LOOKUP-EMPLOYEE.
+           MOVE WS-EMP-ID-INPUT TO EMP-ID
+
+           EXEC CICS READ
+               DATASET('EMPMAST')
+               INTO(EMP-MASTER-RECORD)
+               RIDFLD(EMP-ID)
+               KEYLENGTH(LENGTH OF EMP-ID)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 2600-SEND-FOUND
+           ELSE
+               PERFORM 2700-SEND-NOTFOUND
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  2600-SEND-FOUND
+      *----------------------------------------------------------*
+       2600-SEND-FOUND.
+           MOVE EMP-ID        TO WS-RS-EMP-ID
+           MOVE EMP-FNAME     TO WS-RS-FNAME
+           MOVE EMP-LNAME     TO WS-RS-LNAME
+           MOVE EMP-DEPT-CODE TO WS-RS-DEPT
+
+           EXEC CICS SEND TEXT
+               FROM(WS-RESULT-SCREEN)
+               LENGTH(LENGTH OF WS-RESULT-SCREEN)
+               ERASE
+           END-EXEC.
+
+      *----------------------------------------------------------*
+      *  2700-SEND-NOTFOUND
+      *----------------------------------------------------------*
+       2700-SEND-NOTFOUND.
+           MOVE WS-EMP-ID-INPUT TO WS-NF-EMP-ID
+
+           EXEC CICS SEND TEXT
+               FROM(WS-NOTFOUND-SCREEN)
+               LENGTH(LENGTH OF WS-NOTFOUND-SCREEN)
+               ERASE
+           END-EXEC.
+
+      *----------------------------------------------------------*
+      *  3000-SEND-BAD-INPUT
+      *----------------------------------------------------------*
+       3000-SEND-BAD-INPUT.
+           EXEC CICS SEND TEXT
+               FROM(WS-BADINPUT-SCREEN)
+               LENGTH(LENGTH OF WS-BADINPUT-SCREEN)
+               ERASE
+           END-EXEC.
